@@ -1,16 +1,37 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GroupItemDemo.
+       PROGRAM-ID. GroupItemDemo01.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-03-05.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-03-05  DLH  INITIAL VERSION.
+      * 2026-08-08  DLH  RENAMED FROM PROGRAM-ID GroupItemDemo, WHICH
+      *                  DUPLICATED GroupItemDemo.cob'S PROGRAM-ID.
+      *                  CONVERTED TO A CALLABLE SUBPROGRAM - SEE
+      *                  GroupItemDriver.cob.
+      * 2026-08-08  DLH  CUSTOMER GROUP NOW COMES FROM THE SHARED
+      *                  CUSTINFO COPYBOOK INSTEAD OF ITS OWN LAYOUT.
+      * 2026-08-08  DLH  ADDED A RECORDS PROCESSED LINE SO A RUN CAN BE
+      *                  SPOT-CHECKED AGAINST THE EXPECTED CUSTOMER
+      *                  COUNT, SAME AS THE ROSTER PROGRAMS.
+      *----------------------------------------------------------------
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       *> TODO: Add Account-Name alphanumeric to the Customer group item with default value 'Savings'
-       01 Customer.
-           05 Account-Number PIC 9(10).
-           05 Account-Name PIC A(7) VALUE 'Savings'. *> <-- Line added.
+       01  Customer.
+           COPY CUSTINFO.
+
+       01  WS-RECORD-COUNT PIC 9(5) VALUE 1.
 
        PROCEDURE DIVISION.
-           MOVE 9876543210 TO Account-Number.
+       0000-MAINLINE.
+           MOVE 9876543210 TO Account-Number
 
-           DISPLAY Customer.
+           DISPLAY Customer
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT
 
-           STOP RUN.
\ No newline at end of file
+           GOBACK.
