@@ -1,29 +1,157 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MoreGroupItems02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-AUDIT-FILE ASSIGN TO "STATAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-AUDIT-FILE.
+       COPY STATAUDT.
+
+       FD  EXCEPTION-REPORT-FILE.
+       COPY EXCPRPT.
+
        WORKING-STORAGE SECTION.
        01 Account.
            05 Account-User-Name PIC X(20).
            05 Account-Balance PIC 9(6) VALUE 0.
            05 Account-Status PIC X VALUE 'A'.
+               COPY STATUSCD REPLACING
+                   ==STATUS-IS-VALID==   BY ==Account-Status-Is-Valid==
+                   ==STATUS-VALUE-LIST== BY =="A" "I" "D" "S"==.
 
        01 Support.
            05 Support-User-Name PIC X(20).
+           05 Support-Account-Name PIC X(20).
            05 Counter PIC 9(2) VALUE 0.
            05 Account-Status PIC X VALUE 'D'.
+               COPY STATUSCD REPLACING
+                   ==STATUS-IS-VALID==   BY ==Support-Status-Is-Valid==
+                   ==STATUS-VALUE-LIST== BY =="A" "I" "D" "S"==.
+
+       01 WS-OLD-STATUS PIC X.
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-EXCP-STATUS PIC X(2).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 OPERATOR-AUTH-PARMS.
+           COPY OPRAUTH.
 
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "Run Date: " WS-RUN-DATE
+
+           ACCEPT OPRAUTH-OPERATOR-ID FROM SYSIN
+           CALL "SignOnCheck" USING OPERATOR-AUTH-PARMS
+           IF OPRAUTH-DENIED
+               DISPLAY "*** SIGN-ON REJECTED - UNAUTHORIZED OPERATOR: "
+                       OPRAUTH-OPERATOR-ID " ***"
+               STOP RUN
+           END-IF
+           DISPLAY "Operator " OPRAUTH-OPERATOR-ID " signed on."
+
            MOVE "John" TO Account-User-Name.
            MOVE "Alice" TO Support-User-Name.
+           MOVE Account-User-Name TO Support-Account-Name.
+
+           PERFORM 0900-OPEN-AUDIT-FILE
+           PERFORM 0950-OPEN-EXCEPTION-FILE
+
+           MOVE Account-Status OF Account TO WS-OLD-STATUS
+           MOVE 'I' TO Account-Status OF Account
+           PERFORM 1000-WRITE-STATUS-AUDIT
+
+           MOVE Account-Status OF Support TO WS-OLD-STATUS
+           MOVE 'S' TO Account-Status OF Support
+           PERFORM 2000-WRITE-SUPPORT-AUDIT
+
+           CLOSE STATUS-AUDIT-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+
+           DISPLAY "Account User Name: " Account-User-Name.
+           DISPLAY "Support User Name: " Support-User-Name.
+           DISPLAY "Support Account Name: " Support-Account-Name.
+           DISPLAY Account-Status OF Account.
+           DISPLAY Account-Status OF Support.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0900-OPEN-AUDIT-FILE - the first program ever to run on this
+      * system creates the log; every run after that appends to it.
+      *----------------------------------------------------------------
+       0900-OPEN-AUDIT-FILE.
+           OPEN EXTEND STATUS-AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT STATUS-AUDIT-FILE
+           END-IF.
 
-          *> TODO: Assign value 'I' to the account status of Account group
-           MOVE 'I' TO Account-Status of Account. *> <-- line added.
-          *> TODO: Assign value 'S' to the account status of Support group
-           MOVE 'S' TO Account-Status OF Support.  *> <-- line added.
+      *----------------------------------------------------------------
+      * 0950-OPEN-EXCEPTION-FILE - the first program ever to run on
+      * this system creates the shared exception report; every run
+      * after that, by this or any other contributing program, appends
+      * to it.
+      *----------------------------------------------------------------
+       0950-OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-REPORT-FILE
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
 
-           DISPLAY "Account User Name: " Account-User-Name. *> Prints "John"
-           DISPLAY "Support User Name: " Support-User-Name. *> Prints "Alice"
-           DISPLAY Account-Status OF Account. *> Prints "A". Should be "I" after the change
-           DISPLAY Account-Status OF Support. *> Prints "D". Should be "S" after the change
+      *----------------------------------------------------------------
+      * 1000-WRITE-STATUS-AUDIT - log the Account group's status
+      * transition.  A status outside the shared STATUSCD valid-value
+      * list is reported instead of being written to the log, and
+      * logged to the shared exception report.
+      *----------------------------------------------------------------
+       1000-WRITE-STATUS-AUDIT.
+           IF Account-Status-Is-Valid OF Account
+               MOVE "MoreGroupItems02" TO STATAUDIT-PROGRAM-ID
+               MOVE Account-User-Name  TO STATAUDIT-USER-NAME
+               MOVE WS-OLD-STATUS      TO STATAUDIT-OLD-STATUS
+               MOVE Account-Status OF Account TO STATAUDIT-NEW-STATUS
+               MOVE WS-RUN-DATE        TO STATAUDIT-RUN-DATE
+               WRITE STATAUDIT-RECORD
+           ELSE
+               DISPLAY "*** INVALID ACCOUNT STATUS, NOT LOGGED: "
+                       Account-Status OF Account " ***"
+               MOVE "MoreGroupItems02" TO EXCP-PROGRAM-ID
+               MOVE Account-User-Name   TO EXCP-KEY-VALUE
+               MOVE "ACCOUNT-STATUS"    TO EXCP-FIELD-NAME
+               MOVE "STATUS CODE NOT IN VALID-VALUE LIST"
+                   TO EXCP-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF.
 
-           STOP RUN.
\ No newline at end of file
+      *----------------------------------------------------------------
+      * 2000-WRITE-SUPPORT-AUDIT - log the Support group's status
+      * transition.  A status outside the shared STATUSCD valid-value
+      * list is reported instead of being written to the log, and
+      * logged to the shared exception report.
+      *----------------------------------------------------------------
+       2000-WRITE-SUPPORT-AUDIT.
+           IF Support-Status-Is-Valid OF Support
+               MOVE "MoreGroupItems02" TO STATAUDIT-PROGRAM-ID
+               MOVE Support-User-Name  TO STATAUDIT-USER-NAME
+               MOVE WS-OLD-STATUS      TO STATAUDIT-OLD-STATUS
+               MOVE Account-Status OF Support TO STATAUDIT-NEW-STATUS
+               MOVE WS-RUN-DATE        TO STATAUDIT-RUN-DATE
+               WRITE STATAUDIT-RECORD
+           ELSE
+               DISPLAY "*** INVALID ACCOUNT STATUS, NOT LOGGED: "
+                       Account-Status OF Support " ***"
+               MOVE "MoreGroupItems02" TO EXCP-PROGRAM-ID
+               MOVE Support-User-Name   TO EXCP-KEY-VALUE
+               MOVE "ACCOUNT-STATUS"    TO EXCP-FIELD-NAME
+               MOVE "STATUS CODE NOT IN VALID-VALUE LIST"
+                   TO EXCP-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF.
