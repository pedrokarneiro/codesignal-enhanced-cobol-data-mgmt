@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EndOfDayDriver.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-08  DLH  INITIAL VERSION - RUNS ComputeExpenses,
+      *                  FinanceCalculator AND BalanceCalculator IN
+      *                  SEQUENCE AGAINST THE SAME DAY'S DATA AND
+      *                  WRITES ONE CONSOLIDATED END-OF-DAY SUMMARY
+      *                  RECORD COVERING ALL THREE, SO THE NIGHTLY RUN
+      *                  PRODUCES ONE COMBINED PICTURE INSTEAD OF THREE
+      *                  DISCONNECTED CONSOLE OUTPUTS.
+      * 2026-08-08  DLH  ADDED A SIGN-ON CHECK - THE OPERATOR ID READ
+      *                  AT THE START OF THE RUN IS VALIDATED THROUGH
+      *                  THE SHARED SignOnCheck SUBPROGRAM BEFORE ANY
+      *                  OF THE THREE BALANCE-CHANGING STEPS ARE
+      *                  CALLED, SO THE WHOLE NIGHTLY BATCH IS GATED
+      *                  ONCE RATHER THAN SIGNING ON THREE TIMES.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "EODSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUMMARY-REPORT-FILE.
+       COPY EODSUM.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-SUMMARY-STATUS      PIC X(2).
+
+       01  ED-MONTHLY-EXPENSE     PIC S9(6)V99.
+       01  ED-INTEREST-EARNED     PIC S9(5)V99.
+       01  ED-OVERALL-BALANCE     PIC S9(7)V99.
+
+       01  OPERATOR-AUTH-PARMS.
+           COPY OPRAUTH.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "Run Date: " WS-RUN-DATE
+
+           ACCEPT OPRAUTH-OPERATOR-ID FROM SYSIN
+           CALL "SignOnCheck" USING OPERATOR-AUTH-PARMS
+           IF OPRAUTH-DENIED
+               DISPLAY "*** SIGN-ON REJECTED - UNAUTHORIZED OPERATOR: "
+                       OPRAUTH-OPERATOR-ID " ***"
+               STOP RUN
+           END-IF
+           DISPLAY "Operator " OPRAUTH-OPERATOR-ID " signed on."
+
+           CALL "ComputeExpenses" USING ED-MONTHLY-EXPENSE
+           CALL "FinanceCalculator" USING ED-INTEREST-EARNED
+           CALL "BalanceCalculator" USING ED-OVERALL-BALANCE
+
+           PERFORM 1000-WRITE-SUMMARY-RECORD
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-WRITE-SUMMARY-RECORD - append tonight's consolidated
+      * figures to the shared end-of-day summary file.
+      *----------------------------------------------------------------
+       1000-WRITE-SUMMARY-RECORD.
+           OPEN EXTEND SUMMARY-REPORT-FILE
+           IF WS-SUMMARY-STATUS = "35"
+               OPEN OUTPUT SUMMARY-REPORT-FILE
+           END-IF
+
+           MOVE WS-RUN-DATE        TO EODSUM-RUN-DATE
+           MOVE ED-MONTHLY-EXPENSE TO EODSUM-MONTHLY-EXPENSE
+           MOVE ED-INTEREST-EARNED TO EODSUM-INTEREST-EARNED
+           MOVE ED-OVERALL-BALANCE TO EODSUM-OVERALL-BALANCE
+           WRITE EOD-SUMMARY-RECORD
+
+           CLOSE SUMMARY-REPORT-FILE.
