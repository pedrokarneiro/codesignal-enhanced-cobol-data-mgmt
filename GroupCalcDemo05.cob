@@ -1,30 +1,37 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. GroupCalcDemo.
-
+       PROGRAM-ID. GroupCalcDemo05.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-03-22.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-03-22  DLH  INITIAL VERSION.
+      * 2026-08-08  DLH  RENAMED FROM PROGRAM-ID GroupCalcDemo, WHICH
+      *                  DUPLICATED GroupCalcDemo.cob'S PROGRAM-ID.
+      *                  CONVERTED TO A CALLABLE SUBPROGRAM - SEE
+      *                  GroupCalcDriver.cob.
+      * 2026-08-09  DLH  Account-Balance, Deposit AND New-Balance ARE
+      *                  NOW SIGNED, MATCHING GroupCalcDemo.cob, SO AN
+      *                  OVERDRAFT CONDITION SHOWS AS NEGATIVE INSTEAD
+      *                  OF WRAPPING TO A LARGE UNSIGNED VALUE.
+      *----------------------------------------------------------------
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       *> TODO: Define the 'Account' group item with 'Account-Balance',
-       *> 'Deposit', and 'New-Balance' with initial value set to 0
-       *> for all fields.
-       01 Account.                                 *> <-- Line added.
-           05 Account-Balance PIC 9(6) VALUE 0.    *> <-- Line added.
-           05 Deposit         PIC 9(6) VALUE 0.    *> <-- Line added.
-           05 New-Balance     PIC 9(6) VALUE 0.    *> <-- Line added.
-
+       01  Account.
+           05  Account-Balance PIC S9(6) VALUE 0.
+           05  Deposit         PIC S9(6) VALUE 0.
+           05  New-Balance     PIC S9(6) VALUE 0.
 
        PROCEDURE DIVISION.
-           *> TODO: Assign value 5000 to 'Account-Balance'.
-           MOVE 5000 TO Account-Balance.              *> <-- Line added.
-
-           *> TODO: Assign value 1500 to 'Deposit'.
-           MOVE 1500 TO Deposit.                      *> <-- Line added.
-
-           *> TODO: Add 'Account-Balance' to 'Deposit' and store the result in 'New-Balance'.
-           ADD Account-Balance TO Deposit
-                                  GIVING New-Balance. *> <-- Line added.
+       0000-MAINLINE.
+           MOVE 5000 TO Account-Balance
+           MOVE 1500 TO Deposit
 
-           *> TODO: Display 'New-Balance' of 'Account'. *> Should display 6500
-           DISPLAY New-Balance OF Account.            *> <-- Line added.
+           ADD Account-Balance TO Deposit GIVING New-Balance
+           DISPLAY "New Account Balance: " New-Balance OF Account
 
-           STOP RUN.
+           GOBACK.
