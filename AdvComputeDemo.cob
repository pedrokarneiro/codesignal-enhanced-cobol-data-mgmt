@@ -1,21 +1,251 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AdvComputeDemo.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-02-14.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-02-14  DLH  INITIAL VERSION - SINGLE HARDCODED CUSTOMER.
+      * 2026-08-08  DLH  REPLACED HARDCODED CUSTOMER WITH AN ACCOUNT
+      *                  MASTER FILE; PROGRAM NOW LOOPS THE INTEREST
+      *                  FORMULA ACROSS EVERY ACCOUNT ON FILE.
+      * 2026-08-08  DLH  ADDED A PRINTED BALANCE REPORT - OUTPUT NO
+      *                  LONGER GOES TO THE CONSOLE ONLY.
+      * 2026-08-08  DLH  ADDED ROUNDED TO THE INTEREST AND AVERAGE
+      *                  SPENDINGS COMPUTES SO THE REPORT NO LONGER
+      *                  TRUNCATES FRACTIONS OF A CENT.
+      * 2026-08-08  DLH  APPENDS AN END-OF-DAY CONTROL RECORD TO THE
+      *                  SHARED RECONCILIATION REPORT WHEN THE RUN
+      *                  FINISHES.
+      * 2026-08-08  DLH  ADDED PAGE HEADERS, A PAGE-BREAK EVERY 20
+      *                  DETAIL LINES, AND A REPORT FOOTER WITH THE
+      *                  RECORD COUNT.
+      * 2026-08-08  DLH  STAMPED THE CONSOLE OUTPUT AND THE CONTROL
+      *                  RECORD WITH THE RUN DATE.
+      * 2026-08-08  DLH  AVERAGE DAILY SPENDINGS NOW DISPLAYS THROUGH AN
+      *                  EDITED PICTURE INSTEAD OF A BARE NUMBER.
+      * 2026-08-08  DLH  ADDED ON SIZE ERROR TO THE INTEREST AND AVERAGE
+      *                  SPENDINGS COMPUTES - AN ACCOUNT WHOSE COMPUTE
+      *                  OVERFLOWS IS LOGGED AND SKIPPED RATHER THAN
+      *                  PRINTED WITH A TRUNCATED RESULT, AND THE RUN
+      *                  CONTINUES ON TO THE NEXT ACCOUNT.
+      * 2026-08-08  DLH  ADDED A SIGN-ON CHECK - THE OPERATOR ID READ
+      *                  AT THE START OF THE RUN IS VALIDATED THROUGH
+      *                  THE SHARED SignOnCheck SUBPROGRAM BEFORE ANY
+      *                  ACCOUNT IS POSTED.
+      * 2026-08-09  DLH  GUARDED THE CONTROL-RECORD OPEN EXTEND WITH A
+      *                  FILE STATUS CHECK SO A RUN THAT FINDS NO PRIOR
+      *                  EODCTL FILE CREATES IT INSTEAD OF ABENDING.
+      * 2026-08-09  DLH  THE AVERAGE DAILY SPENDINGS COMPUTE WAS MISSING
+      *                  THE ON SIZE ERROR CLAUSE ITS SIBLING INTEREST
+      *                  COMPUTE HAS ALWAYS HAD; ADDED IT SO AN OVERFLOW
+      *                  IS LOGGED AND SKIPPED THE SAME WAY.  ALSO
+      *                  WIDENED WS-D-RATE TO HOLD A THREE-DIGIT RATE
+      *                  SINCE ACCTM-INTEREST-RATE ALLOWS UP TO 999.99.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BALANCE-REPORT-FILE ASSIGN TO "AICRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-REPORT-FILE ASSIGN TO "EODCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+       COPY ACCTMAST.
+
+       FD  BALANCE-REPORT-FILE.
+       01  BALANCE-REPORT-LINE           PIC X(80).
+
+       FD  CONTROL-REPORT-FILE.
+       COPY EODCTL.
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE        VALUE 'Y'.
+
+       01  Result                    PIC S9(5)V99.
+       01  WS-RESULT-EDIT            PIC $ZZ,ZZZ.99-.
+
+       01  WS-RECORD-COUNT           PIC 9(5) COMP VALUE 0.
+       01  WS-TOTAL-ENDING-BALANCE   PIC S9(9)V99 VALUE 0.
+
+       01  WS-RUN-DATE               PIC 9(8).
+       01  WS-CONTROL-STATUS         PIC X(2).
+
+       01  WS-SIZE-ERROR-SWITCH      PIC X VALUE 'N'.
+           88  WS-SIZE-ERROR-CONDITION VALUE 'Y'.
+
+       01  WS-LINE-COUNT             PIC 9(4) COMP VALUE 0.
+       01  WS-PAGE-COUNT             PIC 9(4) COMP VALUE 0.
+       01  WS-PAGE-SIZE              PIC 9(4) COMP VALUE 20.
+
+       01  OPERATOR-AUTH-PARMS.
+           COPY OPRAUTH.
+
+       01  WS-REPORT-HEADING-0.
+           05  FILLER PIC X(6)  VALUE "PAGE: ".
+           05  WS-H-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER PIC X(11) VALUE "  RUN DATE:".
+           05  WS-H-RUN-DATE    PIC 9(8).
+           05  FILLER           PIC X(51) VALUE SPACES.
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER PIC X(24) VALUE "ACCOUNT INTEREST REPORT".
+           05  FILLER PIC X(56) VALUE SPACES.
 
-       01 Customer.
-           05 Account-Balance PIC S9(5)V99 VALUE 100.00.
-           05 Interest-Rate PIC S9(3)V99 VALUE 0.05.
-           05 Monthly-Spendings PIC S9(5)V99 VALUE 50.00.
+       01  WS-REPORT-HEADING-2.
+           05  FILLER PIC X(10) VALUE "ACCOUNT".
+           05  FILLER PIC X(16) VALUE "BEGIN BALANCE".
+           05  FILLER PIC X(10) VALUE "RATE".
+           05  FILLER PIC X(16) VALUE "END BALANCE".
+           05  FILLER PIC X(28) VALUE SPACES.
 
-       01 Result PIC S9(5)V99.
+       01  WS-REPORT-FOOTER.
+           05  FILLER PIC X(17) VALUE "RECORDS PRINTED: ".
+           05  WS-F-RECORD-COUNT PIC ZZZZ9.
+           05  FILLER PIC X(58) VALUE SPACES.
 
+       01  WS-DETAIL-LINE.
+           05  WS-D-ACCOUNT       PIC 9(10).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  WS-D-BEGIN-BAL     PIC ZZ,ZZZ.99-.
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  WS-D-RATE          PIC ZZ9.99.
+           05  FILLER             PIC X(6) VALUE SPACES.
+           05  WS-D-END-BAL       PIC ZZ,ZZZ.99-.
+           05  FILLER             PIC X(22) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
        PROCEDURE DIVISION.
-           COMPUTE Result = Account-Balance 
-                          + (Account-Balance * Interest-Rate).
-           DISPLAY "New Balance is: " Result.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY 'Run Date: ' WS-RUN-DATE
+
+           ACCEPT OPRAUTH-OPERATOR-ID FROM SYSIN
+           CALL "SignOnCheck" USING OPERATOR-AUTH-PARMS
+           IF OPRAUTH-DENIED
+               DISPLAY "*** SIGN-ON REJECTED - UNAUTHORIZED OPERATOR: "
+                       OPRAUTH-OPERATOR-ID " ***"
+               STOP RUN
+           END-IF
+           DISPLAY "Operator " OPRAUTH-OPERATOR-ID " signed on."
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           OPEN OUTPUT BALANCE-REPORT-FILE
+           PERFORM 1500-PRINT-HEADERS
+           PERFORM 2100-READ-ACCOUNT.
+
+      *----------------------------------------------------------------
+      * 1500-PRINT-HEADERS - starts a new page: page number, report
+      * title, then the column headings.
+      *----------------------------------------------------------------
+       1500-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-H-PAGE-NUMBER
+           MOVE WS-RUN-DATE TO WS-H-RUN-DATE
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-HEADING-0
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-HEADING-1
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-HEADING-2
+           MOVE 0 TO WS-LINE-COUNT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-ACCOUNTS
+      *----------------------------------------------------------------
+       2000-PROCESS-ACCOUNTS.
+           IF WS-LINE-COUNT >= WS-PAGE-SIZE
+               PERFORM 1500-PRINT-HEADERS
+           END-IF
+
+           MOVE 'N' TO WS-SIZE-ERROR-SWITCH
+           MOVE ACCTM-ACCOUNT-NUMBER TO WS-D-ACCOUNT
+           MOVE ACCTM-ACCOUNT-BALANCE TO WS-D-BEGIN-BAL
+           MOVE ACCTM-INTEREST-RATE TO WS-D-RATE
+
+           COMPUTE Result ROUNDED = ACCTM-ACCOUNT-BALANCE
+                           + (ACCTM-ACCOUNT-BALANCE
+                              * ACCTM-INTEREST-RATE)
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+           END-COMPUTE
+
+           IF WS-SIZE-ERROR-CONDITION
+               DISPLAY "*** COMPUTE OVERFLOW ON ACCOUNT "
+                       ACCTM-ACCOUNT-NUMBER " - NOT POSTED ***"
+           ELSE
+               MOVE Result TO WS-D-END-BAL
+               WRITE BALANCE-REPORT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-RECORD-COUNT
+               ADD Result TO WS-TOTAL-ENDING-BALANCE
+
+               COMPUTE Result ROUNDED = ACCTM-MONTHLY-SPENDINGS / 30
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+               END-COMPUTE
+
+               IF WS-SIZE-ERROR-CONDITION
+                   DISPLAY "*** COMPUTE OVERFLOW ON ACCOUNT "
+                           ACCTM-ACCOUNT-NUMBER
+                           " - SPENDINGS AVERAGE NOT PRINTED ***"
+               ELSE
+                   MOVE Result TO WS-RESULT-EDIT
+                   DISPLAY "ACCOUNT " ACCTM-ACCOUNT-NUMBER
+                       " AVERAGE DAILY SPENDINGS: " WS-RESULT-EDIT
+               END-IF
+           END-IF
+
+           PERFORM 2100-READ-ACCOUNT.
+
+      *----------------------------------------------------------------
+      * 2100-READ-ACCOUNT
+      *----------------------------------------------------------------
+       2100-READ-ACCOUNT.
+           READ ACCOUNT-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 3000-TERMINATE
+      *----------------------------------------------------------------
+       3000-TERMINATE.
+           CLOSE ACCOUNT-MASTER-FILE
 
-           COMPUTE Result = Monthly-Spendings / 30.
-           DISPLAY "Average daily spendings: " Result.
+           MOVE WS-RECORD-COUNT TO WS-F-RECORD-COUNT
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-FOOTER
+           CLOSE BALANCE-REPORT-FILE
 
-           STOP RUN.
\ No newline at end of file
+           OPEN EXTEND CONTROL-REPORT-FILE
+           IF WS-CONTROL-STATUS = "35"
+               OPEN OUTPUT CONTROL-REPORT-FILE
+           END-IF
+           MOVE "AdvComputeDemo"        TO CTL-PROGRAM-ID
+           MOVE WS-RECORD-COUNT         TO CTL-RECORD-COUNT
+           MOVE WS-TOTAL-ENDING-BALANCE TO CTL-TOTAL-BALANCE
+           MOVE 0 TO CTL-HASH-TOTAL
+           MOVE WS-RUN-DATE TO CTL-RUN-DATE
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-REPORT-FILE.
