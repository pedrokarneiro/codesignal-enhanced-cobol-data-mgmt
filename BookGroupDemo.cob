@@ -1,25 +1,147 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BookGroupDemo.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-06-10.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-06-10  DLH  INITIAL VERSION - SINGLE HARDCODED BOOK.
+      * 2026-08-08  DLH  REPLACED THE HARDCODED BOOK WITH A REAL
+      *                  LOOKUP AGAINST THE LIBRARY CATALOG FILE - THE
+      *                  PROGRAM NOW SEARCHES BOOKCAT FOR A REQUESTED
+      *                  ISBN INSTEAD OF ASSUMING THE TITLE.
+      * 2026-08-08  DLH  ADDED A DUPLICATE CHECK AGAINST THE LIBBOOK
+      *                  HOLDINGS FILE GroupItemsFixTask MAINTAINS -
+      *                  BOOKCAT IS KEYED BY ISBN AND LIBBOOK BY
+      *                  TITLE/AUTHOR, SO THE SAME PHYSICAL BOOK CAN
+      *                  OTHERWISE END UP CATALOGED UNDER BOTH LAYOUTS
+      *                  WITHOUT EITHER PROGRAM KNOWING IT.
+      * 2026-08-09  DLH  THE ISBN TO LOOK UP IS NOW ACCEPTED FROM SYSIN
+      *                  INSTEAD OF ALWAYS BEING THE GATSBY ISBN THIS
+      *                  PROGRAM WAS ORIGINALLY HARDCODED TO - A BLANK
+      *                  INPUT LINE KEEPS THE GATSBY ISBN AS THE
+      *                  DEFAULT SO A RUN WITH NO SYSIN STILL BEHAVES
+      *                  AS BEFORE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "BOOKCAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HOLDINGS-FILE ASSIGN TO "LIBBOOK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       COPY BOOKCAT.
+
+       FD  HOLDINGS-FILE.
+       COPY LIBBOOK.
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE        VALUE 'Y'.
+
+       01  WS-FOUND-SWITCH           PIC X VALUE 'N'.
+           88  WS-BOOK-FOUND         VALUE 'Y'.
+
+       01  WS-HOLD-EOF-SWITCH        PIC X VALUE 'N'.
+           88  WS-HOLD-END-OF-FILE   VALUE 'Y'.
+
+       01  WS-DUP-SWITCH             PIC X VALUE 'N'.
+           88  WS-DUPLICATE-FOUND    VALUE 'Y'.
+
+       01  Book.
+           05  Book-Title PIC X(40).
+           05  ISBN       PIC 9(13).
 
-       *> TODO: Define the group item Book with fields Book-Title and ISBN
-       01 Book.                                     *> <-- Added line.
-           05 Book-Title PIC A(16).                 *> <-- Added line.
-           05 ISBN PIC 9(13).                       *> <-- Added line.
+       01  WS-SEARCH-ISBN            PIC 9(13) VALUE 9780743273565.
+       01  WS-SEARCH-ISBN-INPUT      PIC 9(13).
 
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
        PROCEDURE DIVISION.
-           *> TODO: Move the title "The Great Gatsby" to Book-Title
-           MOVE "The Great Gatsby" TO Book-Title.   *> <-- Added line.
-           *> TODO: Move the ISBN 9780743273565 to ISBN
-           MOVE 9780743273565 TO ISBN.              *> <-- Added line.
-
-           *> TODO: Display the contents of Book-Title and ISBN
-           DISPLAY Book-Title.                      *> <-- Added line.
-           DISPLAY ISBN.                            *> <-- Added line.
-           *> TODO: Display the entire Book group item
-           DISPLAY Book.                            *> <-- Added line.
-           *> TODO: Display the Book-Title field from the Book group item
-           DISPLAY Book-Title OF Book.              *> <-- Added line.
-
-           STOP RUN.
\ No newline at end of file
+       0000-MAINLINE.
+           ACCEPT WS-SEARCH-ISBN-INPUT FROM SYSIN
+           IF WS-SEARCH-ISBN-INPUT NOT = ZERO
+               MOVE WS-SEARCH-ISBN-INPUT TO WS-SEARCH-ISBN
+           END-IF
+           MOVE WS-SEARCH-ISBN TO ISBN OF Book
+
+           OPEN INPUT CATALOG-FILE
+           PERFORM 1000-READ-CATALOG
+           PERFORM 2000-SEARCH-CATALOG
+               UNTIL WS-BOOK-FOUND OR WS-END-OF-FILE
+           CLOSE CATALOG-FILE
+
+           IF WS-BOOK-FOUND
+               PERFORM 2500-CHECK-DUPLICATE-HOLDING
+               DISPLAY "ISBN: " ISBN OF Book
+               DISPLAY "TITLE: " Book-Title OF Book
+               DISPLAY Book
+               IF WS-DUPLICATE-FOUND
+                   DISPLAY "*** DUPLICATE - ALREADY CATALOGED IN "
+                           "LIBRARY HOLDINGS AS: " LIBBOOK-TITLE " ***"
+               END-IF
+           ELSE
+               DISPLAY "*** NO CATALOG ENTRY FOR ISBN "
+                       WS-SEARCH-ISBN " ***"
+           END-IF
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-READ-CATALOG
+      *----------------------------------------------------------------
+       1000-READ-CATALOG.
+           READ CATALOG-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 2000-SEARCH-CATALOG - check the current catalog entry against
+      * the requested ISBN; keep reading until it matches or the
+      * catalog runs out.
+      *----------------------------------------------------------------
+       2000-SEARCH-CATALOG.
+           IF BOOKCAT-ISBN = WS-SEARCH-ISBN
+               MOVE BOOKCAT-TITLE TO Book-Title OF Book
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           ELSE
+               PERFORM 1000-READ-CATALOG
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2500-CHECK-DUPLICATE-HOLDING - before this catalog entry is
+      * treated as new, make sure GroupItemsFixTask doesn't already
+      * hold the same book under its Title/Author layout.  On a match,
+      * HOLDINGS-FILE is left positioned on the matching record so the
+      * caller can report what it found.
+      *----------------------------------------------------------------
+       2500-CHECK-DUPLICATE-HOLDING.
+           OPEN INPUT HOLDINGS-FILE
+           PERFORM 2600-READ-HOLDING
+           PERFORM UNTIL WS-DUPLICATE-FOUND OR WS-HOLD-END-OF-FILE
+               IF LIBBOOK-TITLE = Book-Title OF Book
+                   MOVE 'Y' TO WS-DUP-SWITCH
+               ELSE
+                   PERFORM 2600-READ-HOLDING
+               END-IF
+           END-PERFORM
+           CLOSE HOLDINGS-FILE.
+
+      *----------------------------------------------------------------
+      * 2600-READ-HOLDING
+      *----------------------------------------------------------------
+       2600-READ-HOLDING.
+           READ HOLDINGS-FILE
+               AT END
+                   MOVE 'Y' TO WS-HOLD-EOF-SWITCH
+           END-READ.
