@@ -3,17 +3,57 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Customer.
-           05 Customer-Name PIC X(30).
-           05 Account-Number PIC 9(10).
+           COPY CUSTINFO.
+
+       01 WS-ACCOUNT-CHECK.
+           05 WS-ACCT-NUMBER PIC 9(10).
+           05 WS-ACCT-DIGIT REDEFINES WS-ACCT-NUMBER
+                   PIC 9 OCCURS 10 TIMES.
+
+       01 WS-CHECK-SUM PIC 9(3) COMP.
+       01 WS-CHECK-DIGIT PIC 9.
+       01 WS-DIGIT-IDX PIC 9(2) COMP.
+
+       01 WS-VALID-SWITCH PIC X VALUE 'N'.
+           88 WS-ACCOUNT-VALID VALUE 'Y'.
+
+       01 WS-RECORD-COUNT PIC 9(5) VALUE 1.
 
        PROCEDURE DIVISION.
            MOVE "Jane Smith" TO Customer-Name.
-           MOVE 9876543210 TO Account-Number.
+           MOVE 9876543215 TO Account-Number.
 
-           DISPLAY "Customer Name: " Customer-Name.
-           DISPLAY "Account Number: " Account-Number.
+           PERFORM 1000-VALIDATE-ACCOUNT-NUMBER.
 
-           DISPLAY Customer.
-           DISPLAY Customer-Name OF Customer.
+           IF WS-ACCOUNT-VALID
+               DISPLAY "Customer Name: " Customer-Name
+               DISPLAY "Account Number: " Account-Number
+
+               DISPLAY Customer
+               DISPLAY Customer-Name OF Customer
+           ELSE
+               DISPLAY "*** INVALID CHECK DIGIT ON ACCOUNT NUMBER: "
+                       Account-Number " ***"
+           END-IF.
+
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
            STOP RUN.
-           
\ No newline at end of file
+
+      *----------------------------------------------------------------
+      * 1000-VALIDATE-ACCOUNT-NUMBER - the first nine digits of
+      * Account-Number are the account, and the tenth digit is a
+      * check digit equal to the sum of the other nine, modulo 10.
+      *----------------------------------------------------------------
+       1000-VALIDATE-ACCOUNT-NUMBER.
+           MOVE Account-Number TO WS-ACCT-NUMBER
+           MOVE 0 TO WS-CHECK-SUM
+           PERFORM VARYING WS-DIGIT-IDX FROM 1 BY 1
+                   UNTIL WS-DIGIT-IDX > 9
+               ADD WS-ACCT-DIGIT (WS-DIGIT-IDX) TO WS-CHECK-SUM
+           END-PERFORM
+           DIVIDE WS-CHECK-SUM BY 10
+               GIVING WS-DIGIT-IDX REMAINDER WS-CHECK-DIGIT
+
+           IF WS-CHECK-DIGIT = WS-ACCT-DIGIT (10)
+               MOVE 'Y' TO WS-VALID-SWITCH
+           END-IF.
