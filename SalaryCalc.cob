@@ -1,23 +1,231 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SalaryCalc.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-05-02.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-05-02  DLH  INITIAL VERSION - SINGLE HARDCODED EMPLOYEE.
+      * 2026-08-08  DLH  REPLACED THE HARDCODED EMPLOYEE WITH A PAYROLL
+      *                  BATCH THAT LOOPS THE SALARY FORMULA ACROSS
+      *                  EVERY EMPLOYEE ON THE EMPLOYEE MASTER FILE AND
+      *                  PRINTS A PAYCHECK REGISTER INSTEAD OF DISPLAY
+      *                  OUTPUT.
+      * 2026-08-08  DLH  ADDED TAX-AMOUNT AND DEDUCTION-AMOUNT TO THE
+      *                  EMPLOYEE MASTER RECORD; THE REGISTER NOW PRINTS
+      *                  A NET PAY COLUMN INSTEAD OF STOPPING AT GROSS
+      *                  NEW SALARY.
+      * 2026-08-08  DLH  ADDED YEAR-TO-DATE ACCUMULATORS, CARRIED FROM
+      *                  RUN TO RUN IN THE EMPYTD FILE AND PRINTED ON
+      *                  THE REGISTER FOR ANNUAL REPORTING.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAYROLL-REPORT-FILE ASSIGN TO "PAYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT YTD-FILE ASSIGN TO "EMPYTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPMAST.
+
+       FD  PAYROLL-REPORT-FILE.
+       01  PAYROLL-REPORT-LINE            PIC X(120).
+
+       FD  YTD-FILE.
+       COPY EMPYTD.
+
        WORKING-STORAGE SECTION.
-       01 Employee.
-           05 Current-Salary PIC 9(6) VALUE 0.
-           05 Bonus PIC 9(6) VALUE 0.
-           05 New-Salary PIC 9(6) VALUE 0.
+       01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE        VALUE 'Y'.
+
+       01  WS-YTD-STATUS             PIC X(2).
+       01  WS-YTD-EXISTS-SWITCH      PIC X VALUE 'N'.
+           88  WS-YTD-FILE-EXISTS    VALUE 'Y'.
+       01  WS-YTD-EOF-SWITCH         PIC X VALUE 'N'.
+           88  WS-YTD-END-OF-FILE    VALUE 'Y'.
+
+       01  WS-EMPLOYEE-COUNT         PIC 9(5) COMP VALUE 0.
+
+       01  New-Salary                PIC S9(7)V99.
+       01  Net-Pay                   PIC S9(7)V99.
+
+      *----------------------------------------------------------------
+      * WS-YTD-TABLE - this run's updated year-to-date totals, one
+      * entry per employee, buffered here so the EMPYTD file can still
+      * be read for the prior totals while this run is in progress,
+      * and rewritten in one pass after the employee master is done.
+      *----------------------------------------------------------------
+       01  WS-YTD-TABLE.
+           05  WS-YTD-ENTRY OCCURS 50 TIMES INDEXED BY WS-YTD-IDX.
+               10  WS-YTD-GROSS       PIC S9(8)V99.
+               10  WS-YTD-TAX         PIC S9(6)V99.
+               10  WS-YTD-DEDUCTION   PIC S9(6)V99.
+               10  WS-YTD-NET         PIC S9(8)V99.
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER PIC X(24) VALUE "PAYCHECK REGISTER".
+           05  FILLER PIC X(56) VALUE SPACES.
+
+       01  WS-REPORT-HEADING-2.
+           05  FILLER PIC X(8)  VALUE "EMP NO".
+           05  FILLER PIC X(22) VALUE "NAME".
+           05  FILLER PIC X(11) VALUE "SALARY".
+           05  FILLER PIC X(9)  VALUE "BONUS".
+           05  FILLER PIC X(9)  VALUE "TAX".
+           05  FILLER PIC X(9)  VALUE "DEDUCT".
+           05  FILLER PIC X(12) VALUE "NET PAY".
+           05  FILLER PIC X(13) VALUE "YTD GROSS".
+           05  FILLER PIC X(13) VALUE "YTD NET".
 
+       01  WS-DETAIL-LINE.
+           05  WS-D-EMP-NUMBER    PIC 9(6).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  WS-D-EMP-NAME      PIC X(20).
+           05  WS-D-SALARY        PIC ZZ,ZZZ.99-.
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  WS-D-BONUS         PIC Z,ZZZ.99-.
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  WS-D-TAX           PIC Z,ZZZ.99-.
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  WS-D-DEDUCTION     PIC Z,ZZZ.99-.
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  WS-D-NET-PAY       PIC ZZ,ZZZ.99-.
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  WS-D-YTD-GROSS     PIC ZZZ,ZZZ.99-.
+           05  FILLER             PIC X(1) VALUE SPACES.
+           05  WS-D-YTD-NET       PIC ZZZ,ZZZ.99-.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
        PROCEDURE DIVISION.
-           MOVE 3000 TO Current-Salary.
-           MOVE 500 TO Bonus.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EMPLOYEES
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - open the prior year-to-date file, if one
+      * exists, so each employee's carried-forward totals are
+      * available when that employee is processed.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           OPEN OUTPUT PAYROLL-REPORT-FILE
+           WRITE PAYROLL-REPORT-LINE FROM WS-REPORT-HEADING-1
+           WRITE PAYROLL-REPORT-LINE FROM WS-REPORT-HEADING-2
+
+           OPEN INPUT YTD-FILE
+           IF WS-YTD-STATUS = "00"
+               MOVE 'Y' TO WS-YTD-EXISTS-SWITCH
+           END-IF
+
+           PERFORM 2100-READ-EMPLOYEE.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-EMPLOYEES - add this employee's bonus to their
+      * current salary, roll the period amounts into their
+      * year-to-date totals, and print the result on the register.
+      *----------------------------------------------------------------
+       2000-PROCESS-EMPLOYEES.
+           ADD 1 TO WS-EMPLOYEE-COUNT
+           SET WS-YTD-IDX TO WS-EMPLOYEE-COUNT
+
+           ADD EMP-CURRENT-SALARY TO EMP-BONUS GIVING New-Salary
+           COMPUTE Net-Pay = New-Salary
+                            - EMP-TAX-AMOUNT
+                            - EMP-DEDUCTION-AMOUNT
+
+           PERFORM 2200-ROLL-YTD-TOTALS
+
+           MOVE EMP-EMPLOYEE-NUMBER   TO WS-D-EMP-NUMBER
+           MOVE EMP-EMPLOYEE-NAME     TO WS-D-EMP-NAME
+           MOVE EMP-CURRENT-SALARY    TO WS-D-SALARY
+           MOVE EMP-BONUS             TO WS-D-BONUS
+           MOVE EMP-TAX-AMOUNT        TO WS-D-TAX
+           MOVE EMP-DEDUCTION-AMOUNT  TO WS-D-DEDUCTION
+           MOVE Net-Pay               TO WS-D-NET-PAY
+           MOVE WS-YTD-GROSS (WS-YTD-IDX) TO WS-D-YTD-GROSS
+           MOVE WS-YTD-NET (WS-YTD-IDX)   TO WS-D-YTD-NET
+           WRITE PAYROLL-REPORT-LINE FROM WS-DETAIL-LINE
+
+           PERFORM 2100-READ-EMPLOYEE.
+
+      *----------------------------------------------------------------
+      * 2100-READ-EMPLOYEE
+      *----------------------------------------------------------------
+       2100-READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 2200-ROLL-YTD-TOTALS - read this employee's prior year-to-date
+      * record, if the file existed and has not run dry, then add the
+      * current period's amounts and hold the new total in the table
+      * for 3000-TERMINATE to write back out.
+      *----------------------------------------------------------------
+       2200-ROLL-YTD-TOTALS.
+           MOVE 0 TO WS-YTD-GROSS (WS-YTD-IDX)
+           MOVE 0 TO WS-YTD-TAX (WS-YTD-IDX)
+           MOVE 0 TO WS-YTD-DEDUCTION (WS-YTD-IDX)
+           MOVE 0 TO WS-YTD-NET (WS-YTD-IDX)
 
-           DISPLAY Current-Salary. *> 3000
-           DISPLAY Bonus. *> 500
+           IF WS-YTD-FILE-EXISTS AND NOT WS-YTD-END-OF-FILE
+               READ YTD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-YTD-EOF-SWITCH
+                   NOT AT END
+                       MOVE EMPYTD-GROSS-PAY
+                           TO WS-YTD-GROSS (WS-YTD-IDX)
+                       MOVE EMPYTD-TAX-AMOUNT
+                           TO WS-YTD-TAX (WS-YTD-IDX)
+                       MOVE EMPYTD-DEDUCTION-AMOUNT
+                           TO WS-YTD-DEDUCTION (WS-YTD-IDX)
+                       MOVE EMPYTD-NET-PAY
+                           TO WS-YTD-NET (WS-YTD-IDX)
+               END-READ
+           END-IF
 
-           *> TODO: Add Current-Salary to Bonus and store the result in New-Salary.
-           ADD Current-Salary TO Bonus GIVING New-Salary.
+           ADD EMP-CURRENT-SALARY TO WS-YTD-GROSS (WS-YTD-IDX)
+           ADD EMP-BONUS          TO WS-YTD-GROSS (WS-YTD-IDX)
+           ADD EMP-TAX-AMOUNT       TO WS-YTD-TAX (WS-YTD-IDX)
+           ADD EMP-DEDUCTION-AMOUNT TO WS-YTD-DEDUCTION (WS-YTD-IDX)
+           ADD Net-Pay TO WS-YTD-NET (WS-YTD-IDX).
 
-           *> TODO: Display the new salary with OF operator. *> Should display 3500
-           DISPLAY New-Salary OF Employee.
+      *----------------------------------------------------------------
+      * 3000-TERMINATE - rewrite the year-to-date file with this run's
+      * updated totals so the next payroll run carries them forward.
+      *----------------------------------------------------------------
+       3000-TERMINATE.
+           DISPLAY "EMPLOYEES PROCESSED: " WS-EMPLOYEE-COUNT
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE PAYROLL-REPORT-FILE
+           CLOSE YTD-FILE
 
-           STOP RUN.
\ No newline at end of file
+           OPEN OUTPUT YTD-FILE
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                   UNTIL WS-YTD-IDX > WS-EMPLOYEE-COUNT
+               MOVE WS-YTD-GROSS (WS-YTD-IDX)   TO EMPYTD-GROSS-PAY
+               MOVE WS-YTD-TAX (WS-YTD-IDX)     TO EMPYTD-TAX-AMOUNT
+               MOVE WS-YTD-DEDUCTION (WS-YTD-IDX)
+                   TO EMPYTD-DEDUCTION-AMOUNT
+               MOVE WS-YTD-NET (WS-YTD-IDX)     TO EMPYTD-NET-PAY
+               WRITE EMPYTD-RECORD
+           END-PERFORM
+           CLOSE YTD-FILE.
