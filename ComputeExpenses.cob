@@ -1,23 +1,118 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ComputeExpenses.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-04-02.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-04-02  DLH  INITIAL VERSION.
+      * 2026-08-08  DLH  MONTHLY TOTALS NOW EXTRACTED TO A GL INTERFACE
+      *                  FILE INSTEAD OF DISPLAY-ONLY OUTPUT, SO THEY
+      *                  CAN BE FED INTO THE JOURNAL ENTRY LOAD.
+      * 2026-08-08  DLH  RENT, UTILITIES AND FOOD ARE NOW READ FROM THE
+      *                  EXPPARM CONTROL RECORD AT THE START OF THE RUN
+      *                  INSTEAD OF BEING HARDCODED VALUE CLAUSES.
+      * 2026-08-08  DLH  STAMPED THE CONSOLE OUTPUT WITH THE RUN DATE.
+      * 2026-08-08  DLH  CONVERTED TO A CALLABLE SUBPROGRAM THAT HANDS
+      *                  THE MONTHLY TOTAL BACK THROUGH LINKAGE, SO
+      *                  ENDOFDAYDRIVER CAN FOLD IT INTO THE
+      *                  CONSOLIDATED NIGHTLY SUMMARY - SEE
+      *                  ENDOFDAYDRIVER.COB.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPENSE-PARM-FILE ASSIGN TO "EXPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-INTERFACE-FILE ASSIGN TO "GLEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXPENSE-PARM-FILE.
+       COPY EXPPARM.
+
+       FD  GL-INTERFACE-FILE.
+       01  GL-INTERFACE-RECORD.
+           05  GL-ACCOUNT-CODE      PIC X(10).
+           05  GL-AMOUNT            PIC S9(7)V99.
+
        WORKING-STORAGE SECTION.
+       01  Monthly-Expenses.
+           05  Rent PIC S9(5)V99.
+           05  Utilities PIC S9(4)V99.
+           05  Food PIC S9(4)V99.
+           05  Monthly-Total PIC S9(6)V99.
+
+       01  Average-Daily-Expense PIC S9(4)V99.
+
+       01  WS-RUN-DATE PIC 9(8).
+
+       LINKAGE SECTION.
 
-       01 Monthly-Expenses.
-           05 Rent PIC S9(5)V99 VALUE 1200.00.
-           05 Utilities PIC S9(4)V99 VALUE 300.00.
-           05 Food PIC S9(4)V99 VALUE 500.00.
-           05 Monthly-Total PIC S9(6)V99.
+       01  Monthly-Total-Out PIC S9(6)V99.
 
-       01 Average-Daily-Expense PIC S9(4)V99.
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING Monthly-Total-Out.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "Run Date: " WS-RUN-DATE
 
-       PROCEDURE DIVISION.
-           *> TODO: Compute the total monthly expenses and store it in Monthly-Total with formula: Rent + Utilities + Food
-           COMPUTE Monthly-Total = Rent + Utilities + Food. *> <-- line added.
+           OPEN OUTPUT GL-INTERFACE-FILE
+
+           PERFORM 0500-READ-PARAMETERS
+           PERFORM 1000-CALCULATE-TOTALS
+           PERFORM 2000-EXTRACT-TO-GL
+
+           CLOSE GL-INTERFACE-FILE
+           MOVE Monthly-Total TO Monthly-Total-Out
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 0500-READ-PARAMETERS - load the monthly expense figures from
+      * the EXPPARM control record instead of a hardcoded VALUE.
+      *----------------------------------------------------------------
+       0500-READ-PARAMETERS.
+           OPEN INPUT EXPENSE-PARM-FILE
+           READ EXPENSE-PARM-FILE
+           MOVE PARM-RENT      TO Rent
+           MOVE PARM-UTILITIES TO Utilities
+           MOVE PARM-FOOD      TO Food
+           CLOSE EXPENSE-PARM-FILE.
+
+      *----------------------------------------------------------------
+      * 1000-CALCULATE-TOTALS
+      *----------------------------------------------------------------
+       1000-CALCULATE-TOTALS.
+           COMPUTE Monthly-Total = Rent + Utilities + Food
            DISPLAY "Total Monthly Expenses: " Monthly-Total.
 
-           *> TODO: Compute the average daily expense for the month by dividing Monthly-Total by 30
-           COMPUTE Average-Daily-Expense = Monthly-Total / 30. *> <-- line added.
+           COMPUTE Average-Daily-Expense = Monthly-Total / 30
            DISPLAY "Average Daily Expense: " Average-Daily-Expense.
 
-           STOP RUN.
\ No newline at end of file
+      *----------------------------------------------------------------
+      * 2000-EXTRACT-TO-GL - one journal entry line per expense
+      * category, plus the month-end total, for the GL interface.
+      *----------------------------------------------------------------
+       2000-EXTRACT-TO-GL.
+           MOVE "RENT"      TO GL-ACCOUNT-CODE
+           MOVE Rent        TO GL-AMOUNT
+           WRITE GL-INTERFACE-RECORD
+
+           MOVE "UTILITIES" TO GL-ACCOUNT-CODE
+           MOVE Utilities   TO GL-AMOUNT
+           WRITE GL-INTERFACE-RECORD
+
+           MOVE "FOOD"      TO GL-ACCOUNT-CODE
+           MOVE Food        TO GL-AMOUNT
+           WRITE GL-INTERFACE-RECORD
+
+           MOVE "TOTAL"     TO GL-ACCOUNT-CODE
+           MOVE Monthly-Total TO GL-AMOUNT
+           WRITE GL-INTERFACE-RECORD.
