@@ -1,20 +1,206 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GroupCalcDemo.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-03-08.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-03-08  DLH  INITIAL VERSION - SINGLE HARDCODED ACCOUNT.
+      * 2026-08-08  DLH  REPLACED THE HARDCODED ACCOUNT WITH A
+      *                  TRANSACTION-POSTING BATCH THAT READS
+      *                  GCTRAN.DAT, AND ADDED CHECKPOINT/RESTART -
+      *                  THE RECORD COUNT ALREADY POSTED IS SAVED
+      *                  AFTER EVERY RECORD SO A RERUN PICKS UP WHERE
+      *                  THE PRIOR RUN LEFT OFF INSTEAD OF RE-POSTING
+      *                  TRANSACTIONS THAT ALREADY WENT THROUGH.
+      * 2026-08-08  DLH  ACCOUNT-BALANCE, DEPOSIT AND NEW-BALANCE ARE
+      *                  NOW SIGNED - AN UNSIGNED BALANCE COULD NOT GO
+      *                  NEGATIVE ON A LARGE WITHDRAWAL OR REVERSAL.
+      * 2026-08-08  DLH  APPENDS A BATCH CONTROL RECORD TO THE SHARED
+      *                  EODCTL RECONCILIATION REPORT ON A CLEAN RUN -
+      *                  RECORD COUNT AND A HASH TOTAL OF DEPOSIT
+      *                  AMOUNTS, THE SAME SHARED RECONCILIATION
+      *                  REPORT THE OTHER BALANCE-POSTING PROGRAMS
+      *                  ALREADY WRITE TO.
+      * 2026-08-08  DLH  STAMPED THE CONSOLE OUTPUT AND THE CONTROL
+      *                  RECORD WITH THE RUN DATE.
+      * 2026-08-08  DLH  NEW ACCOUNT BALANCE NOW DISPLAYS THROUGH AN
+      *                  EDITED PICTURE INSTEAD OF A BARE NUMBER.
+      * 2026-08-08  DLH  ADDED A SIGN-ON CHECK - THE OPERATOR ID READ
+      *                  AT THE START OF THE RUN IS VALIDATED THROUGH
+      *                  THE SHARED SignOnCheck SUBPROGRAM BEFORE ANY
+      *                  TRANSACTION IS POSTED.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "GCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "GCCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CONTROL-REPORT-FILE ASSIGN TO "EODCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY GCTRAN.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-RECORDS-POSTED  PIC 9(4).
+
+       FD  CONTROL-REPORT-FILE.
+       COPY EODCTL.
+
        WORKING-STORAGE SECTION.
-       01 Account.
-           05 Account-Balance PIC 9(6) VALUE 0.
-           05 Deposit PIC 9(6) VALUE 0.
-           05 New-Balance PIC 9(6) VALUE 0.
+       01  WS-CHECKPOINT-STATUS      PIC X(2).
+       01  WS-CONTROL-STATUS         PIC X(2).
+
+       01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE        VALUE 'Y'.
+
+       01  WS-RESTART-COUNT          PIC 9(4) COMP VALUE 0.
+       01  WS-RECORDS-POSTED         PIC 9(4) COMP VALUE 0.
+       01  WS-SKIP-COUNT             PIC 9(4) COMP VALUE 0.
+       01  WS-HASH-TOTAL             PIC S9(9) VALUE 0.
+       01  WS-RUN-DATE               PIC 9(8).
+
+       01  Account.
+           05  Account-Balance PIC S9(6) VALUE 0.
+           05  Deposit         PIC S9(6) VALUE 0.
+           05  New-Balance     PIC S9(6) VALUE 0.
+
+       01  WS-NEW-BALANCE-EDIT       PIC $ZZZ,ZZZ-.
+
+       01  OPERATOR-AUTH-PARMS.
+           COPY OPRAUTH.
 
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
        PROCEDURE DIVISION.
-           MOVE 5000 TO Account-Balance.
-           MOVE 1500 TO Deposit.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY 'Run Date: ' WS-RUN-DATE
+
+           ACCEPT OPRAUTH-OPERATOR-ID FROM SYSIN
+           CALL "SignOnCheck" USING OPERATOR-AUTH-PARMS
+           IF OPRAUTH-DENIED
+               DISPLAY "*** SIGN-ON REJECTED - UNAUTHORIZED OPERATOR: "
+                       OPRAUTH-OPERATOR-ID " ***"
+               STOP RUN
+           END-IF
+           DISPLAY "Operator " OPRAUTH-OPERATOR-ID " signed on."
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SKIP-POSTED-RECORDS
+           PERFORM 3000-POST-TRANSACTIONS
+               UNTIL WS-END-OF-FILE
+           PERFORM 4000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - open the transaction file and recover the
+      * restart count from the prior run's checkpoint, if any.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               MOVE CHKPT-RECORDS-POSTED TO WS-RESTART-COUNT
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-COUNT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2000-SKIP-POSTED-RECORDS - re-read, without re-posting, every
+      * transaction already applied on a prior run.  Their deposits
+      * still go into the hash total so the control record covers the
+      * whole batch, not just what this run posted.
+      *----------------------------------------------------------------
+       2000-SKIP-POSTED-RECORDS.
+           PERFORM 2100-READ-TRANSACTION
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                      OR WS-END-OF-FILE
+               ADD GCTRAN-DEPOSIT TO WS-HASH-TOTAL
+               PERFORM 2100-READ-TRANSACTION
+           END-PERFORM
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-POSTED.
+
+      *----------------------------------------------------------------
+      * 2100-READ-TRANSACTION
+      *----------------------------------------------------------------
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 3000-POST-TRANSACTIONS - apply the current transaction, then
+      * checkpoint before moving on to the next one.
+      *----------------------------------------------------------------
+       3000-POST-TRANSACTIONS.
+           MOVE GCTRAN-ACCOUNT-BALANCE TO Account-Balance
+           MOVE GCTRAN-DEPOSIT         TO Deposit
+
+           ADD Deposit TO Account-Balance GIVING New-Balance
+           MOVE New-Balance OF Account TO WS-NEW-BALANCE-EDIT
+           DISPLAY "New Account Balance: " WS-NEW-BALANCE-EDIT
+
+           ADD 1 TO WS-RECORDS-POSTED
+           ADD GCTRAN-DEPOSIT TO WS-HASH-TOTAL
+           PERFORM 3100-WRITE-CHECKPOINT
+
+           PERFORM 2100-READ-TRANSACTION.
 
-           DISPLAY Account-Balance. *> 5000
-           DISPLAY Deposit. *> 1500
+      *----------------------------------------------------------------
+      * 3100-WRITE-CHECKPOINT - save the count of records posted so
+      * far, so a rerun after an abend restarts from here.
+      *----------------------------------------------------------------
+       3100-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-POSTED TO CHKPT-RECORDS-POSTED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
 
-           ADD Account-Balance TO Deposit GIVING New-Balance.
-           DISPLAY "New Account Balance: " New-Balance OF Account. *> 6500
+      *----------------------------------------------------------------
+      * 4000-TERMINATE - the run finished cleanly, so reset the
+      * checkpoint to zero; the next run starts from the beginning.
+      * The batch control record is written before the checkpoint
+      * is reset, while the final count and hash total still reflect
+      * the whole batch just completed.
+      *----------------------------------------------------------------
+       4000-TERMINATE.
+           CLOSE TRANSACTION-FILE
+           PERFORM 4100-WRITE-CONTROL-RECORD
+           MOVE 0 TO WS-RECORDS-POSTED
+           PERFORM 3100-WRITE-CHECKPOINT.
 
-           STOP RUN.
\ No newline at end of file
+      *----------------------------------------------------------------
+      * 4100-WRITE-CONTROL-RECORD - append this run's batch totals to
+      * the shared end-of-day reconciliation report.
+      *----------------------------------------------------------------
+       4100-WRITE-CONTROL-RECORD.
+           OPEN EXTEND CONTROL-REPORT-FILE
+           IF WS-CONTROL-STATUS = "35"
+               OPEN OUTPUT CONTROL-REPORT-FILE
+           END-IF
+           MOVE "GroupCalcDemo"    TO CTL-PROGRAM-ID
+           MOVE WS-RECORDS-POSTED  TO CTL-RECORD-COUNT
+           MOVE 0                  TO CTL-TOTAL-BALANCE
+           MOVE WS-HASH-TOTAL      TO CTL-HASH-TOTAL
+           MOVE WS-RUN-DATE        TO CTL-RUN-DATE
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-REPORT-FILE.
