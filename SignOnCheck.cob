@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SignOnCheck.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-08  DLH  INITIAL VERSION - SHARED SUBPROGRAM CALLED BY
+      *                  EVERY BALANCE-CHANGING OR STATUS-CHANGING
+      *                  PROGRAM TO VALIDATE THE OPERATOR ID CAPTURED
+      *                  FOR THE RUN BEFORE ANY POSTING IS ALLOWED.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------
+      * SC-OPERATOR-TABLE - operator IDs authorized to run a
+      * balance-changing or status-changing program.
+      *----------------------------------------------------------------
+       01  SC-OPERATOR-TABLE.
+           05  SC-OPERATOR-ENTRY OCCURS 3 TIMES
+                                 INDEXED BY SC-OPERATOR-IDX
+                                 PIC X(8).
+
+       LINKAGE SECTION.
+
+       01  OPERATOR-AUTH-PARMS.
+           COPY OPRAUTH.
+
+       PROCEDURE DIVISION USING OPERATOR-AUTH-PARMS.
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-OPERATOR-TABLE
+           PERFORM 2000-CHECK-OPERATOR
+           GOBACK.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-OPERATOR-TABLE - build the list of authorized
+      * operator IDs.
+      *----------------------------------------------------------------
+       1000-LOAD-OPERATOR-TABLE.
+           MOVE "OPER001"  TO SC-OPERATOR-ENTRY (1)
+           MOVE "OPER002"  TO SC-OPERATOR-ENTRY (2)
+           MOVE "SUPVSR1"  TO SC-OPERATOR-ENTRY (3).
+
+      *----------------------------------------------------------------
+      * 2000-CHECK-OPERATOR - authorized when the operator ID matches
+      * an entry in the table; denied otherwise.
+      *----------------------------------------------------------------
+       2000-CHECK-OPERATOR.
+           SET SC-OPERATOR-IDX TO 1
+           SEARCH SC-OPERATOR-ENTRY
+               AT END
+                   MOVE 'N' TO OPRAUTH-STATUS
+               WHEN SC-OPERATOR-ENTRY (SC-OPERATOR-IDX)
+                      = OPRAUTH-OPERATOR-ID
+                   MOVE 'Y' TO OPRAUTH-STATUS
+           END-SEARCH.
