@@ -1,23 +1,212 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GroupItemsFixTask.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-06-14.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-06-14  DLH  INITIAL VERSION - ONE HARDCODED BOOK, BOOK-
+      *                  COUNT SET TO ZERO AND NEVER UPDATED.
+      * 2026-08-08  DLH  BOOK-COUNT IS NOW DERIVED FROM THE ACTUAL
+      *                  HOLDINGS ON THE LIBBOOK FILE INSTEAD OF BEING
+      *                  A DEAD FIELD; THE LAST HOLDING READ IS STILL
+      *                  SHOWN AS THE REPRESENTATIVE BOOK.
+      * 2026-08-08  DLH  ADDED CHECKOUT/RETURN TRANSACTION PROCESSING -
+      *                  LIBTRAN REQUESTS ARE MATCHED TO A HOLDING BY
+      *                  BOOK-TITLE, THE HOLDING'S STATUS IS UPDATED,
+      *                  AND LIBBOOK IS REWRITTEN WITH THE RESULT.  THE
+      *                  SUMMARY NOW REPORTS THE FIRST HOLDING ON FILE
+      *                  RATHER THAN THE LAST ONE READ, SINCE HOLDINGS
+      *                  ARE NOW KEPT IN A TABLE INSTEAD OF BEING
+      *                  STREAMED STRAIGHT THROUGH.
+      * 2026-08-09  DLH  GUARDED THE SUMMARY DISPLAY AGAINST AN EMPTY
+      *                  HOLDINGS TABLE - A RUN WITH NO HOLDINGS ON FILE
+      *                  NO LONGER PRINTS AN UNINITIALIZED TITLE/AUTHOR.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLDINGS-FILE ASSIGN TO "LIBBOOK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "LIBTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HOLDINGS-FILE.
+       COPY LIBBOOK.
+
+       FD  TRANSACTION-FILE.
+       COPY LIBTRAN.
+
        WORKING-STORAGE SECTION.
-       01 Book.
-           05 Book-Title PIC X(30).
-           05 Author-Name PIC X(20).
+       01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE        VALUE 'Y'.
+
+       01  WS-TRAN-EOF-SWITCH        PIC X VALUE 'N'.
+           88  WS-TRAN-END-OF-FILE   VALUE 'Y'.
 
-       01 Library.
-           05 Library-Name PIC X(30).
-           05 Book-Count PIC 9(4) VALUE 0.
+       01  WS-FOUND-SWITCH           PIC X VALUE 'N'.
+           88  WS-HOLDING-FOUND      VALUE 'Y'.
 
+       01  WS-HOLDING-COUNT          PIC 9(4) COMP VALUE 0.
+       01  WS-FOUND-IDX              PIC 9(4) COMP VALUE 0.
+
+       01  WS-HOLDING-TABLE.
+           05  WS-HOLDING-ENTRY OCCURS 20 TIMES
+                                 INDEXED BY WS-HOLD-IDX.
+               10  WS-HOLD-TITLE     PIC X(30).
+               10  WS-HOLD-AUTHOR    PIC X(20).
+               10  WS-HOLD-STATUS    PIC X.
+
+       01  Book.
+           05  Book-Title PIC X(30).
+           05  Author-Name PIC X(20).
+
+       01  Library.
+           05  Library-Name PIC X(30) VALUE "Central Library".
+           05  Book-Count PIC 9(4) VALUE 0.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
        PROCEDURE DIVISION.
-           MOVE "1984" TO Book-Title.
-           MOVE "George Orwell" TO Author-Name.
-           *> MOVE "Central Library" TO Library->Library-Name. <-- line removed.
-           MOVE "Central Library" TO Library-Name OF Library. *> <-- line added.
+       0000-MAINLINE.
+           PERFORM 1000-LOAD-HOLDINGS
+
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM 2900-READ-TRANSACTION
+           PERFORM 2000-APPLY-TRANSACTIONS
+               UNTIL WS-TRAN-END-OF-FILE
+           CLOSE TRANSACTION-FILE
+
+           PERFORM 3000-REWRITE-HOLDINGS
+           PERFORM 4000-PRINT-SUMMARY
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-HOLDINGS - read every holding into the table and
+      * count them for Book-Count.
+      *----------------------------------------------------------------
+       1000-LOAD-HOLDINGS.
+           OPEN INPUT HOLDINGS-FILE
+           PERFORM 1100-READ-HOLDING
+           PERFORM VARYING WS-HOLD-IDX FROM 1 BY 1
+                   UNTIL WS-END-OF-FILE
+               MOVE LIBBOOK-TITLE  TO WS-HOLD-TITLE (WS-HOLD-IDX)
+               MOVE LIBBOOK-AUTHOR TO WS-HOLD-AUTHOR (WS-HOLD-IDX)
+               MOVE LIBBOOK-STATUS TO WS-HOLD-STATUS (WS-HOLD-IDX)
+               ADD 1 TO WS-HOLDING-COUNT
+               PERFORM 1100-READ-HOLDING
+           END-PERFORM
+           MOVE WS-HOLDING-COUNT TO Book-Count
+           CLOSE HOLDINGS-FILE.
+
+      *----------------------------------------------------------------
+      * 1100-READ-HOLDING
+      *----------------------------------------------------------------
+       1100-READ-HOLDING.
+           READ HOLDINGS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 2000-APPLY-TRANSACTIONS - for each checkout/return request,
+      * find the matching holding by Book-Title and update its status.
+      *----------------------------------------------------------------
+       2000-APPLY-TRANSACTIONS.
+           IF LIBTRAN-LIBRARY-NAME NOT = Library-Name
+               DISPLAY "*** TRANSACTION SKIPPED - UNKNOWN LIBRARY: "
+                       LIBTRAN-LIBRARY-NAME " ***"
+           ELSE
+               PERFORM 2100-FIND-HOLDING
+               IF WS-HOLDING-FOUND
+                   PERFORM 2200-POST-TRANSACTION
+               ELSE
+                   DISPLAY "*** NO HOLDING FOR TITLE: "
+                           LIBTRAN-BOOK-TITLE " ***"
+               END-IF
+           END-IF
+
+           PERFORM 2900-READ-TRANSACTION.
+
+      *----------------------------------------------------------------
+      * 2100-FIND-HOLDING - locate the table entry whose title matches
+      * the current transaction's Book-Title.
+      *----------------------------------------------------------------
+       2100-FIND-HOLDING.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           MOVE 0   TO WS-FOUND-IDX
+           PERFORM VARYING WS-HOLD-IDX FROM 1 BY 1
+                   UNTIL WS-HOLD-IDX > WS-HOLDING-COUNT
+                      OR WS-HOLDING-FOUND
+               IF WS-HOLD-TITLE (WS-HOLD-IDX) = LIBTRAN-BOOK-TITLE
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE WS-HOLD-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * 2200-POST-TRANSACTION - WS-FOUND-IDX points at the match found
+      * by 2100-FIND-HOLDING.
+      *----------------------------------------------------------------
+       2200-POST-TRANSACTION.
+           IF LIBTRAN-IS-CHECKOUT
+               IF WS-HOLD-STATUS (WS-FOUND-IDX) = 'O'
+                   DISPLAY "*** ALREADY CHECKED OUT: "
+                           LIBTRAN-BOOK-TITLE " ***"
+               ELSE
+                   MOVE 'O' TO WS-HOLD-STATUS (WS-FOUND-IDX)
+                   DISPLAY "CHECKED OUT: " LIBTRAN-BOOK-TITLE
+               END-IF
+           ELSE
+               IF LIBTRAN-IS-RETURN
+                   MOVE 'S' TO WS-HOLD-STATUS (WS-FOUND-IDX)
+                   DISPLAY "RETURNED: " LIBTRAN-BOOK-TITLE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2900-READ-TRANSACTION
+      *----------------------------------------------------------------
+       2900-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRAN-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 3000-REWRITE-HOLDINGS - write the table back out to LIBBOOK so
+      * the updated checked-out/on-shelf status carries forward.
+      *----------------------------------------------------------------
+       3000-REWRITE-HOLDINGS.
+           OPEN OUTPUT HOLDINGS-FILE
+           PERFORM VARYING WS-HOLD-IDX FROM 1 BY 1
+                   UNTIL WS-HOLD-IDX > WS-HOLDING-COUNT
+               MOVE WS-HOLD-TITLE (WS-HOLD-IDX)  TO LIBBOOK-TITLE
+               MOVE WS-HOLD-AUTHOR (WS-HOLD-IDX) TO LIBBOOK-AUTHOR
+               MOVE WS-HOLD-STATUS (WS-HOLD-IDX) TO LIBBOOK-STATUS
+               WRITE LIBBOOK-RECORD
+           END-PERFORM
+           CLOSE HOLDINGS-FILE.
 
-           DISPLAY "Book Title: " Book-Title. *> Should print "1984"
-           DISPLAY "Author: " Author-Name. *> Should print "George Orwell"
-           DISPLAY "Library: " Library-Name. *> Should print "Central Library"
+      *----------------------------------------------------------------
+      * 4000-PRINT-SUMMARY
+      *----------------------------------------------------------------
+       4000-PRINT-SUMMARY.
+           IF WS-HOLDING-COUNT > 0
+               MOVE WS-HOLD-TITLE (1)  TO Book-Title
+               MOVE WS-HOLD-AUTHOR (1) TO Author-Name
+               DISPLAY "Book Title: " Book-Title
+               DISPLAY "Author: " Author-Name
+           ELSE
+               DISPLAY "Book Title: NO HOLDINGS ON FILE"
+           END-IF
 
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "Library: " Library-Name
+           DISPLAY "Book Count: " Book-Count.
