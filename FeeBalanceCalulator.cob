@@ -1,24 +1,124 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FeeBalanceCalculator.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-04-18.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-04-18  DLH  INITIAL VERSION.
+      * 2026-08-08  DLH  ADDED INPUT EDIT CHECKS - A NEGATIVE OR ZERO
+      *                  DEPOSIT OR ADMIN-FEE IS NOW REJECTED AND
+      *                  WRITTEN TO THE EXCEPTION REPORT INSTEAD OF
+      *                  FLOWING INTO NEW-BALANCE.
+      * 2026-08-08  DLH  ADDED ROUNDED TO THE NEW-BALANCE COMPUTE.
+      * 2026-08-08  DLH  EXCEPTION-REPORT-FILE IS NOW OPENED EXTEND
+      *                  INSTEAD OF OUTPUT, SINCE OTHER PROGRAMS ACROSS
+      *                  THE SYSTEM ALSO WRITE REJECTS TO THIS SAME
+      *                  SHARED REPORT AND AN OUTPUT OPEN WOULD ERASE
+      *                  THEIRS.
+      * 2026-08-09  DLH  DEPOSIT AND ADMIN-FEE CAN NOW BE OVERRIDDEN FROM
+      *                  SYSIN (SAME CONVENTION USED ELSEWHERE FOR A
+      *                  RUN-TIME OVERRIDE OF A HARDCODED FIELD) SO THE
+      *                  ZERO-OR-NEGATIVE EDIT CHECKS IN 1000-EDIT-INPUT
+      *                  CAN ACTUALLY BE EXERCISED INSTEAD OF ALWAYS
+      *                  SEEING THE SAME HARDCODED POSITIVE AMOUNTS.
+      * 2026-08-09  DLH  1000-EDIT-INPUT NOW ALSO MOVES A KEY VALUE
+      *                  (EVERY OTHER EXCEPTION-REPORT WRITER ALREADY
+      *                  DOES THIS) SO THE REJECTED-RECORD WRITE HAS A
+      *                  FULLY-INITIALIZED RECORD AREA TO WRITE OUT.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-REPORT-FILE.
+       COPY EXCPRPT.
+
        WORKING-STORAGE SECTION.
 
-       *> TODO: Define a group item called BankInfo with fields Initial-Balance, Deposit, and New-Balance.
-       *> Assign values to Initial-Balance and Deposit: 150 and 60 respectively.
-       01 BankInfo.
-           05 Initial-Balance PIC 9(6)V99 VALUE 150.
-           05 Deposit         PIC 9(6)V99 VALUE 60.
-           05 New-Balance     PIC 9(6)V99.
-       
-       *> TODO: Define a field called Admin-Fee and assign it a value 3.50.
-       01 Admin-Fee           PIC 9(6)V99 VALUE 3.50.
+       01  BankInfo.
+           05  Initial-Balance PIC S9(6)V99 VALUE 150.
+           05  Deposit         PIC S9(6)V99 VALUE 60.
+           05  New-Balance     PIC S9(6)V99.
+
+       01  Admin-Fee           PIC S9(6)V99 VALUE 3.50.
+
+       01  WS-EXCP-STATUS              PIC X(2).
 
+       01  WS-DEPOSIT-OVERRIDE         PIC S9(6)V99.
+       01  WS-ADMIN-FEE-OVERRIDE       PIC S9(6)V99.
+
+       01  FB-VALIDATION-SWITCH        PIC X VALUE 'N'.
+           88  FB-VALIDATION-FAILED    VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
        PROCEDURE DIVISION.
-           *> TODO: Compute the New-Balance by adding Deposit to Initial-Balance and then subtracting Admin-Fee
-           COMPUTE New-Balance = Deposit + Initial-Balance - Admin-Fee
-    
-           *> TODO: Display the New-Balance with a message.
-           DISPLAY "New balance: " New-Balance.
-    
-           STOP RUN.
\ No newline at end of file
+       0000-MAINLINE.
+           PERFORM 0900-OPEN-EXCEPTION-FILE
+
+           ACCEPT WS-DEPOSIT-OVERRIDE FROM SYSIN
+           IF WS-DEPOSIT-OVERRIDE NOT = ZERO
+               MOVE WS-DEPOSIT-OVERRIDE TO Deposit
+           END-IF
+
+           ACCEPT WS-ADMIN-FEE-OVERRIDE FROM SYSIN
+           IF WS-ADMIN-FEE-OVERRIDE NOT = ZERO
+               MOVE WS-ADMIN-FEE-OVERRIDE TO Admin-Fee
+           END-IF
+
+           PERFORM 1000-EDIT-INPUT
+           IF FB-VALIDATION-FAILED
+               DISPLAY "*** RECORD REJECTED - SEE EXCEPTION REPORT ***"
+           ELSE
+               COMPUTE New-Balance ROUNDED = Deposit + Initial-Balance
+                                    - Admin-Fee
+               DISPLAY "New balance: " New-Balance
+           END-IF
+
+           CLOSE EXCEPTION-REPORT-FILE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0900-OPEN-EXCEPTION-FILE - the first program ever to run on
+      * this system creates the shared exception report; every run
+      * after that, by this or any other contributing program, appends
+      * to it.
+      *----------------------------------------------------------------
+       0900-OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-REPORT-FILE
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1000-EDIT-INPUT - Deposit and Admin-Fee must both be greater
+      * than zero before New-Balance is computed.
+      *----------------------------------------------------------------
+       1000-EDIT-INPUT.
+           IF Deposit NOT > 0
+               MOVE 'Y' TO FB-VALIDATION-SWITCH
+               MOVE "FeeBalanceCalculator" TO EXCP-PROGRAM-ID
+               MOVE "BANKINFO-1"           TO EXCP-KEY-VALUE
+               MOVE "DEPOSIT"              TO EXCP-FIELD-NAME
+               MOVE "DEPOSIT IS ZERO OR NEGATIVE" TO EXCP-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF
+
+           IF Admin-Fee NOT > 0
+               MOVE 'Y' TO FB-VALIDATION-SWITCH
+               MOVE "FeeBalanceCalculator" TO EXCP-PROGRAM-ID
+               MOVE "BANKINFO-1"           TO EXCP-KEY-VALUE
+               MOVE "ADMIN-FEE"            TO EXCP-FIELD-NAME
+               MOVE "ADMIN-FEE IS ZERO OR NEGATIVE" TO EXCP-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF.
