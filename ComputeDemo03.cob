@@ -1,22 +1,123 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ComputeDemo03.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-01-25.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-01-25  DLH  INITIAL VERSION.
+      * 2026-08-08  DLH  CUSTOMER/CUSTOMER2 GROUPS NOW BUILT FROM THE
+      *                  SHARED CUSTMAST COPYBOOK INSTEAD OF A PRIVATE
+      *                  LAYOUT.
+      * 2026-08-08  DLH  ADDED ROUNDED TO THE TOTAL-BALANCE COMPUTE.
+      * 2026-08-08  DLH  THE COMBINED TOTAL IS NOW APPENDED TO THE
+      *                  SHARED AUDIT TRAIL FILE.
+      * 2026-08-08  DLH  STAMPED THE CONSOLE OUTPUT AND THE AUDIT TRAIL
+      *                  RECORD WITH THE RUN DATE.
+      * 2026-08-08  DLH  TOTAL BALANCE NOW DISPLAYS THROUGH AN EDITED
+      *                  PICTURE INSTEAD OF A BARE NUMBER.
+      * 2026-08-08  DLH  ADDED ON SIZE ERROR TO THE TOTAL-BALANCE
+      *                  COMPUTE - AN OVERFLOW IS LOGGED AND THE RECORD
+      *                  IS NOT POSTED, INSTEAD OF LETTING A TRUNCATED
+      *                  TOTAL FLOW THROUGH.
+      * 2026-08-08  DLH  ADDED A SIGN-ON CHECK - THE OPERATOR ID READ
+      *                  AT THE START OF THE RUN IS VALIDATED THROUGH
+      *                  THE SHARED SignOnCheck SUBPROGRAM BEFORE ANY
+      *                  BALANCE CHANGE IS POSTED.
+      * 2026-08-09  DLH  GUARDED THE AUDIT-TRAIL OPEN EXTEND WITH A
+      *                  FILE STATUS CHECK SO A RUN THAT FINDS NO PRIOR
+      *                  BALAUDIT FILE CREATES IT INSTEAD OF ABENDING.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "BALAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+       COPY AUDTRL.
+
        WORKING-STORAGE SECTION.
 
-       01 Customer.
-           02 Account-Balance PIC S9(5)V99 VALUE 100.00.
+       01  Customer.
+           COPY CUSTMAST.
+
+       01  Customer2.
+           COPY CUSTMAST.
+
+       01  Total-Balance PIC S9(7)V99.
+
+       01  OPERATOR-AUTH-PARMS.
+           COPY OPRAUTH.
+
+       01  WS-RUN-DATE PIC 9(8).
+
+       01  WS-AUDIT-STATUS PIC X(2).
 
-       01 Customer2.
-           02 Account-Balance PIC S9(5)V99 VALUE 50.00.
+       01  WS-TOTAL-BALANCE-EDIT PIC $Z,ZZZ,ZZZ.99-.
 
-       01 Total-Balance PIC S9(5)V99.
+       01  WS-SIZE-ERROR-SWITCH       PIC X VALUE 'N'.
+           88  WS-SIZE-ERROR-CONDITION VALUE 'Y'.
 
        PROCEDURE DIVISION.
-           *> COMPUTE Total-Balance = Account-Balance OF Customer 
-           *>                       + Account-Balance.              <-- old line.
-           COMPUTE Total-Balance = Account-Balance OF Customer 
-                                 + Account-Balance OF Customer2. *> <-- line added.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY 'Run Date: ' WS-RUN-DATE
+
+           ACCEPT OPRAUTH-OPERATOR-ID FROM SYSIN
+           CALL "SignOnCheck" USING OPERATOR-AUTH-PARMS
+           IF OPRAUTH-DENIED
+               DISPLAY "*** SIGN-ON REJECTED - UNAUTHORIZED OPERATOR: "
+                       OPRAUTH-OPERATOR-ID " ***"
+               GO TO 9999-EXIT
+           END-IF
+           DISPLAY "Operator " OPRAUTH-OPERATOR-ID " signed on."
+
+           MOVE 100.00 TO CM-ACCOUNT-BALANCE OF Customer
+           MOVE 50.00  TO CM-ACCOUNT-BALANCE OF Customer2
+
+           COMPUTE Total-Balance ROUNDED =
+               CM-ACCOUNT-BALANCE OF Customer
+               + CM-ACCOUNT-BALANCE OF Customer2
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+           END-COMPUTE
+
+           IF WS-SIZE-ERROR-CONDITION
+               DISPLAY "*** COMPUTE OVERFLOW - TOTAL NOT POSTED ***"
+               GO TO 9999-EXIT
+           END-IF
+
+           MOVE Total-Balance TO WS-TOTAL-BALANCE-EDIT
+           DISPLAY WS-TOTAL-BALANCE-EDIT.
+
+           PERFORM 1000-WRITE-AUDIT-RECORD
+
+           GO TO 9999-EXIT.
 
-           DISPLAY Total-Balance. *> Should print 150.00, but it's not compiling due to an error.
+      *----------------------------------------------------------------
+      * 1000-WRITE-AUDIT-RECORD - append this posting to the shared
+      * balance-change audit trail.
+      *----------------------------------------------------------------
+       1000-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           MOVE "ComputeDemo03"              TO AUDIT-PROGRAM-ID
+           MOVE CM-ACCOUNT-BALANCE OF Customer
+                                              TO AUDIT-OLD-BALANCE
+           MOVE Total-Balance                TO AUDIT-NEW-BALANCE
+           MOVE 'D'                          TO AUDIT-TRANSACTION-TYPE
+           MOVE WS-RUN-DATE                  TO AUDIT-RUN-DATE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-TRAIL-FILE.
 
-           STOP RUN.
\ No newline at end of file
+       9999-EXIT.
+           STOP RUN.
