@@ -5,25 +5,31 @@
        01 Hero.
            05 Hero-Name PIC A(30).
            05 Power-Level PIC 9(3).
-           *> TODO: Add the Codename field as alphanumeric with length 20
-           05 Codename PIC X(20).              *> <-- Line added.
-           *> TODO: Add the Alliances field as alphanumeric with length 30
-           05 Alliances PIC X(30).             *> <-- Line added.
+           05 Codename PIC X(20).
+           05 Alliance-Count PIC 9(2) VALUE 0.
+           05 Alliances OCCURS 5 TIMES PIC X(30).
+
+       01 WS-ALLIANCE-IDX PIC 9(2) COMP.
+       01 WS-RECORD-COUNT PIC 9(5) VALUE 1.
 
        PROCEDURE DIVISION.
            MOVE "Batman" TO Hero-Name.
            MOVE 90 TO Power-Level.
-           *> TODO: Assign value "Dark Knight" to the Codename field
-           MOVE "Dark Knight" TO Codename.     *> <-- Line added.
-           *> TODO: Assign value "Justice League" to the Alliances field
-           MOVE "Justice League" TO Alliances. *> <-- Line added.
+           MOVE "Dark Knight" TO Codename.
+
+           MOVE 2 TO Alliance-Count.
+           MOVE "Justice League" TO Alliances (1).
+           MOVE "Outsiders" TO Alliances (2).
 
            DISPLAY "Hero Name: " Hero-Name.
            DISPLAY "Power Level: " Power-Level.
+           DISPLAY Codename OF Hero.
 
-           *> TODO: Display Codename and Alliances fields
-           DISPLAY Codename OF Hero.           *> <-- Line added.
-           DISPLAY Alliances OF Hero.          *> <-- Line added.
+           PERFORM VARYING WS-ALLIANCE-IDX FROM 1 BY 1
+                   UNTIL WS-ALLIANCE-IDX > Alliance-Count
+               DISPLAY "Alliance: " Alliances (WS-ALLIANCE-IDX)
+           END-PERFORM.
 
            DISPLAY Hero.
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+           STOP RUN.
