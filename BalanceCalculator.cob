@@ -1,45 +1,392 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BalanceCalculator.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-03-10.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-03-10  DLH  INITIAL VERSION.
+      * 2026-08-08  DLH  ADDED OVERDRAFT VALIDATION - A DEDUCTION THAT
+      *                  EXCEEDS THE INITIAL BALANCE IS NOW FLAGGED
+      *                  AND THE RECORD IS NOT POSTED.
+      * 2026-08-08  DLH  ADDED A PRINTED BALANCE REPORT IN PLACE OF THE
+      *                  CONSOLE-ONLY DISPLAY OUTPUT.
+      * 2026-08-08  DLH  CUSTOMER/CUSTOMER2 GROUPS NOW BUILT FROM THE
+      *                  SHARED CUSTMAST COPYBOOK INSTEAD OF A PRIVATE
+      *                  LAYOUT.  DEDUCTED-AMOUNT AND ADDED-AMOUNT ARE
+      *                  NOW THE COMMON CM-WITHDRAWAL-AMOUNT AND
+      *                  CM-DEPOSIT-AMOUNT FIELDS.
+      * 2026-08-08  DLH  ADDED ROUNDED TO THE RATIO, NEW-BALANCE AND
+      *                  OVERALL-BALANCE COMPUTES.
+      * 2026-08-08  DLH  APPENDS AN END-OF-DAY CONTROL RECORD TO THE
+      *                  SHARED RECONCILIATION REPORT WHEN BOTH
+      *                  CUSTOMERS POST CLEANLY.
+      * 2026-08-08  DLH  ADDED A PAGE HEADER AND A REPORT FOOTER WITH
+      *                  THE RECORD COUNT.
+      * 2026-08-08  DLH  ADDED A CURRENCY COLUMN TO THE BALANCE REPORT,
+      *                  FROM THE SHARED CUSTMAST CM-CURRENCY-CODE.
+      * 2026-08-08  DLH  EACH CUSTOMER'S PRIOR BALANCE IS NOW ALSO
+      *                  APPENDED TO THE SHARED DATED BALANCE-HISTORY
+      *                  FILE, SO FINAL-BALANCE NO LONGER SIMPLY
+      *                  OVERWRITES IT WITH NO RECORD LEFT BEHIND.
+      * 2026-08-08  DLH  STAMPED THE PAGE HEADER AND THE CONTROL RECORD
+      *                  WITH THE RUN DATE.
+      * 2026-08-08  DLH  OVERALL BALANCE NOW DISPLAYS THROUGH AN EDITED
+      *                  PICTURE INSTEAD OF A BARE NUMBER.
+      * 2026-08-08  DLH  ADDED ON SIZE ERROR TO THE RATIO, NEW-BALANCE
+      *                  AND OVERALL-BALANCE COMPUTES - AN OVERFLOW IS
+      *                  LOGGED AND THE RUN STOPS BEFORE PRINTING OR
+      *                  POSTING A TRUNCATED BALANCE.
+      * 2026-08-08  DLH  CONVERTED TO A CALLABLE SUBPROGRAM THAT HANDS
+      *                  THE OVERALL BALANCE BACK THROUGH LINKAGE, SO
+      *                  ENDOFDAYDRIVER CAN FOLD IT INTO THE
+      *                  CONSOLIDATED NIGHTLY SUMMARY - SEE
+      *                  ENDOFDAYDRIVER.COB.
+      * 2026-08-08  DLH  AN OVERDRAFT REJECTION IS NOW ALSO LOGGED TO
+      *                  THE SHARED EXCEPTION REPORT, SO OPERATIONS CAN
+      *                  REVIEW A RUN'S REJECTS IN ONE PLACE INSTEAD OF
+      *                  JUST THE CONSOLE MESSAGE.
+      * 2026-08-09  DLH  EACH CUSTOMER'S END BALANCE PRINTED ON THE
+      *                  REPORT IS NOW ACTUALLY CONVERTED THROUGH THE
+      *                  SHARED CURRRATE TABLE FOR THEIR OWN
+      *                  CM-CURRENCY-CODE INSTEAD OF JUST LABELING A
+      *                  USD AMOUNT WITH A CURRENCY CODE.  OVERALL-
+      *                  BALANCE, THE EODCTL CONTROL RECORD AND BALHIST
+      *                  ALL STAY IN USD, SINCE THAT IS THE COMMON
+      *                  CURRENCY THE NIGHTLY RECONCILIATION RUNS IN.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-REPORT-FILE ASSIGN TO "BALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-REPORT-FILE ASSIGN TO "EODCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT BALANCE-HISTORY-FILE ASSIGN TO "BALHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BALANCE-REPORT-FILE.
+       01  BALANCE-REPORT-LINE           PIC X(80).
+
+       FD  CONTROL-REPORT-FILE.
+       COPY EODCTL.
+
+       FD  BALANCE-HISTORY-FILE.
+       COPY BALHIST.
+
+       FD  EXCEPTION-REPORT-FILE.
+       COPY EXCPRPT.
+
        WORKING-STORAGE SECTION.
 
-       01 Customer.
-           02 Initial-Balance PIC S9(5)V99 VALUE 1000.00.
-           02 Deducted-Amount PIC S9(5)V99 VALUE 100.00.
-           02 Ratio PIC S9(5)V99.
-           02 Final-Balance PIC S9(5)V99.
-
-       01 Customer2.
-           02 Initial-Balance PIC S9(5)V99 VALUE 500.00.
-           02 Added-Amount PIC S9(5)V99 VALUE 50.00.
-           02 Ratio PIC S9(5)V99.
-           02 Final-Balance PIC S9(5)V99.
-
-       01 Overall-Balance PIC S9(6)V99.
-
-       PROCEDURE DIVISION.
-           COMPUTE Ratio OF Customer = 1 
-                                     - (Deducted-Amount OF Customer
-                                       / Initial-Balance OF Customer).
-           *> TODO: Calculate the final balance of the customer by multiplying the initial balance with their ratio.
-           COMPUTE
-            Final-Balance OF Customer = Initial-Balance OF Customer
-                                      * Ratio OF Customer.    *> <-- line added
-
-           COMPUTE Ratio OF Customer2 = 1
-                                      + (Added-Amount OF Customer2
-                                        / Initial-Balance OF Customer2).
-
-           *> TODO: Calculate the final balance of the customer2 by multiplying the initial balance with their ratio.
-           COMPUTE
-            Final-Balance OF Customer2 = Initial-Balance OF Customer2
-                                       * Ratio OF Customer2. *> <-- line added
-
-           *> TODO: Calculate the overall balance by adding the final balances of the two customers.
-           COMPUTE
-            Overall-Balance =  Final-Balance OF Customer
-                            + Final-Balance OF Customer2.      *> <-- line added
-
-           DISPLAY 'Overall Balance: ' Overall-Balance. *> Should display 1450.00
-
-           STOP RUN.
\ No newline at end of file
+       01  WS-RECORD-COUNT           PIC 9(5) COMP VALUE 0.
+       01  WS-RUN-DATE               PIC 9(8).
+       01  WS-CONTROL-STATUS         PIC X(2).
+       01  WS-HISTORY-STATUS         PIC X(2).
+       01  WS-EXCP-STATUS            PIC X(2).
+
+       01  WS-REPORT-HEADING-0.
+           05  FILLER PIC X(6)  VALUE "PAGE: ".
+           05  WS-H-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER PIC X(11) VALUE "  RUN DATE:".
+           05  WS-H-RUN-DATE    PIC 9(8).
+           05  FILLER           PIC X(51) VALUE SPACES.
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER PIC X(24) VALUE "CUSTOMER BALANCE REPORT".
+           05  FILLER PIC X(56) VALUE SPACES.
+
+       01  WS-REPORT-HEADING-2.
+           05  FILLER PIC X(12) VALUE "CUSTOMER".
+           05  FILLER PIC X(16) VALUE "BEGIN BALANCE".
+           05  FILLER PIC X(16) VALUE "END BALANCE".
+           05  FILLER PIC X(10) VALUE "CURRENCY".
+           05  FILLER PIC X(26) VALUE SPACES.
+
+       01  WS-REPORT-FOOTER.
+           05  FILLER PIC X(17) VALUE "RECORDS PRINTED: ".
+           05  WS-F-RECORD-COUNT PIC ZZZZ9.
+           05  FILLER PIC X(58) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-CUSTOMER      PIC X(10).
+           05  FILLER             PIC X(2) VALUE SPACES.
+           05  WS-D-BEGIN-BAL     PIC ZZ,ZZZ.99-.
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  WS-D-END-BAL       PIC ZZ,ZZZ.99-.
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  WS-D-CURRENCY      PIC X(3).
+           05  FILLER             PIC X(29) VALUE SPACES.
+
+       01  Customer.
+           COPY CUSTMAST.
+
+       01  Customer2.
+           COPY CUSTMAST.
+
+       01  Overall-Balance PIC S9(7)V99 VALUE ZERO.
+       01  WS-OVERALL-BALANCE-EDIT PIC $Z,ZZZ,ZZZ.99-.
+
+       01  BC-OVERDRAFT-SWITCH         PIC X VALUE 'N'.
+           88  BC-OVERDRAFT-CONDITION  VALUE 'Y'.
+
+       01  BC-SIZE-ERROR-SWITCH        PIC X VALUE 'N'.
+           88  BC-SIZE-ERROR-CONDITION VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * BC-CURRENCY-TABLE - converts each customer's USD ending balance
+      * to their own CM-CURRENCY-CODE for display on the report line.
+      *----------------------------------------------------------------
+       01  BC-CURRENCY-TABLE.
+           COPY CURRRATE.
+
+       01  WS-CONVERT-AMOUNT            PIC S9(7)V99.
+       01  WS-CONVERT-CURRENCY          PIC X(3).
+       01  WS-CONVERTED-BALANCE        PIC S9(7)V99.
+
+       LINKAGE SECTION.
+
+       01  Overall-Balance-Out PIC S9(7)V99.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING Overall-Balance-Out.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY 'Run Date: ' WS-RUN-DATE
+
+           PERFORM 0900-OPEN-EXCEPTION-FILE
+
+           OPEN OUTPUT BALANCE-REPORT-FILE
+           MOVE 1 TO WS-H-PAGE-NUMBER
+           MOVE WS-RUN-DATE TO WS-H-RUN-DATE
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-HEADING-0
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-HEADING-1
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-HEADING-2
+
+           MOVE 1000.00 TO CM-ACCOUNT-BALANCE OF Customer
+           MOVE 100.00  TO CM-WITHDRAWAL-AMOUNT OF Customer
+           MOVE 500.00  TO CM-ACCOUNT-BALANCE OF Customer2
+           MOVE 50.00   TO CM-DEPOSIT-AMOUNT OF Customer2
+
+           PERFORM 1600-LOAD-CURRENCY-TABLE
+           PERFORM 1000-VALIDATE-CUSTOMER
+           IF BC-OVERDRAFT-CONDITION
+               DISPLAY "*** REJECTED - OVERDRAFT ON DEDUCTED-AMOUNT ***"
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 2000-CALCULATE-CUSTOMER
+           PERFORM 2100-CALCULATE-CUSTOMER2
+           IF BC-SIZE-ERROR-CONDITION
+               DISPLAY "*** COMPUTE OVERFLOW - BALANCE NOT POSTED ***"
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 3000-CALCULATE-OVERALL
+           IF BC-SIZE-ERROR-CONDITION
+               DISPLAY "*** COMPUTE OVERFLOW - BALANCE NOT POSTED ***"
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 4000-PRINT-DETAIL
+           PERFORM 5000-WRITE-CONTROL-RECORD
+           PERFORM 5100-WRITE-HISTORY-RECORDS
+
+           MOVE Overall-Balance TO WS-OVERALL-BALANCE-EDIT
+           DISPLAY 'Overall Balance: ' WS-OVERALL-BALANCE-EDIT.
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      * 0900-OPEN-EXCEPTION-FILE - the first program ever to run on
+      * this system creates the shared exception report; every run
+      * after that, by this or any other contributing program, appends
+      * to it.
+      *----------------------------------------------------------------
+       0900-OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-REPORT-FILE
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1600-LOAD-CURRENCY-TABLE - units of each currency per US dollar.
+      *----------------------------------------------------------------
+       1600-LOAD-CURRENCY-TABLE.
+           MOVE "USD" TO CURR-RATE-CODE (1)
+           MOVE 1.0000 TO CURR-RATE-VALUE (1)
+           MOVE "EUR" TO CURR-RATE-CODE (2)
+           MOVE 0.9200 TO CURR-RATE-VALUE (2)
+           MOVE "GBP" TO CURR-RATE-CODE (3)
+           MOVE 0.7900 TO CURR-RATE-VALUE (3)
+           MOVE "CAD" TO CURR-RATE-CODE (4)
+           MOVE 1.3600 TO CURR-RATE-VALUE (4)
+           MOVE "JPY" TO CURR-RATE-CODE (5)
+           MOVE 149.5000 TO CURR-RATE-VALUE (5).
+
+      *----------------------------------------------------------------
+      * 1000-VALIDATE-CUSTOMER - a deduction that exceeds the initial
+      * balance would drive Ratio, and therefore Final-Balance,
+      * negative.  Flag it rather than posting a negative balance, and
+      * log it to the shared exception report.
+      *----------------------------------------------------------------
+       1000-VALIDATE-CUSTOMER.
+           IF CM-WITHDRAWAL-AMOUNT OF Customer
+                  > CM-ACCOUNT-BALANCE OF Customer
+               MOVE 'Y' TO BC-OVERDRAFT-SWITCH
+               MOVE "BalanceCalculator"   TO EXCP-PROGRAM-ID
+               MOVE "CUSTOMER-1"          TO EXCP-KEY-VALUE
+               MOVE "CM-WITHDRAWAL-AMOUNT" TO EXCP-FIELD-NAME
+               MOVE "DEDUCTION EXCEEDS ACCOUNT BALANCE"
+                   TO EXCP-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2000-CALCULATE-CUSTOMER
+      *----------------------------------------------------------------
+       2000-CALCULATE-CUSTOMER.
+           COMPUTE CM-RATIO OF Customer ROUNDED = 1
+                         - (CM-WITHDRAWAL-AMOUNT OF Customer
+                           / CM-ACCOUNT-BALANCE OF Customer)
+               ON SIZE ERROR
+                   MOVE 'Y' TO BC-SIZE-ERROR-SWITCH
+           END-COMPUTE
+
+           COMPUTE CM-NEW-BALANCE OF Customer ROUNDED =
+               CM-ACCOUNT-BALANCE OF Customer * CM-RATIO OF Customer
+               ON SIZE ERROR
+                   MOVE 'Y' TO BC-SIZE-ERROR-SWITCH
+           END-COMPUTE.
+
+      *----------------------------------------------------------------
+      * 2100-CALCULATE-CUSTOMER2
+      *----------------------------------------------------------------
+       2100-CALCULATE-CUSTOMER2.
+           COMPUTE CM-RATIO OF Customer2 ROUNDED = 1
+                          + (CM-DEPOSIT-AMOUNT OF Customer2
+                            / CM-ACCOUNT-BALANCE OF Customer2)
+               ON SIZE ERROR
+                   MOVE 'Y' TO BC-SIZE-ERROR-SWITCH
+           END-COMPUTE
+
+           COMPUTE CM-NEW-BALANCE OF Customer2 ROUNDED =
+               CM-ACCOUNT-BALANCE OF Customer2 * CM-RATIO OF Customer2
+               ON SIZE ERROR
+                   MOVE 'Y' TO BC-SIZE-ERROR-SWITCH
+           END-COMPUTE.
+
+      *----------------------------------------------------------------
+      * 3000-CALCULATE-OVERALL
+      *----------------------------------------------------------------
+       3000-CALCULATE-OVERALL.
+           COMPUTE Overall-Balance ROUNDED =
+               CM-NEW-BALANCE OF Customer + CM-NEW-BALANCE OF Customer2
+               ON SIZE ERROR
+                   MOVE 'Y' TO BC-SIZE-ERROR-SWITCH
+           END-COMPUTE.
+
+      *----------------------------------------------------------------
+      * 3500-CONVERT-CURRENCY - converts WS-CONVERT-AMOUNT (USD) to
+      * WS-CONVERT-CURRENCY.  A code the table does not carry falls
+      * back to the USD amount unconverted rather than rejecting the
+      * run.
+      *----------------------------------------------------------------
+       3500-CONVERT-CURRENCY.
+           SET CURR-RATE-IDX TO 1
+           SEARCH CURR-RATE-ENTRY
+               AT END
+                   MOVE WS-CONVERT-AMOUNT TO WS-CONVERTED-BALANCE
+               WHEN CURR-RATE-CODE (CURR-RATE-IDX) = WS-CONVERT-CURRENCY
+                   COMPUTE WS-CONVERTED-BALANCE ROUNDED =
+                       WS-CONVERT-AMOUNT
+                       * CURR-RATE-VALUE (CURR-RATE-IDX)
+           END-SEARCH.
+
+      *----------------------------------------------------------------
+      * 4000-PRINT-DETAIL
+      *----------------------------------------------------------------
+       4000-PRINT-DETAIL.
+           MOVE "CUSTOMER-1" TO WS-D-CUSTOMER
+           MOVE CM-ACCOUNT-BALANCE OF Customer TO WS-D-BEGIN-BAL
+           MOVE CM-NEW-BALANCE OF Customer TO WS-CONVERT-AMOUNT
+           MOVE CM-CURRENCY-CODE OF Customer TO WS-CONVERT-CURRENCY
+           PERFORM 3500-CONVERT-CURRENCY
+           MOVE WS-CONVERTED-BALANCE TO WS-D-END-BAL
+           MOVE CM-CURRENCY-CODE OF Customer TO WS-D-CURRENCY
+           WRITE BALANCE-REPORT-LINE FROM WS-DETAIL-LINE
+
+           MOVE "CUSTOMER-2" TO WS-D-CUSTOMER
+           MOVE CM-ACCOUNT-BALANCE OF Customer2 TO WS-D-BEGIN-BAL
+           MOVE CM-NEW-BALANCE OF Customer2 TO WS-CONVERT-AMOUNT
+           MOVE CM-CURRENCY-CODE OF Customer2 TO WS-CONVERT-CURRENCY
+           PERFORM 3500-CONVERT-CURRENCY
+           MOVE WS-CONVERTED-BALANCE TO WS-D-END-BAL
+           MOVE CM-CURRENCY-CODE OF Customer2 TO WS-D-CURRENCY
+           WRITE BALANCE-REPORT-LINE FROM WS-DETAIL-LINE
+
+           ADD 2 TO WS-RECORD-COUNT.
+
+      *----------------------------------------------------------------
+      * 5000-WRITE-CONTROL-RECORD - append this run's summary to the
+      * shared end-of-day reconciliation report.  Only reached when
+      * both customers post cleanly; an overdraft rejection leaves
+      * nothing to reconcile, so no record is written for that run.
+      *----------------------------------------------------------------
+       5000-WRITE-CONTROL-RECORD.
+           OPEN EXTEND CONTROL-REPORT-FILE
+           IF WS-CONTROL-STATUS = "35"
+               OPEN OUTPUT CONTROL-REPORT-FILE
+           END-IF
+           MOVE "BalanceCalculator" TO CTL-PROGRAM-ID
+           MOVE 2                  TO CTL-RECORD-COUNT
+           MOVE Overall-Balance    TO CTL-TOTAL-BALANCE
+           MOVE 0 TO CTL-HASH-TOTAL
+           MOVE WS-RUN-DATE TO CTL-RUN-DATE
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-REPORT-FILE.
+
+      *----------------------------------------------------------------
+      * 5100-WRITE-HISTORY-RECORDS - retain each customer's prior
+      * balance in the shared dated balance-history file.
+      *----------------------------------------------------------------
+       5100-WRITE-HISTORY-RECORDS.
+           OPEN EXTEND BALANCE-HISTORY-FILE
+           IF WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT BALANCE-HISTORY-FILE
+           END-IF
+           MOVE "BalanceCalculator" TO BALHIST-PROGRAM-ID
+           MOVE WS-RUN-DATE         TO BALHIST-RUN-DATE
+           MOVE CM-ACCOUNT-BALANCE OF Customer TO BALHIST-PRIOR-BALANCE
+           MOVE CM-NEW-BALANCE OF Customer     TO BALHIST-NEW-BALANCE
+           WRITE BALANCE-HISTORY-RECORD
+
+           MOVE "BalanceCalculator" TO BALHIST-PROGRAM-ID
+           MOVE WS-RUN-DATE         TO BALHIST-RUN-DATE
+           MOVE CM-ACCOUNT-BALANCE OF Customer2 TO BALHIST-PRIOR-BALANCE
+           MOVE CM-NEW-BALANCE OF Customer2     TO BALHIST-NEW-BALANCE
+           WRITE BALANCE-HISTORY-RECORD
+           CLOSE BALANCE-HISTORY-FILE.
+
+       9999-EXIT.
+           MOVE WS-RECORD-COUNT TO WS-F-RECORD-COUNT
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-FOOTER
+           CLOSE BALANCE-REPORT-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           MOVE Overall-Balance TO Overall-Balance-Out
+           GOBACK.
