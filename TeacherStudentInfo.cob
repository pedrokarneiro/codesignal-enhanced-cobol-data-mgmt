@@ -1,27 +1,178 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TeacherStudentInfo.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-07-01.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-07-01  DLH  INITIAL VERSION - SINGLE HARDCODED TEACHER AND
+      *                  STUDENT, STATUS COPIED FROM TEACHER TO STUDENT.
+      * 2026-08-08  DLH  REPLACED THE HARDCODED TEACHER AND STUDENT WITH
+      *                  A FULL CLASS ROSTER READ FROM THE CLASSROS
+      *                  FILE - THE PROGRAM NOW LISTS EVERY STUDENT
+      *                  UNDER THEIR TEACHER INSTEAD OF JUST ONE PAIR.
+      * 2026-08-08  DLH  ADDED 88-LEVEL CONDITION NAMES FOR CURRENT-
+      *                  STATUS ON BOTH TEACHER AND STUDENT IN PLACE OF
+      *                  RAW LITERAL CODES; AN INACTIVE TEACHER'S CLASS
+      *                  IS NOW SKIPPED INSTEAD OF BEING LISTED.
+      * 2026-08-08  DLH  CURRENT-STATUS NOW ALSO CARRIES THE SHARED
+      *                  STATUSCD VALID-VALUE CHECK; A ROSTER ROW WITH A
+      *                  STATUS CODE OUTSIDE THE TEACHER OR STUDENT LIST
+      *                  IS SKIPPED INSTEAD OF BEING LISTED.
+      * 2026-08-09  DLH  REMOVED THE STUDENT ENROLLED/WITHDRAWN/GRADUATED
+      *                  88-LEVELS - CURRENT-STATUS OF STUDENT IS ALWAYS
+      *                  OVERLAID WITH THE TEACHER'S STATUS BEFORE
+      *                  DISPLAY, SO THOSE CONDITION NAMES WERE NEVER
+      *                  TESTABLE.  THE ROSTER'S OWN STUDENT STATUS CODE
+      *                  IS STILL VALIDATED THROUGH WS-RAW-STUDENT-STATUS.
+      * 2026-08-09  DLH  AN INVALID TEACHER OR STUDENT STATUS IS NOW ALSO
+      *                  LOGGED TO THE SHARED EXCEPTION REPORT, THE SAME
+      *                  AS EVERY OTHER VALIDATION POINT ACROSS THE
+      *                  SYSTEM - THE CONSOLE MESSAGE ALONE LEFT
+      *                  OPERATIONS UNABLE TO REVIEW THIS PROGRAM'S
+      *                  REJECTS IN THE SAME PLACE AS EVERYONE ELSE'S.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "CLASSROS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       COPY CLASSROS.
+
+       FD  EXCEPTION-REPORT-FILE.
+       COPY EXCPRPT.
+
        WORKING-STORAGE SECTION.
-       01 Teacher.
-           05 Teacher-Name PIC X(20).
-           05 Teacher-ID PIC 9(6) VALUE 0.
-           05 Current-Status PIC X VALUE 'A'. *> Active
+       01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE        VALUE 'Y'.
 
-       01 Student.
-           05 Student-Name PIC X(20).
-           05 Grade PIC 9(2) VALUE 0.
-           05 Current-Status PIC X VALUE 'E'. *> Enrolled
+       01  WS-STUDENT-COUNT          PIC 9(4) COMP VALUE 0.
 
-       PROCEDURE DIVISION.
-           MOVE "Ms. Thompson" TO Teacher-Name.
-           MOVE "Tom" TO Student-Name.
+       01  WS-EXCP-STATUS            PIC X(2).
+
+       01  Teacher.
+           05  Teacher-Name     PIC X(20).
+           05  Teacher-ID       PIC 9(6) VALUE 0.
+           05  Current-Status   PIC X VALUE 'A'.
+               88  Teacher-Is-Active    VALUE 'A'.
+               88  Teacher-Is-Inactive  VALUE 'I'.
+               88  Teacher-Is-Retired   VALUE 'R'.
+               COPY STATUSCD REPLACING
+                   ==STATUS-IS-VALID==   BY ==Teacher-Status-Is-Valid==
+                   ==STATUS-VALUE-LIST== BY =="A" "I" "R"==.
 
-           *> TODO: Move status of the teacher to student
-           MOVE Current-Status OF Teacher TO Current-Status OF Student. *> <-- line added.
+       01  Student.
+           05  Student-Name     PIC X(20).
+           05  Grade            PIC 9(2) VALUE 0.
+           05  Current-Status   PIC X VALUE 'E'.
 
-           DISPLAY "Teacher Name: " Teacher-Name. *> Ms. Thompson
-           DISPLAY "Student Name: " Student-Name. *> Tom
-           DISPLAY Current-Status OF Teacher. *> A
-           DISPLAY Current-Status OF Student. *> Now it's E, should be A after the change
+      *----------------------------------------------------------------
+      * Current-Status OF Student mirrors Current-Status OF Teacher, so
+      * the roster's own per-student status code is checked here before
+      * it is overlaid by the teacher's status.
+      *----------------------------------------------------------------
+       01  WS-RAW-STUDENT-STATUS  PIC X.
+           COPY STATUSCD REPLACING
+               ==STATUS-IS-VALID==   BY ==Student-Status-Is-Valid==
+               ==STATUS-VALUE-LIST== BY =="E" "W" "G"==.
 
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0900-OPEN-EXCEPTION-FILE
+           OPEN INPUT ROSTER-FILE
+           PERFORM 1000-READ-ROSTER
+           PERFORM 2000-DISPLAY-CLASS
+               UNTIL WS-END-OF-FILE
+           CLOSE ROSTER-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+
+           DISPLAY "STUDENTS LISTED: " WS-STUDENT-COUNT
            STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0900-OPEN-EXCEPTION-FILE - the first program ever to run on
+      * this system creates the shared exception report; every run
+      * after that, by this or any other contributing program, appends
+      * to it.
+      *----------------------------------------------------------------
+       0900-OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-REPORT-FILE
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1000-READ-ROSTER
+      *----------------------------------------------------------------
+       1000-READ-ROSTER.
+           READ ROSTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 2000-DISPLAY-CLASS - a student carries their teacher's status
+      * forward, the same relationship the original one-pair version
+      * of this program demonstrated with a single MOVE.  A teacher who
+      * is no longer active has no current class to list, so their
+      * students are skipped rather than shown with a stale status.  A
+      * status code outside either party's STATUSCD valid-value list
+      * is rejected before the active/enrolled check is ever made.
+      *----------------------------------------------------------------
+       2000-DISPLAY-CLASS.
+           MOVE CLASSROS-TEACHER-NAME   TO Teacher-Name
+           MOVE CLASSROS-TEACHER-ID     TO Teacher-ID
+           MOVE CLASSROS-TEACHER-STATUS TO Current-Status OF Teacher
+           MOVE CLASSROS-STUDENT-NAME   TO Student-Name
+           MOVE CLASSROS-GRADE          TO Grade
+           MOVE CLASSROS-STUDENT-STATUS TO WS-RAW-STUDENT-STATUS
+           MOVE Current-Status OF Teacher TO Current-Status OF Student
+
+           IF NOT Teacher-Status-Is-Valid
+               DISPLAY "*** INVALID TEACHER STATUS, SKIPPED: "
+                       Teacher-Name " ***"
+               MOVE "TeacherStudentInfo" TO EXCP-PROGRAM-ID
+               MOVE Teacher-Name         TO EXCP-KEY-VALUE
+               MOVE "TEACHER-STATUS"     TO EXCP-FIELD-NAME
+               MOVE "STATUS CODE NOT IN VALID-VALUE LIST"
+                   TO EXCP-REASON
+               WRITE EXCEPTION-RECORD
+           ELSE
+               IF NOT Student-Status-Is-Valid
+                   DISPLAY "*** INVALID STUDENT STATUS, SKIPPED: "
+                           Student-Name " ***"
+                   MOVE "TeacherStudentInfo" TO EXCP-PROGRAM-ID
+                   MOVE Student-Name         TO EXCP-KEY-VALUE
+                   MOVE "STUDENT-STATUS"     TO EXCP-FIELD-NAME
+                   MOVE "STATUS CODE NOT IN VALID-VALUE LIST"
+                       TO EXCP-REASON
+                   WRITE EXCEPTION-RECORD
+               ELSE
+                   IF Teacher-Is-Active
+                       DISPLAY "Teacher Name: " Teacher-Name
+                       DISPLAY "Student Name: " Student-Name
+                       DISPLAY Current-Status OF Teacher
+                       DISPLAY Current-Status OF Student
+                       ADD 1 TO WS-STUDENT-COUNT
+                   ELSE
+                       DISPLAY "*** TEACHER NOT ACTIVE, SKIPPED: "
+                               Teacher-Name " ***"
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 1000-READ-ROSTER.
