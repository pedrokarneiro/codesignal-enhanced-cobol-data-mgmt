@@ -1,44 +1,140 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BandInfo.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-06-20.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-06-20  DLH  INITIAL VERSION - SINGLE HARDCODED BAND.
+      * 2026-08-08  DLH  REPLACED THE HARDCODED BAND WITH A ROSTER READ
+      *                  FROM THE BANDROS FILE - THE PROGRAM NOW LISTS
+      *                  EVERY BAND AND LEAD SINGER ON FILE INSTEAD OF
+      *                  JUST THE BEATLES.
+      * 2026-08-08  DLH  STATE NOW COMES FROM THE SHARED STATECD
+      *                  COPYBOOK; A BAND OR SINGER WITH A STATE CODE
+      *                  OUTSIDE THE VALID-VALUE LIST IS SKIPPED
+      *                  INSTEAD OF BEING LISTED ON THE ROSTER.
+      * 2026-08-08  DLH  A SKIPPED BAND OR SINGER IS NOW ALSO LOGGED TO
+      *                  THE SHARED EXCEPTION REPORT, SO OPERATIONS CAN
+      *                  REVIEW A RUN'S REJECTS IN ONE PLACE INSTEAD OF
+      *                  JUST THE CONSOLE MESSAGE.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "BANDROS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       COPY BANDROS.
+
+       FD  EXCEPTION-REPORT-FILE.
+       COPY EXCPRPT.
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE        VALUE 'Y'.
+
+       01  WS-BAND-COUNT             PIC 9(4) COMP VALUE 0.
+
+       01  WS-EXCP-STATUS            PIC X(2).
 
-       01 Band.
-           *> TODO: Define fields for Band-Name, Band-Genre, and State of types X(20), X(20), and X respectively
-           05 Band-Name  PIC X(20).
-           05 Band-Genre PIC X(20).
-           05 State      PIC X.
+       01  Band.
+           05  Band-Name  PIC X(20).
+           05  Band-Genre PIC X(20).
+           COPY STATECD.
 
-       01 LeadSinger.
-           *> TODO: Define fields for Singer-Name, Singer-Age, and State of types X(20), 9(2), and X respectively
-           05 Singer-Name PIC X(20).
-           05 Singer-Age  PIC 9(2).
-           05 State       PIC X.
+       01  LeadSinger.
+           05  Singer-Name PIC X(20).
+           05  Singer-Age  PIC 9(2).
+           COPY STATECD.
 
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
        PROCEDURE DIVISION.
-           *> TODO: Move "Beatles" to Band-Name
-           MOVE "Beatles" TO Band-Name.
-           *> TODO: Move "Rock" to Band-Genre
-           MOVE "Rock" TO Band-Genre.
-
-           *> TODO: Move "John Lennon" to Singer-Name
-           MOVE "John Lennon" TO Singer-Name.
-           *> TODO: Move 40 to Singer-Age
-           MOVE 40 TO Singer-Age.
-           *> TODO: Move 'I' to State OF LeadSinger
-           MOVE 'I' TO State OF LeadSinger.
-
-           *> TODO: Display Band-Name
-           DISPLAY Band-Name.
-           *> TODO: Display Band-Genre
-           DISPLAY Band-Genre.
-           *> TODO: Display Singer-Name
-           DISPLAY Singer-Name.
-           *> TODO: Display Singer-Age
-           DISPLAY Singer-Age.
-           *> TODO: Display State OF Band
-           DISPLAY State OF Band.
-           *> TODO: Display State OF LeadSinger
-           DISPLAY State OF LeadSinger.
-
-           STOP RUN.
\ No newline at end of file
+       0000-MAINLINE.
+           PERFORM 0900-OPEN-EXCEPTION-FILE
+           OPEN INPUT ROSTER-FILE
+           PERFORM 1000-READ-ROSTER
+           PERFORM 2000-DISPLAY-BAND
+               UNTIL WS-END-OF-FILE
+           CLOSE ROSTER-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+
+           DISPLAY "BANDS LISTED: " WS-BAND-COUNT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0900-OPEN-EXCEPTION-FILE - the first program ever to run on
+      * this system creates the shared exception report; every run
+      * after that, by this or any other contributing program, appends
+      * to it.
+      *----------------------------------------------------------------
+       0900-OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-REPORT-FILE
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1000-READ-ROSTER
+      *----------------------------------------------------------------
+       1000-READ-ROSTER.
+           READ ROSTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 2000-DISPLAY-BAND - a band or singer with a state code outside
+      * the STATECD valid-value list is skipped rather than listed,
+      * and logged to the shared exception report.
+      *----------------------------------------------------------------
+       2000-DISPLAY-BAND.
+           MOVE BANDROS-BAND-NAME    TO Band-Name
+           MOVE BANDROS-BAND-GENRE   TO Band-Genre
+           MOVE BANDROS-BAND-STATE   TO State OF Band
+           MOVE BANDROS-SINGER-NAME  TO Singer-Name
+           MOVE BANDROS-SINGER-AGE   TO Singer-Age
+           MOVE BANDROS-SINGER-STATE TO State OF LeadSinger
+
+           IF NOT State-Is-Valid OF Band
+               DISPLAY "*** INVALID STATE CODE ON BAND: "
+                       Band-Name " ***"
+               MOVE "BandInfo"      TO EXCP-PROGRAM-ID
+               MOVE Band-Name       TO EXCP-KEY-VALUE
+               MOVE "BAND-STATE"    TO EXCP-FIELD-NAME
+               MOVE "STATE CODE NOT IN VALID-VALUE LIST" TO EXCP-REASON
+               WRITE EXCEPTION-RECORD
+           ELSE
+               IF NOT State-Is-Valid OF LeadSinger
+                   DISPLAY "*** INVALID STATE CODE ON SINGER: "
+                           Singer-Name " ***"
+                   MOVE "BandInfo"      TO EXCP-PROGRAM-ID
+                   MOVE Singer-Name     TO EXCP-KEY-VALUE
+                   MOVE "SINGER-STATE"  TO EXCP-FIELD-NAME
+                   MOVE "STATE CODE NOT IN VALID-VALUE LIST"
+                       TO EXCP-REASON
+                   WRITE EXCEPTION-RECORD
+               ELSE
+                   DISPLAY Band-Name
+                   DISPLAY Band-Genre
+                   DISPLAY Singer-Name
+                   DISPLAY Singer-Age
+                   DISPLAY State OF Band
+                   DISPLAY State OF LeadSinger
+                   ADD 1 TO WS-BAND-COUNT
+               END-IF
+           END-IF
+
+           PERFORM 1000-READ-ROSTER.
