@@ -0,0 +1,56 @@
+//BALPAYRL JOB (ACCTG),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BALANCE AND PAYROLL BATCH SUITE
+//*
+//* RUNS THE ACCOUNT BALANCE PROGRAMS, THE EXPENSE ROLL-UP AND
+//* THE PAYROLL BATCH SO THE SHARED EODCTL RECONCILIATION REPORT
+//* COVERS EVERY PROGRAM THAT POSTED DURING THE NIGHT'S RUN.
+//* STEP020 RUNS THROUGH ENDOFDAYDRIVER SINCE ComputeExpenses,
+//* FinanceCalculator AND BalanceCalculator ARE LINKAGE-SECTION
+//* SUBPROGRAMS WITH NO STANDALONE ENTRY POINT OF THEIR OWN.
+//* EODCTL AND EMPYTD ARE CARRIED FORWARD FROM RUN TO RUN
+//* (DISP=MOD) - DO NOT DELETE AND RECREATE THEM BETWEEN
+//* SCHEDULED RUNS.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ADVCOMPE
+//* ADVCOMPUTEDEMO - ACCOUNT MASTER INTEREST AND SPENDINGS REPORT
+//ACCTMAST DD DSN=PROD.BATCH.ACCTMAST,DISP=SHR
+//AICRPT   DD DSN=PROD.BATCH.AICRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EODCTL   DD DSN=PROD.BATCH.EODCTL,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD DSN=PROD.BATCH.OPERSIGN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=EODDRVR
+//* ENDOFDAYDRIVER - CALLS ComputeExpenses, FinanceCalculator AND
+//* BalanceCalculator IN SEQUENCE (ALL THREE ARE LINKAGE-SECTION
+//* SUBPROGRAMS AND ARE ONLY REACHABLE THROUGH THIS DRIVER) AND
+//* WRITES ONE CONSOLIDATED END-OF-DAY SUMMARY RECORD.
+//EXPPARM  DD DSN=PROD.BATCH.EXPPARM,DISP=SHR
+//GLEXTR   DD DSN=PROD.BATCH.GLEXTR,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FINRPT   DD DSN=PROD.BATCH.FINRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//BALRPT   DD DSN=PROD.BATCH.BALRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//BALHIST  DD DSN=PROD.BATCH.BALHIST,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EXCPRPT  DD DSN=PROD.BATCH.EXCPRPT,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EODCTL   DD DSN=PROD.BATCH.EODCTL,DISP=MOD
+//EODSUM   DD DSN=PROD.BATCH.EODSUM,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD DSN=PROD.BATCH.OPERSIGN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SALCALC
+//* SALARYCALC - PAYROLL REGISTER WITH YEAR-TO-DATE ACCUMULATORS
+//EMPMAST  DD DSN=PROD.BATCH.EMPMAST,DISP=SHR
+//PAYRPT   DD DSN=PROD.BATCH.PAYRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EMPYTD   DD DSN=PROD.BATCH.EMPYTD,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//
