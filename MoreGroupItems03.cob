@@ -1,25 +1,125 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MoreGroupItems03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-AUDIT-FILE ASSIGN TO "STATAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-AUDIT-FILE.
+       COPY STATAUDT.
+
+       FD  EXCEPTION-REPORT-FILE.
+       COPY EXCPRPT.
+
        WORKING-STORAGE SECTION.
        01 Account.
            05 Account-User-Name PIC X(20).
            05 Account-Balance PIC 9(6) VALUE 0.
            05 Account-Status PIC X VALUE 'A'.
+               COPY STATUSCD REPLACING
+                   ==STATUS-IS-VALID==   BY ==Account-Status-Is-Valid==
+                   ==STATUS-VALUE-LIST== BY =="A" "I" "D" "S"==.
 
        01 Support.
            05 Support-User-Name PIC X(20).
+           05 Support-Account-Name PIC X(20).
            05 Counter PIC 9(2) VALUE 0.
            05 Account-Status PIC X VALUE 'D'.
+               COPY STATUSCD REPLACING
+                   ==STATUS-IS-VALID==   BY ==Support-Status-Is-Valid==
+                   ==STATUS-VALUE-LIST== BY =="A" "I" "D" "S"==.
+
+       01 WS-OLD-STATUS PIC X.
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-EXCP-STATUS PIC X(2).
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 OPERATOR-AUTH-PARMS.
+           COPY OPRAUTH.
 
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "Run Date: " WS-RUN-DATE
+
+           ACCEPT OPRAUTH-OPERATOR-ID FROM SYSIN
+           CALL "SignOnCheck" USING OPERATOR-AUTH-PARMS
+           IF OPRAUTH-DENIED
+               DISPLAY "*** SIGN-ON REJECTED - UNAUTHORIZED OPERATOR: "
+                       OPRAUTH-OPERATOR-ID " ***"
+               STOP RUN
+           END-IF
+           DISPLAY "Operator " OPRAUTH-OPERATOR-ID " signed on."
+
            MOVE "John" TO Account-User-Name.
            MOVE "Alice" TO Support-User-Name.
+           MOVE Account-User-Name TO Support-Account-Name.
+
+           MOVE Account-Status OF Account TO WS-OLD-STATUS
+           MOVE 'I' TO Account-Status OF Account.
 
-           *> TODO: Assign value 'I' to the account status of the Account group to represent the 'Inactive' state.
-           MOVE 'I' TO Account-Status OF Account. *> <-- line added.
+           PERFORM 0900-OPEN-AUDIT-FILE
+           PERFORM 0950-OPEN-EXCEPTION-FILE
+           PERFORM 1000-WRITE-STATUS-AUDIT
+           CLOSE STATUS-AUDIT-FILE
+           CLOSE EXCEPTION-REPORT-FILE
 
-           *> TODO: Display account statuses of Account and Support groups.
+           DISPLAY Support-Account-Name.
            DISPLAY Account-Status OF Account Account-Status OF Support.
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0900-OPEN-AUDIT-FILE - the first program ever to run on this
+      * system creates the log; every run after that appends to it.
+      *----------------------------------------------------------------
+       0900-OPEN-AUDIT-FILE.
+           OPEN EXTEND STATUS-AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT STATUS-AUDIT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 0950-OPEN-EXCEPTION-FILE - the first program ever to run on
+      * this system creates the shared exception report; every run
+      * after that, by this or any other contributing program, appends
+      * to it.
+      *----------------------------------------------------------------
+       0950-OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-REPORT-FILE
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1000-WRITE-STATUS-AUDIT - log the Account group's status
+      * transition.  Support's status did not change, so only the
+      * Account transition is logged here.  A status outside the
+      * shared STATUSCD valid-value list is reported instead of being
+      * written to the log, and logged to the shared exception report.
+      *----------------------------------------------------------------
+       1000-WRITE-STATUS-AUDIT.
+           IF Account-Status-Is-Valid OF Account
+               MOVE "MoreGroupItems03" TO STATAUDIT-PROGRAM-ID
+               MOVE Account-User-Name  TO STATAUDIT-USER-NAME
+               MOVE WS-OLD-STATUS      TO STATAUDIT-OLD-STATUS
+               MOVE Account-Status OF Account TO STATAUDIT-NEW-STATUS
+               MOVE WS-RUN-DATE        TO STATAUDIT-RUN-DATE
+               WRITE STATAUDIT-RECORD
+           ELSE
+               DISPLAY "*** INVALID ACCOUNT STATUS, NOT LOGGED: "
+                       Account-Status OF Account " ***"
+               MOVE "MoreGroupItems03" TO EXCP-PROGRAM-ID
+               MOVE Account-User-Name   TO EXCP-KEY-VALUE
+               MOVE "ACCOUNT-STATUS"    TO EXCP-FIELD-NAME
+               MOVE "STATUS CODE NOT IN VALID-VALUE LIST"
+                   TO EXCP-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF.
