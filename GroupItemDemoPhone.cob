@@ -1,24 +1,92 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GroupItemDemoPhone.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-REPORT-FILE.
+       COPY EXCPRPT.
+
        WORKING-STORAGE SECTION.
 
-       *> TODO: Add the Phone-Number field to the Customer group item.
        01 Customer.
-           05 Customer-Name PIC A(30).
-           05 Account-Number PIC 9(10).
-           05 Phone-Number PIC X(15).           *> <-- Added line.
+           COPY CUSTINFO.
+
+       01 WS-EXCP-STATUS PIC X(2).
+
+       01 WS-PHONE-RAW PIC X(15).
+       01 WS-PHONE-FMT REDEFINES WS-PHONE-RAW.
+           05 WS-PHONE-AREA      PIC X(3).
+           05 WS-PHONE-DASH1     PIC X.
+           05 WS-PHONE-EXCHANGE  PIC X(3).
+           05 WS-PHONE-DASH2     PIC X.
+           05 WS-PHONE-LINE      PIC X(4).
+           05 FILLER             PIC X(3).
+
+       01 WS-VALID-SWITCH PIC X VALUE 'N'.
+           88 WS-PHONE-VALID VALUE 'Y'.
+
+       01 WS-RECORD-COUNT PIC 9(5) VALUE 1.
 
        PROCEDURE DIVISION.
+           PERFORM 0900-OPEN-EXCEPTION-FILE
+
            MOVE "Jane Smith" TO Customer-Name.
            MOVE 9876543210 TO Account-Number.
-           *> TODO: Move the phone number "123-456-7890" to the Phone-Number field.
-           MOVE "123-456-7890" TO Phone-Number. *> <-- Added line.
+           MOVE "123-456-7890" TO Phone-Number.
+
+           PERFORM 1000-VALIDATE-PHONE-NUMBER.
 
            DISPLAY Customer-Name OF Customer.
            DISPLAY Account-Number OF Customer.
-           *> TODO: Display the Phone-Number field.
-           DISPLAY Phone-Number OF CUSTOMER.    *> <-- Added line.
-           *> DISPLAY Phone-Number.                *> <-- Alternative.
+           IF WS-PHONE-VALID
+               DISPLAY Phone-Number OF Customer
+           ELSE
+               DISPLAY "*** INVALID PHONE NUMBER FORMAT: "
+                       Phone-Number OF Customer " ***"
+           END-IF.
+
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+
+           CLOSE EXCEPTION-REPORT-FILE
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 0900-OPEN-EXCEPTION-FILE - the first program ever to run on
+      * this system creates the shared exception report; every run
+      * after that, by this or any other contributing program, appends
+      * to it.
+      *----------------------------------------------------------------
+       0900-OPEN-EXCEPTION-FILE.
+           OPEN EXTEND EXCEPTION-REPORT-FILE
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1000-VALIDATE-PHONE-NUMBER - Phone-Number must be in the form
+      * NNN-NNN-NNNN, area code and exchange each followed by a dash.
+      * A malformed number is logged to the shared exception report.
+      *----------------------------------------------------------------
+       1000-VALIDATE-PHONE-NUMBER.
+           MOVE Phone-Number OF Customer TO WS-PHONE-RAW
 
-           STOP RUN.
\ No newline at end of file
+           IF WS-PHONE-AREA IS NUMERIC
+               AND WS-PHONE-DASH1 = '-'
+               AND WS-PHONE-EXCHANGE IS NUMERIC
+               AND WS-PHONE-DASH2 = '-'
+               AND WS-PHONE-LINE IS NUMERIC
+               MOVE 'Y' TO WS-VALID-SWITCH
+           ELSE
+               MOVE "GroupItemDemoPhone" TO EXCP-PROGRAM-ID
+               MOVE Phone-Number OF Customer TO EXCP-KEY-VALUE
+               MOVE "PHONE-NUMBER"       TO EXCP-FIELD-NAME
+               MOVE "NOT IN NNN-NNN-NNNN FORMAT" TO EXCP-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF.
