@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GroupItemDriver.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-08  DLH  INITIAL VERSION - CALLS THE GroupItemDemo01
+      *                  SUBPROGRAM, NOW THAT IT HAS ITS OWN
+      *                  PROGRAM-ID INSTEAD OF CLASHING WITH
+      *                  GroupItemDemo.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           CALL "GroupItemDemo01"
+
+           STOP RUN.
