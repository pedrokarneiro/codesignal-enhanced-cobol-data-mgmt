@@ -1,23 +1,46 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ComputeDemo02.
+       PROGRAM-ID. AdvComputeDemo02.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-02-16.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-02-16  DLH  INITIAL VERSION.
+      * 2026-08-08  DLH  RENAMED FROM PROGRAM-ID ComputeDemo02, WHICH
+      *                  DUPLICATED ComputeDemo02.cob'S PROGRAM-ID.
+      *                  CONVERTED TO A CALLABLE SUBPROGRAM - SEE
+      *                  AdvComputeDriver.cob.
+      * 2026-08-08  DLH  ACCOUNT-BALANCE, INTEREST-RATE AND
+      *                  MONTHLY-SPENDINGS ARE NOW PASSED IN BY THE
+      *                  CALLER INSTEAD OF BEING HARDCODED, SO
+      *                  ADVCOMPUTEDEMO03 - WHICH RAN THE IDENTICAL
+      *                  FORMULA AGAINST A DIFFERENT HARDCODED RATE AND
+      *                  SPENDINGS FIGURE - COULD BE RETIRED IN FAVOR OF
+      *                  A SECOND CALL TO THIS SUBPROGRAM WITH THOSE
+      *                  FIGURES PASSED IN.
+      *----------------------------------------------------------------
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01 Customer.
-           05 Account-Balance PIC S9(5)V99 VALUE 100.00.
-           *> 05 Interest-Rate PIC S9(3)V99 VALUE 0.05.      <-- old line
-           05 Interest-Rate PIC S9(3)V99 VALUE 0.06. *>        <-- line added.
-           *> 05 Monthly-Spendings PIC S9(5)V99 VALUE 50.00. <-- old line
-           05 Monthly-Spendings PIC S9(5)V99 VALUE 70.00. *>   <-- line added.
+       01  Result PIC S9(5)V99.
 
-       01 Result PIC S9(5)V99.
+       LINKAGE SECTION.
 
-       PROCEDURE DIVISION.
-           COMPUTE Result = Account-Balance 
-                          + (Account-Balance * Interest-Rate).
-           DISPLAY "New Balance is: " Result. *> Prints 105.0 will be 106.0 after the change
+       01  Customer.
+           05  Account-Balance     PIC S9(5)V99.
+           05  Interest-Rate      PIC S9(3)V99.
+           05  Monthly-Spendings  PIC S9(5)V99.
 
-           COMPUTE Result = Monthly-Spendings / 30.
-           DISPLAY "Average daily spendings: " Result. *> Prints 1.66 will be 2.33 after the change
+       PROCEDURE DIVISION USING Customer.
+       0000-MAINLINE.
+           COMPUTE Result ROUNDED = Account-Balance
+                          + (Account-Balance * Interest-Rate)
+           DISPLAY "New Balance is: " Result
 
-           STOP RUN.
\ No newline at end of file
+           COMPUTE Result ROUNDED = Monthly-Spendings / 30
+           DISPLAY "Average daily spendings: " Result
+
+           GOBACK.
