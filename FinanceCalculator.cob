@@ -1,31 +1,311 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FinanceCalculator.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-03-01.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-03-01  DLH  INITIAL VERSION - FLAT 0.05 RATE FOR ALL.
+      * 2026-08-08  DLH  ADDED INTEREST-RATE TIER TABLE; INTEREST-RATE
+      *                  IS NOW LOOKED UP BY ACCOUNT-BALANCE RANGE
+      *                  INSTEAD OF A SINGLE FLAT VALUE.
+      * 2026-08-08  DLH  ADDED A PRINTED BALANCE REPORT IN PLACE OF THE
+      *                  CONSOLE-ONLY DISPLAY OUTPUT.
+      * 2026-08-08  DLH  CUSTOMER GROUP NOW BUILT FROM THE SHARED
+      *                  CUSTMAST COPYBOOK INSTEAD OF A PRIVATE LAYOUT.
+      * 2026-08-08  DLH  ADDED ROUNDED TO THE BALANCE AND AVERAGE
+      *                  SPENDINGS COMPUTES.
+      * 2026-08-08  DLH  APPENDS AN END-OF-DAY CONTROL RECORD TO THE
+      *                  SHARED RECONCILIATION REPORT WHEN THE RUN
+      *                  FINISHES.
+      * 2026-08-08  DLH  ADDED A PAGE HEADER AND A REPORT FOOTER WITH
+      *                  THE RECORD COUNT.
+      * 2026-08-08  DLH  ADDED A CURRENCY COLUMN TO THE BALANCE REPORT,
+      *                  FROM THE SHARED CUSTMAST CM-CURRENCY-CODE.
+      * 2026-08-08  DLH  STAMPED THE PAGE HEADER AND THE CONTROL RECORD
+      *                  WITH THE RUN DATE.
+      * 2026-08-08  DLH  THE CONSOLE BALANCE AND SPENDINGS DISPLAYS NOW
+      *                  USE AN EDITED PICTURE INSTEAD OF A BARE NUMBER.
+      * 2026-08-08  DLH  ADDED ON SIZE ERROR TO THE BALANCE AND AVERAGE
+      *                  SPENDINGS COMPUTES - AN OVERFLOW IS LOGGED AND
+      *                  THE RUN STOPS BEFORE WRITING A DETAIL LINE OR
+      *                  CONTROL RECORD FOR A TRUNCATED RESULT.
+      * 2026-08-08  DLH  CONVERTED TO A CALLABLE SUBPROGRAM THAT HANDS
+      *                  THE INTEREST EARNED BACK THROUGH LINKAGE, SO
+      *                  ENDOFDAYDRIVER CAN FOLD IT INTO THE
+      *                  CONSOLIDATED NIGHTLY SUMMARY - SEE
+      *                  ENDOFDAYDRIVER.COB.  INTEREST-EARNED IS THE
+      *                  DIFFERENCE BETWEEN THE NEW BALANCE AND THE
+      *                  STARTING BALANCE.
+      * 2026-08-09  DLH  THE END BALANCE PRINTED ON THE CUSTOMER'S
+      *                  REPORT LINE IS NOW ACTUALLY CONVERTED THROUGH
+      *                  THE SHARED CURRRATE TABLE FOR CM-CURRENCY-CODE
+      *                  INSTEAD OF JUST LABELING A USD AMOUNT WITH A
+      *                  CURRENCY CODE.  INTEREST-EARNED AND THE EODCTL
+      *                  CONTROL RECORD STAY IN USD, SINCE THAT IS THE
+      *                  COMMON CURRENCY THE NIGHTLY RECONCILIATION
+      *                  RUNS IN.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-REPORT-FILE ASSIGN TO "FINRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-REPORT-FILE ASSIGN TO "EODCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BALANCE-REPORT-FILE.
+       01  BALANCE-REPORT-LINE           PIC X(80).
+
+       FD  CONTROL-REPORT-FILE.
+       COPY EODCTL.
+
        WORKING-STORAGE SECTION.
 
-       *> TODO: Declare variables under 01 level 'Customer' with the following fields:
-       *> Account-Balance, Interest-Rate, Monthly-Spendings with types PIC S9(5)V99, PIC S9(3)V99, PIC S9(5)V99 respectively and values 100.00, 0.05, 50.00
-       01 Customer
-           05 Account-Balance   PIC S9(5)V99 VALUE 100.00.
-           05 Interest-Rate     PIC S9(3)V99 VALUE 0.05.
-           05 Monthly-Spendings PIC S9(5)V99 VALUE 50.00.
+       01  Customer.
+           COPY CUSTMAST.
+
+       01  Result                    PIC S9(5)V99.
+       01  WS-RESULT-EDIT            PIC $ZZ,ZZZ.99-.
+       01  WS-ENDING-BALANCE         PIC S9(5)V99.
+       01  Interest-Earned           PIC S9(5)V99 VALUE ZERO.
+
+       01  WS-RECORD-COUNT           PIC 9(5) COMP VALUE 0.
+       01  WS-RUN-DATE               PIC 9(8).
+       01  WS-CONTROL-STATUS         PIC X(2).
+
+       01  WS-SIZE-ERROR-SWITCH      PIC X VALUE 'N'.
+           88  WS-SIZE-ERROR-CONDITION VALUE 'Y'.
+
+       01  WS-REPORT-HEADING-0.
+           05  FILLER PIC X(6)  VALUE "PAGE: ".
+           05  WS-H-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER PIC X(11) VALUE "  RUN DATE:".
+           05  WS-H-RUN-DATE    PIC 9(8).
+           05  FILLER           PIC X(51) VALUE SPACES.
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER PIC X(24) VALUE "FINANCE BALANCE REPORT".
+           05  FILLER PIC X(56) VALUE SPACES.
+
+       01  WS-REPORT-HEADING-2.
+           05  FILLER PIC X(16) VALUE "BEGIN BALANCE".
+           05  FILLER PIC X(10) VALUE "RATE".
+           05  FILLER PIC X(16) VALUE "END BALANCE".
+           05  FILLER PIC X(10) VALUE "CURRENCY".
+           05  FILLER PIC X(28) VALUE SPACES.
+
+       01  WS-REPORT-FOOTER.
+           05  FILLER PIC X(17) VALUE "RECORDS PRINTED: ".
+           05  WS-F-RECORD-COUNT PIC ZZZZ9.
+           05  FILLER PIC X(58) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-BEGIN-BAL     PIC ZZ,ZZZ.99-.
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  WS-D-RATE          PIC Z.99.
+           05  FILLER             PIC X(6) VALUE SPACES.
+           05  WS-D-END-BAL       PIC ZZ,ZZZ.99-.
+           05  FILLER             PIC X(4) VALUE SPACES.
+           05  WS-D-CURRENCY      PIC X(3).
+           05  FILLER             PIC X(27) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * FC-RATE-TABLE - interest rate schedule keyed by balance range.
+      * The first entry whose upper limit is greater than or equal to
+      * Account-Balance supplies the rate to apply.
+      *----------------------------------------------------------------
+       01  FC-RATE-TABLE.
+           05  FC-RATE-ENTRY OCCURS 3 TIMES
+                             INDEXED BY FC-RATE-IDX.
+               10  FC-TIER-UPPER-LIMIT  PIC S9(7)V99.
+               10  FC-TIER-RATE         PIC S9(3)V99.
+
+      *----------------------------------------------------------------
+      * FC-CURRENCY-TABLE - converts the USD ending balance to
+      * CM-CURRENCY-CODE for display on the customer's report line.
+      *----------------------------------------------------------------
+       01  FC-CURRENCY-TABLE.
+           COPY CURRRATE.
+
+       01  WS-CONVERTED-BALANCE      PIC S9(7)V99.
+
+       LINKAGE SECTION.
+
+       01  Interest-Earned-Out PIC S9(5)V99.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING Interest-Earned-Out.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY 'Run Date: ' WS-RUN-DATE
+
+           OPEN OUTPUT BALANCE-REPORT-FILE
+           MOVE 1 TO WS-H-PAGE-NUMBER
+           MOVE WS-RUN-DATE TO WS-H-RUN-DATE
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-HEADING-0
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-HEADING-1
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-HEADING-2
+
+           MOVE 100.00 TO CM-ACCOUNT-BALANCE
+           MOVE 0.05   TO CM-INTEREST-RATE
+           MOVE 50.00  TO CM-MONTHLY-SPENDINGS
+
+           PERFORM 1000-LOAD-RATE-TABLE
+           PERFORM 1600-LOAD-CURRENCY-TABLE
+           PERFORM 2000-LOOKUP-RATE
+           PERFORM 3000-CALCULATE
+           IF WS-SIZE-ERROR-CONDITION
+               DISPLAY "*** COMPUTE OVERFLOW - BALANCE NOT POSTED ***"
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 4000-PRINT-DETAIL
+           PERFORM 5000-CALCULATE-SPENDINGS
+           IF WS-SIZE-ERROR-CONDITION
+               DISPLAY "*** COMPUTE OVERFLOW - SPENDINGS NOT POSTED ***"
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 6000-WRITE-CONTROL-RECORD
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-RATE-TABLE - build the rate schedule: balances up to
+      * 1,000.00 earn 0.05, up to 5,000.00 earn 0.06, anything higher
+      * earns 0.07.
+      *----------------------------------------------------------------
+       1000-LOAD-RATE-TABLE.
+           MOVE 1000.00 TO FC-TIER-UPPER-LIMIT (1)
+           MOVE 0.05    TO FC-TIER-RATE (1)
+           MOVE 5000.00 TO FC-TIER-UPPER-LIMIT (2)
+           MOVE 0.06    TO FC-TIER-RATE (2)
+           MOVE 9999999.99 TO FC-TIER-UPPER-LIMIT (3)
+           MOVE 0.07    TO FC-TIER-RATE (3).
+
+      *----------------------------------------------------------------
+      * 1600-LOAD-CURRENCY-TABLE - units of each currency per US dollar.
+      *----------------------------------------------------------------
+       1600-LOAD-CURRENCY-TABLE.
+           MOVE "USD" TO CURR-RATE-CODE (1)
+           MOVE 1.0000 TO CURR-RATE-VALUE (1)
+           MOVE "EUR" TO CURR-RATE-CODE (2)
+           MOVE 0.9200 TO CURR-RATE-VALUE (2)
+           MOVE "GBP" TO CURR-RATE-CODE (3)
+           MOVE 0.7900 TO CURR-RATE-VALUE (3)
+           MOVE "CAD" TO CURR-RATE-CODE (4)
+           MOVE 1.3600 TO CURR-RATE-VALUE (4)
+           MOVE "JPY" TO CURR-RATE-CODE (5)
+           MOVE 149.5000 TO CURR-RATE-VALUE (5).
+
+      *----------------------------------------------------------------
+      * 2000-LOOKUP-RATE - find the tier that covers the customer's
+      * balance and set Interest-Rate from it.
+      *----------------------------------------------------------------
+       2000-LOOKUP-RATE.
+           SET FC-RATE-IDX TO 1
+           SEARCH FC-RATE-ENTRY
+               AT END
+                   MOVE FC-TIER-RATE (3) TO CM-INTEREST-RATE
+               WHEN CM-ACCOUNT-BALANCE
+                      <= FC-TIER-UPPER-LIMIT (FC-RATE-IDX)
+                   MOVE FC-TIER-RATE (FC-RATE-IDX) TO CM-INTEREST-RATE
+           END-SEARCH.
+
+      *----------------------------------------------------------------
+      * 3000-CALCULATE - apply the looked-up rate to the interest
+      * formula, then the daily spendings average.
+      *----------------------------------------------------------------
+       3000-CALCULATE.
+           COMPUTE Result ROUNDED = CM-ACCOUNT-BALANCE
+                           + CM-ACCOUNT-BALANCE * CM-INTEREST-RATE
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+           END-COMPUTE
+
+           IF NOT WS-SIZE-ERROR-CONDITION
+               MOVE Result TO WS-RESULT-EDIT
+               DISPLAY "New Balance is: " WS-RESULT-EDIT
+               COMPUTE Interest-Earned ROUNDED =
+                   Result - CM-ACCOUNT-BALANCE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 3500-CONVERT-CURRENCY - converts the USD Result to
+      * CM-CURRENCY-CODE.  A code the table does not carry falls back
+      * to the USD amount unconverted rather than rejecting the run.
+      *----------------------------------------------------------------
+       3500-CONVERT-CURRENCY.
+           SET CURR-RATE-IDX TO 1
+           SEARCH CURR-RATE-ENTRY
+               AT END
+                   MOVE Result TO WS-CONVERTED-BALANCE
+               WHEN CURR-RATE-CODE (CURR-RATE-IDX) = CM-CURRENCY-CODE
+                   COMPUTE WS-CONVERTED-BALANCE ROUNDED =
+                       Result * CURR-RATE-VALUE (CURR-RATE-IDX)
+           END-SEARCH.
 
-       01 Result                PIC S9(5)V99.
+      *----------------------------------------------------------------
+      * 4000-PRINT-DETAIL
+      *----------------------------------------------------------------
+       4000-PRINT-DETAIL.
+           MOVE CM-ACCOUNT-BALANCE TO WS-D-BEGIN-BAL
+           MOVE CM-INTEREST-RATE TO WS-D-RATE
+           PERFORM 3500-CONVERT-CURRENCY
+           MOVE WS-CONVERTED-BALANCE TO WS-D-END-BAL
+           MOVE Result TO WS-ENDING-BALANCE
+           MOVE CM-CURRENCY-CODE TO WS-D-CURRENCY
+           WRITE BALANCE-REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-RECORD-COUNT.
 
-       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+      * 5000-CALCULATE-SPENDINGS
+      *----------------------------------------------------------------
+       5000-CALCULATE-SPENDINGS.
+           COMPUTE Result ROUNDED = CM-MONTHLY-SPENDINGS / 30
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+           END-COMPUTE
 
-           *> TODO: Compute 'Result' by adding Account-Balance and the product of Account-Balance and Interest-Rate
-           COMPUTE Result = Account-Balance
-                          + Account-Balance * Interest-Rate.
-    
-           *> and DISPLAY "New Balance is:" followed by the Result value
-           DISPLAY "New Balance is:" Result.
+           IF NOT WS-SIZE-ERROR-CONDITION
+               MOVE Result TO WS-RESULT-EDIT
+               DISPLAY "Average daily spendings: " WS-RESULT-EDIT
+           END-IF.
 
-           *> TODO: Compute 'Result' by dividing Monthly-Spendings by 30
-           COMPUTE Result = Monthly-Spendings / 30.
-    
-           *> and DISPLAY "Average daily spendings:" followed by the Result value
-           DISPLAY "Average daily spendings:" Result.
+      *----------------------------------------------------------------
+      * 6000-WRITE-CONTROL-RECORD - append this run's summary to the
+      * shared end-of-day reconciliation report.
+      *----------------------------------------------------------------
+       6000-WRITE-CONTROL-RECORD.
+           OPEN EXTEND CONTROL-REPORT-FILE
+           IF WS-CONTROL-STATUS = "35"
+               OPEN OUTPUT CONTROL-REPORT-FILE
+           END-IF
+           MOVE "FinanceCalculator" TO CTL-PROGRAM-ID
+           MOVE 1                   TO CTL-RECORD-COUNT
+           MOVE WS-ENDING-BALANCE   TO CTL-TOTAL-BALANCE
+           MOVE 0 TO CTL-HASH-TOTAL
+           MOVE WS-RUN-DATE TO CTL-RUN-DATE
+           WRITE CONTROL-RECORD
+           CLOSE CONTROL-REPORT-FILE.
 
-           STOP RUN.
\ No newline at end of file
+      *----------------------------------------------------------------
+      * 9999-EXIT - write the report footer and close out, whether the
+      * run completed cleanly or stopped early on a compute overflow.
+      *----------------------------------------------------------------
+       9999-EXIT.
+           MOVE WS-RECORD-COUNT TO WS-F-RECORD-COUNT
+           WRITE BALANCE-REPORT-LINE FROM WS-REPORT-FOOTER
+           CLOSE BALANCE-REPORT-FILE
+           MOVE Interest-Earned TO Interest-Earned-Out
+           GOBACK.
