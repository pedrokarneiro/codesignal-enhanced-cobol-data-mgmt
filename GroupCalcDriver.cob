@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GroupCalcDriver.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-08  DLH  INITIAL VERSION - CALLS THE GroupCalcDemo05
+      *                  SUBPROGRAM, NOW THAT IT HAS ITS OWN
+      *                  PROGRAM-ID INSTEAD OF CLASHING WITH
+      *                  GroupCalcDemo.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           CALL "GroupCalcDemo05"
+
+           STOP RUN.
