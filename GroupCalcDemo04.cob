@@ -3,9 +3,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Account.
-           05 Account-Balance PIC 9(6) VALUE 0.
-           05 Deposit PIC 9(6) VALUE 0.
-           05 New-Balance PIC 9(6) VALUE 0.
+           05 Account-Balance PIC S9(6) VALUE 0.
+           05 Deposit PIC S9(6) VALUE 0.
+           05 New-Balance PIC S9(6) VALUE 0.
 
        PROCEDURE DIVISION.
            MOVE 5000 TO Account-Balance.
