@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AdvComputeDriver.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2026-08-08  DLH  INITIAL VERSION - CALLS THE ADVComputeDemo02/03
+      *                  SUBPROGRAMS, NOW THAT EACH HAS ITS OWN
+      *                  PROGRAM-ID INSTEAD OF CLASHING WITH
+      *                  ComputeDemo/ComputeDemo02.
+      * 2026-08-08  DLH  ADVCOMPUTEDEMO03 IS RETIRED - IT RAN THE SAME
+      *                  FORMULA AS ADVCOMPUTEDEMO02 AGAINST A DIFFERENT
+      *                  HARDCODED RATE AND SPENDINGS FIGURE.
+      *                  ADVCOMPUTEDEMO02 NOW TAKES THOSE FIGURES AS
+      *                  PARAMETERS, SO THIS DRIVER CALLS IT TWICE WITH
+      *                  THE TWO FIGURE SETS INSTEAD OF MAINTAINING TWO
+      *                  SEPARATELY-COMPILED COPIES OF THE SAME LOGIC.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  AC-CUSTOMER-1.
+           05  Account-Balance     PIC S9(5)V99 VALUE 100.00.
+           05  Interest-Rate      PIC S9(3)V99 VALUE 0.06.
+           05  Monthly-Spendings  PIC S9(5)V99 VALUE 70.00.
+
+       01  AC-CUSTOMER-2.
+           05  Account-Balance     PIC S9(5)V99 VALUE 100.00.
+           05  Interest-Rate      PIC S9(3)V99 VALUE 0.5.
+           05  Monthly-Spendings  PIC S9(5)V99 VALUE 50.00.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           CALL "AdvComputeDemo02" USING AC-CUSTOMER-1
+           CALL "AdvComputeDemo02" USING AC-CUSTOMER-2
+
+           STOP RUN.
