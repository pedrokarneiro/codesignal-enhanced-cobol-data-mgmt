@@ -1,26 +1,131 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GroupCalcDemo02.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-03-15.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-03-15  DLH  INITIAL VERSION - FLAT WITHDRAWAL, NO LIMIT
+      *                  CHECK.
+      * 2026-08-08  DLH  ADDED A TRANSACTION-TYPE FIELD AND A DAILY
+      *                  WITHDRAWAL LIMIT CHECK - A WITHDRAWAL OVER THE
+      *                  LIMIT IS REJECTED RATHER THAN POSTED.  ALSO
+      *                  FIXED THE MISSPELLED Withdrwal FIELD NAME.
+      * 2026-08-08  DLH  ADDED A SIGN-ON CHECK - THE OPERATOR ID READ
+      *                  AT THE START OF THE RUN IS VALIDATED THROUGH
+      *                  THE SHARED SignOnCheck SUBPROGRAM BEFORE ANY
+      *                  BALANCE CHANGE IS POSTED.
+      * 2026-08-08  DLH  ADDED AN NSF CHECK - A WITHDRAWAL THAT WOULD
+      *                  TAKE Account-Balance BELOW ZERO IS REJECTED
+      *                  RATHER THAN POSTED, SINCE Account-Balance IS
+      *                  UNSIGNED AND CANNOT REPRESENT A NEGATIVE
+      *                  RESULT.
+      * 2026-08-08  DLH  ADDED A REVERSAL TRANSACTION TYPE - A REVERSAL
+      *                  ADDS Withdrawal BACK TO Account-Balance RATHER
+      *                  THAN SUBTRACTING IT, AND SKIPS THE NSF AND
+      *                  DAILY-LIMIT CHECKS, SINCE IT IS CORRECTING A
+      *                  WITHDRAWAL ALREADY POSTED RATHER THAN POSTING
+      *                  A NEW ONE.
+      * 2026-08-09  DLH  Transaction-Type CAN NOW BE OVERRIDDEN FROM
+      *                  SYSIN (SAME CONVENTION AS THE OPERATOR ID) SO
+      *                  A REVERSAL CAN ACTUALLY BE REQUESTED AT RUN
+      *                  TIME INSTEAD OF ALWAYS DEFAULTING TO 'W'.
+      * 2026-08-09  DLH  Account-Balance, Deposit, New-Balance AND
+      *                  Withdrawal ARE NOW SIGNED, MATCHING
+      *                  GroupCalcDemo.cob - THE NSF CHECK STAYS IN
+      *                  PLACE AS THE BUSINESS RULE AGAINST OVERDRAWING
+      *                  THE ACCOUNT, NOW BACKED BY A FIELD THAT CAN
+      *                  ACTUALLY REPRESENT A NEGATIVE RESULT IF THAT
+      *                  RULE IS EVER BYPASSED.
+      *----------------------------------------------------------------
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Account.
-           05 Account-Balance PIC 9(6) VALUE 0.
-           05 Deposit PIC 9(6) VALUE 0.
-           05 New-Balance PIC 9(6) VALUE 0.
-           05 Withdrwal PIC 9(6) VALUE 100.
+
+       01  Account.
+           05  Account-Balance    PIC S9(6) VALUE 0.
+           05  Deposit            PIC S9(6) VALUE 0.
+           05  New-Balance        PIC S9(6) VALUE 0.
+           05  Withdrawal         PIC S9(6) VALUE 100.
+           05  Transaction-Type   PIC X VALUE 'W'.
+               88  Is-Deposit     VALUE 'D'.
+               88  Is-Withdrawal  VALUE 'W'.
+               88  Is-Reversal    VALUE 'R'.
+
+       01  WS-DAILY-WITHDRAWAL-LIMIT  PIC 9(6) VALUE 500.
+
+       01  WS-LIMIT-SWITCH            PIC X VALUE 'N'.
+           88  WS-LIMIT-EXCEEDED      VALUE 'Y'.
+
+       01  WS-NSF-SWITCH              PIC X VALUE 'N'.
+           88  WS-NSF-CONDITION       VALUE 'Y'.
+
+       01  WS-TXN-TYPE-OVERRIDE       PIC X.
+
+       01  OPERATOR-AUTH-PARMS.
+           COPY OPRAUTH.
 
        PROCEDURE DIVISION.
-           MOVE 5000 TO Account-Balance.
-           MOVE 1500 TO Deposit.
+       0000-MAINLINE.
+           ACCEPT OPRAUTH-OPERATOR-ID FROM SYSIN
+           CALL "SignOnCheck" USING OPERATOR-AUTH-PARMS
+           IF OPRAUTH-DENIED
+               DISPLAY "*** SIGN-ON REJECTED - UNAUTHORIZED OPERATOR: "
+                       OPRAUTH-OPERATOR-ID " ***"
+               GO TO 9999-EXIT
+           END-IF
+           DISPLAY "Operator " OPRAUTH-OPERATOR-ID " signed on."
+
+           MOVE 5000 TO Account-Balance
+           MOVE 1500 TO Deposit
+
+           DISPLAY Account-Balance
+           DISPLAY Deposit
+
+           ACCEPT WS-TXN-TYPE-OVERRIDE FROM SYSIN
+           IF WS-TXN-TYPE-OVERRIDE NOT = SPACE
+               MOVE WS-TXN-TYPE-OVERRIDE TO Transaction-Type
+           END-IF
+
+           IF Is-Reversal
+               ADD Withdrawal TO Account-Balance GIVING New-Balance
+               DISPLAY "*** REVERSAL POSTED - WITHDRAWAL BACKED OUT ***"
+               DISPLAY "New Account Balance: " New-Balance OF Account
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 1000-VALIDATE-WITHDRAWAL
+           IF WS-NSF-CONDITION
+               DISPLAY "*** REJECTED - NON-SUFFICIENT FUNDS ***"
+               GO TO 9999-EXIT
+           END-IF
+           IF WS-LIMIT-EXCEEDED
+               DISPLAY "*** REJECTED - OVER DAILY WITHDRAWAL LIMIT ***"
+               GO TO 9999-EXIT
+           END-IF
+
+           SUBTRACT Withdrawal FROM Account-Balance
+                              GIVING New-Balance
+
+           DISPLAY "New Account Balance: " New-Balance OF Account.
+
+           GO TO 9999-EXIT.
 
-           DISPLAY Account-Balance. *> 5000
-           DISPLAY Deposit. *> 1500
+      *----------------------------------------------------------------
+      * 1000-VALIDATE-WITHDRAWAL - a withdrawal transaction over the
+      * daily limit, or over the funds actually on deposit, is flagged
+      * rather than posted.
+      *----------------------------------------------------------------
+       1000-VALIDATE-WITHDRAWAL.
+           IF Is-Withdrawal AND Withdrawal > Account-Balance
+               MOVE 'Y' TO WS-NSF-SWITCH
+           END-IF
 
-           *> TODO: Change the following line to subtract a withdrawal amount instead of adding a deposit.
-           *> Remember to replace the "Deposit" variable with a new variable for the withdrawal amount.
-           *> ADD Account-Balance TO Deposit GIVING New-Balance. <-- Line replaced.
-           SUBTRACT Withdrwal FROM Account-Balance
-                              GIVING New-Balance. *> <-- Replacing line.
-    
-           DISPLAY "New Account Balance: " New-Balance OF Account. *> 6500
+           IF Is-Withdrawal AND Withdrawal > WS-DAILY-WITHDRAWAL-LIMIT
+               MOVE 'Y' TO WS-LIMIT-SWITCH
+           END-IF.
 
-           STOP RUN.
\ No newline at end of file
+       9999-EXIT.
+           STOP RUN.
