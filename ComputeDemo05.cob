@@ -1,34 +1,293 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ComputeDemo05.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-02-01.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-02-01  DLH  INITIAL VERSION.
+      * 2026-08-08  DLH  CUSTOMER/CUSTOMER2 GROUPS NOW BUILT FROM THE
+      *                  SHARED CUSTMAST COPYBOOK INSTEAD OF A PRIVATE
+      *                  LAYOUT.
+      * 2026-08-08  DLH  REPLACED THE TWO HARDCODED CUSTOMERS WITH AN
+      *                  OCCURS TABLE LOADED FROM THE DAILY CUSTOMER
+      *                  TRANSACTION FILE, SO TOTAL-BALANCE REFLECTS
+      *                  HOWEVER MANY ACCOUNTS ACTUALLY RAN TODAY.
+      * 2026-08-08  DLH  ADDED ROUNDED TO THE NET-BALANCE COMPUTES.
+      * 2026-08-08  DLH  EVERY CUSTOMER'S NET BALANCE IS NOW APPENDED
+      *                  TO THE SHARED AUDIT TRAIL FILE.
+      * 2026-08-08  DLH  EVERY CUSTOMER'S NET BALANCE IS NOW ALSO
+      *                  APPENDED TO THE SHARED DATED BALANCE-HISTORY
+      *                  FILE, SO A PRIOR BALANCE IS KEPT RATHER THAN
+      *                  JUST OVERWRITTEN.
+      * 2026-08-08  DLH  STAMPED THE CONSOLE OUTPUT AND THE AUDIT TRAIL
+      *                  RECORDS WITH THE RUN DATE.
+      * 2026-08-08  DLH  TOTAL BALANCE NOW DISPLAYS THROUGH AN EDITED
+      *                  PICTURE INSTEAD OF A BARE NUMBER.
+      * 2026-08-08  DLH  ADDED ON SIZE ERROR TO THE NET-BALANCE
+      *                  COMPUTES - A CUSTOMER WHOSE COMPUTE OVERFLOWS
+      *                  IS LOGGED AND LEFT OUT OF THE TOTAL AND THE
+      *                  AUDIT/HISTORY WRITES, INSTEAD OF LETTING A
+      *                  TRUNCATED BALANCE FLOW THROUGH FOR THAT
+      *                  CUSTOMER.
+      * 2026-08-08  DLH  ADDED A SIGN-ON CHECK - THE OPERATOR ID READ
+      *                  AT THE START OF THE RUN IS VALIDATED THROUGH
+      *                  THE SHARED SignOnCheck SUBPROGRAM BEFORE ANY
+      *                  BALANCE CHANGE IS POSTED.
+      * 2026-08-08  DLH  ADDED A REVERSAL TRANSACTION TYPE - A TYPE 'R'
+      *                  ENTRY CARRIES THE EXACT INVERSE OF A PRIOR NET
+      *                  CHANGE IN WS-T-AMOUNT AND IS ADDED DIRECTLY,
+      *                  RATHER THAN BEING TREATED AS A FRESH DEPOSIT.
+      * 2026-08-08  DLH  ADDED A CHECKPOINT/RESTART, THE SAME AS
+      *                  GroupCalcDemo'S - THE AUDIT AND HISTORY WRITES
+      *                  FOR EACH CUSTOMER ARE NOW ONE COMBINED POSTING
+      *                  STEP, AND THE COUNT OF CUSTOMERS ALREADY
+      *                  POSTED IS SAVED AFTER EACH ONE SO A RERUN
+      *                  PICKS UP WHERE THE PRIOR RUN LEFT OFF INSTEAD
+      *                  OF RISKING A DUPLICATE POSTING.
+      * 2026-08-09  DLH  GUARDED THE AUDIT-TRAIL AND BALANCE-HISTORY
+      *                  OPEN EXTENDS WITH A FILE STATUS CHECK SO A RUN
+      *                  THAT FINDS NEITHER FILE ON DISK YET CREATES
+      *                  THEM INSTEAD OF ABENDING.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-TRANSACTION-FILE ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "BALAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT BALANCE-HISTORY-FILE ASSIGN TO "BALHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BALHIST-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CD05CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-TRANSACTION-FILE.
+       COPY CUSTTRAN.
+
+       FD  AUDIT-TRAIL-FILE.
+       COPY AUDTRL.
+
+       FD  BALANCE-HISTORY-FILE.
+       COPY BALHIST.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-RECORDS-POSTED  PIC 9(4).
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+           88  WS-END-OF-FILE        VALUE 'Y'.
+
+       01  WS-CHECKPOINT-STATUS      PIC X(2).
+       01  WS-RESTART-COUNT          PIC 9(4) COMP VALUE 0.
+       01  WS-RECORDS-POSTED         PIC 9(4) COMP VALUE 0.
+
+       01  WS-RUN-DATE               PIC 9(8).
+
+       01  WS-AUDIT-STATUS           PIC X(2).
+       01  WS-BALHIST-STATUS         PIC X(2).
 
-       01 Customer.
-           02 Account-Balance PIC S9(5)V99 VALUE 100.00.
-           02 Subtract-Amount PIC S9(5)V99 VALUE 10.00.
-           02 Net-Balance     PIC S9(5)V99.
+       01  WS-CUSTOMER-COUNT         PIC 9(4) COMP VALUE 0.
 
-       01 Customer2.
-           02 Account-Balance PIC S9(5)V99 VALUE 50.00.
-           02 Add-Amount      PIC S9(5)V99 VALUE 5.00.
-           02 Net-Balance     PIC S9(5)V99.
+       01  WS-CUSTOMER-TABLE.
+           05  WS-CUSTOMER-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-CUSTOMER-COUNT
+                   INDEXED BY WS-CUST-IDX.
+               10  WS-T-ACCOUNT-BALANCE   PIC S9(7)V99.
+               10  WS-T-AMOUNT            PIC S9(5)V99.
+               10  WS-T-TYPE              PIC X.
+               10  WS-T-NEW-BALANCE       PIC S9(7)V99.
+               10  WS-T-SIZE-ERROR-SWITCH PIC X.
+                   88  WS-T-SIZE-ERROR-CONDITION VALUE 'Y'.
 
-       01 Total-Balance PIC S9(5)V99.
+       01  Total-Balance PIC S9(7)V99.
+       01  WS-TOTAL-BALANCE-EDIT PIC $Z,ZZZ,ZZZ.99-.
 
+       01  OPERATOR-AUTH-PARMS.
+           COPY OPRAUTH.
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE
+      *----------------------------------------------------------------
        PROCEDURE DIVISION.
-           *> TODO: Calculate Net balance for Customer 1 by subtracting the subtract amount from account balance of the customer.
-           COMPUTE Net-Balance OF Customer = Account-Balance OF Customer
-                                          - Subtract-Amount OF Customer.
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY 'Run Date: ' WS-RUN-DATE
+
+           ACCEPT OPRAUTH-OPERATOR-ID FROM SYSIN
+           CALL "SignOnCheck" USING OPERATOR-AUTH-PARMS
+           IF OPRAUTH-DENIED
+               DISPLAY "*** SIGN-ON REJECTED - UNAUTHORIZED OPERATOR: "
+                       OPRAUTH-OPERATOR-ID " ***"
+               STOP RUN
+           END-IF
+           DISPLAY "Operator " OPRAUTH-OPERATOR-ID " signed on."
+
+           PERFORM 1000-LOAD-CUSTOMER-TABLE
+           PERFORM 1500-RECOVER-CHECKPOINT
+           PERFORM 2000-CALCULATE-NET-BALANCES
+           PERFORM 3000-CALCULATE-TOTAL
+           PERFORM 4000-POST-ACCOUNTS
+           MOVE 0 TO WS-RECORDS-POSTED
+           PERFORM 4200-WRITE-CHECKPOINT
+
+           MOVE Total-Balance TO WS-TOTAL-BALANCE-EDIT
+           DISPLAY 'Total Balance: ' WS-TOTAL-BALANCE-EDIT.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-LOAD-CUSTOMER-TABLE - read every transaction on file into
+      * the customer table.
+      *----------------------------------------------------------------
+       1000-LOAD-CUSTOMER-TABLE.
+           OPEN INPUT CUSTOMER-TRANSACTION-FILE
+           PERFORM 1100-READ-TRANSACTION
+           PERFORM UNTIL WS-END-OF-FILE
+               ADD 1 TO WS-CUSTOMER-COUNT
+               MOVE CUSTTRAN-ACCOUNT-BALANCE
+                   TO WS-T-ACCOUNT-BALANCE (WS-CUSTOMER-COUNT)
+               MOVE CUSTTRAN-AMOUNT
+                   TO WS-T-AMOUNT (WS-CUSTOMER-COUNT)
+               MOVE CUSTTRAN-TYPE
+                   TO WS-T-TYPE (WS-CUSTOMER-COUNT)
+               MOVE 'N' TO WS-T-SIZE-ERROR-SWITCH (WS-CUSTOMER-COUNT)
+               PERFORM 1100-READ-TRANSACTION
+           END-PERFORM
+           CLOSE CUSTOMER-TRANSACTION-FILE.
+
+      *----------------------------------------------------------------
+      * 1100-READ-TRANSACTION
+      *----------------------------------------------------------------
+       1100-READ-TRANSACTION.
+           READ CUSTOMER-TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+      *----------------------------------------------------------------
+      * 1500-RECOVER-CHECKPOINT - pick up the count of customers
+      * already posted on a prior run, if any, so 4000-POST-ACCOUNTS
+      * does not re-post them.
+      *----------------------------------------------------------------
+       1500-RECOVER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               MOVE CHKPT-RECORDS-POSTED TO WS-RESTART-COUNT
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "RESTARTING AFTER CUSTOMER " WS-RESTART-COUNT
+           END-IF
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-POSTED.
+
+      *----------------------------------------------------------------
+      * 2000-CALCULATE-NET-BALANCES - subtract a withdrawal, add a
+      * deposit, for every customer in the table.
+      *----------------------------------------------------------------
+       2000-CALCULATE-NET-BALANCES.
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUSTOMER-COUNT
+               IF WS-T-TYPE (WS-CUST-IDX) = 'W'
+                   COMPUTE WS-T-NEW-BALANCE (WS-CUST-IDX) ROUNDED =
+                       WS-T-ACCOUNT-BALANCE (WS-CUST-IDX)
+                       - WS-T-AMOUNT (WS-CUST-IDX)
+                       ON SIZE ERROR
+                           MOVE 'Y' TO
+                               WS-T-SIZE-ERROR-SWITCH (WS-CUST-IDX)
+                   END-COMPUTE
+               ELSE
+                   COMPUTE WS-T-NEW-BALANCE (WS-CUST-IDX) ROUNDED =
+                       WS-T-ACCOUNT-BALANCE (WS-CUST-IDX)
+                       + WS-T-AMOUNT (WS-CUST-IDX)
+                       ON SIZE ERROR
+                           MOVE 'Y' TO
+                               WS-T-SIZE-ERROR-SWITCH (WS-CUST-IDX)
+                   END-COMPUTE
+               END-IF
+               IF WS-T-SIZE-ERROR-CONDITION (WS-CUST-IDX)
+                   DISPLAY "*** COMPUTE OVERFLOW ON CUSTOMER ENTRY "
+                           WS-CUST-IDX " - NOT POSTED ***"
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * 3000-CALCULATE-TOTAL - sum every customer's net balance.
+      *----------------------------------------------------------------
+       3000-CALCULATE-TOTAL.
+           MOVE 0 TO Total-Balance
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUSTOMER-COUNT
+               IF NOT WS-T-SIZE-ERROR-CONDITION (WS-CUST-IDX)
+                   ADD WS-T-NEW-BALANCE (WS-CUST-IDX) TO Total-Balance
+               END-IF
+           END-PERFORM.
 
-           *> TODO: Calculate Net balance for Customer 2 by adding the add amount to account balance of the customer.
-           COMPUTE Net-Balance
-             OF Customer2 = Account-Balance OF Customer2
-             + Add-Amount OF Customer2.
+      *----------------------------------------------------------------
+      * 4000-POST-ACCOUNTS - append each not-yet-posted customer's net
+      * balance change to the shared audit trail and balance-history
+      * file, checkpointing after each one so an abend partway through
+      * the batch does not risk a duplicate posting on restart.
+      *----------------------------------------------------------------
+       4000-POST-ACCOUNTS.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           OPEN EXTEND BALANCE-HISTORY-FILE
+           IF WS-BALHIST-STATUS = "35"
+               OPEN OUTPUT BALANCE-HISTORY-FILE
+           END-IF
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUSTOMER-COUNT
+               IF WS-CUST-IDX > WS-RESTART-COUNT
+                      AND NOT WS-T-SIZE-ERROR-CONDITION (WS-CUST-IDX)
+                   PERFORM 4100-WRITE-ACCOUNT-RECORDS
+                   ADD 1 TO WS-RECORDS-POSTED
+                   PERFORM 4200-WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE BALANCE-HISTORY-FILE.
 
-           *> TODO: Calculate Total balance by adding the net balance of Customer 1 and Customer 2.
-           COMPUTE Total-Balance = Net-Balance OF Customer
-                                 + Net-Balance OF Customer2
+      *----------------------------------------------------------------
+      * 4100-WRITE-ACCOUNT-RECORDS - write the current customer's
+      * audit and balance-history entries.
+      *----------------------------------------------------------------
+       4100-WRITE-ACCOUNT-RECORDS.
+           MOVE "ComputeDemo05" TO AUDIT-PROGRAM-ID
+           MOVE WS-T-ACCOUNT-BALANCE (WS-CUST-IDX) TO AUDIT-OLD-BALANCE
+           MOVE WS-T-NEW-BALANCE (WS-CUST-IDX)     TO AUDIT-NEW-BALANCE
+           MOVE WS-T-TYPE (WS-CUST-IDX)
+               TO AUDIT-TRANSACTION-TYPE
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+           WRITE AUDIT-RECORD
 
-           DISPLAY 'Total Balance: ' Total-Balance. *> Should display 145.00
+           MOVE "ComputeDemo05" TO BALHIST-PROGRAM-ID
+           MOVE WS-RUN-DATE     TO BALHIST-RUN-DATE
+           MOVE WS-T-ACCOUNT-BALANCE (WS-CUST-IDX)
+               TO BALHIST-PRIOR-BALANCE
+           MOVE WS-T-NEW-BALANCE (WS-CUST-IDX)
+               TO BALHIST-NEW-BALANCE
+           WRITE BALANCE-HISTORY-RECORD.
 
-           STOP RUN.
\ No newline at end of file
+      *----------------------------------------------------------------
+      * 4200-WRITE-CHECKPOINT - save the count of customers posted so
+      * far, so a rerun after an abend restarts from here.
+      *----------------------------------------------------------------
+       4200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-POSTED TO CHKPT-RECORDS-POSTED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
