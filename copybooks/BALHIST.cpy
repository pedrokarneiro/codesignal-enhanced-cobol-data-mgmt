@@ -0,0 +1,13 @@
+      ******************************************************************
+      * BALHIST.cpy
+      * Shared balance-history record.  Every program in the
+      * ComputeDemo family and BalanceCalculator append one entry here
+      * each time they post a new balance, dated with the run date, so
+      * an account's balance movement can be reported on over time
+      * instead of only ever showing the latest snapshot.
+      ******************************************************************
+       01  BALANCE-HISTORY-RECORD.
+           05  BALHIST-PROGRAM-ID        PIC X(15).
+           05  BALHIST-RUN-DATE          PIC 9(8).
+           05  BALHIST-PRIOR-BALANCE     PIC S9(7)V99.
+           05  BALHIST-NEW-BALANCE       PIC S9(7)V99.
