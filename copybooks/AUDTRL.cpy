@@ -0,0 +1,13 @@
+      ******************************************************************
+      * AUDTRL.cpy
+      * Shared balance-change audit record.  Every program in the
+      * ComputeDemo family appends one entry here each time it posts a
+      * new balance, so the whole family's activity can be reviewed
+      * from a single sequential log.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-PROGRAM-ID        PIC X(15).
+           05  AUDIT-OLD-BALANCE       PIC S9(7)V99.
+           05  AUDIT-NEW-BALANCE       PIC S9(7)V99.
+           05  AUDIT-TRANSACTION-TYPE  PIC X.
+           05  AUDIT-RUN-DATE          PIC 9(8).
