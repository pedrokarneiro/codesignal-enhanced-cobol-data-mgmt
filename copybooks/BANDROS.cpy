@@ -0,0 +1,13 @@
+      ******************************************************************
+      * BANDROS.cpy
+      * Band roster file record layout.  One entry per band and its
+      * lead singer; read sequentially by BandInfo to build the
+      * roster instead of carrying one hardcoded band.
+      ******************************************************************
+       01  BANDROS-RECORD.
+           05  BANDROS-BAND-NAME      PIC X(20).
+           05  BANDROS-BAND-GENRE     PIC X(20).
+           05  BANDROS-BAND-STATE     PIC X.
+           05  BANDROS-SINGER-NAME    PIC X(20).
+           05  BANDROS-SINGER-AGE     PIC 9(2).
+           05  BANDROS-SINGER-STATE   PIC X.
