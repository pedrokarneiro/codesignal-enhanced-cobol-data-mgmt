@@ -0,0 +1,8 @@
+      ******************************************************************
+      * STATECD.cpy
+      * Shared one-letter State field with its valid-value edit list.
+      * COPY this into any group that carries a state code so the
+      * accepted codes only have to be maintained in one place.
+      ******************************************************************
+       05  State PIC X.
+           88  State-Is-Valid VALUE "I" "C" "N" "T" "F" "O" "W" "M".
