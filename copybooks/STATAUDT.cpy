@@ -0,0 +1,12 @@
+      ******************************************************************
+      * STATAUDT.cpy
+      * Shared status-change audit record.  Any program that moves a
+      * new value into an Account-Status field appends one entry here
+      * so the status history can be reviewed from a single log.
+      ******************************************************************
+       01  STATAUDIT-RECORD.
+           05  STATAUDIT-PROGRAM-ID    PIC X(20).
+           05  STATAUDIT-USER-NAME     PIC X(20).
+           05  STATAUDIT-OLD-STATUS    PIC X.
+           05  STATAUDIT-NEW-STATUS    PIC X.
+           05  STATAUDIT-RUN-DATE      PIC 9(8).
