@@ -0,0 +1,10 @@
+      ******************************************************************
+      * GCTRAN.cpy
+      * GroupCalcDemo transaction-posting batch input record - one
+      * entry per account deposit to be applied during the run.
+      * Signed so a withdrawal or a reversal can post as a negative
+      * Deposit without a separate record layout.
+      ******************************************************************
+       01  GCTRAN-RECORD.
+           05  GCTRAN-ACCOUNT-BALANCE  PIC S9(6).
+           05  GCTRAN-DEPOSIT          PIC S9(6).
