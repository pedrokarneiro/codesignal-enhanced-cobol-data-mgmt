@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CURRRATE.cpy
+      * Shared currency-conversion rate table, keyed by the same three-
+      * letter codes CM-CURRENCY-CODE (see CUSTMAST.cpy) accepts.  Each
+      * rate is units of that currency per one US dollar, since every
+      * balance in this system is calculated in USD before being
+      * converted for display.  COPY this into a caller-named 01 level,
+      * e.g.
+      *     01  FC-CURRENCY-TABLE.
+      *         COPY CURRRATE.
+      ******************************************************************
+           05  CURR-RATE-ENTRY OCCURS 5 TIMES
+                             INDEXED BY CURR-RATE-IDX.
+               10  CURR-RATE-CODE  PIC X(3).
+               10  CURR-RATE-VALUE PIC S9(3)V9999.
