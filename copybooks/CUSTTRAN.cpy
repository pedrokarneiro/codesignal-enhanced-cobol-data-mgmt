@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CUSTTRAN.cpy
+      * Daily customer transaction record - one entry per account
+      * processed by the day's balance-posting run.  CUSTTRAN-AMOUNT
+      * is signed, so a type 'R' reversal carries the exact inverse
+      * of the original net change and is simply added to the prior
+      * balance, with no separate record layout needed.
+      ******************************************************************
+       01  CUSTTRAN-RECORD.
+           05  CUSTTRAN-ACCOUNT-BALANCE   PIC S9(7)V99.
+           05  CUSTTRAN-AMOUNT            PIC S9(5)V99.
+           05  CUSTTRAN-TYPE              PIC X.
+               88  CUSTTRAN-IS-DEPOSIT    VALUE 'D'.
+               88  CUSTTRAN-IS-WITHDRAWAL VALUE 'W'.
+               88  CUSTTRAN-IS-REVERSAL   VALUE 'R'.
