@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CLASSROS.cpy
+      * Class roster file record layout.  One entry per student, with
+      * that student's teacher carried on the same record so the
+      * roster can be read straight through without a separate join.
+      ******************************************************************
+       01  CLASSROS-RECORD.
+           05  CLASSROS-TEACHER-NAME    PIC X(20).
+           05  CLASSROS-TEACHER-ID      PIC 9(6).
+           05  CLASSROS-TEACHER-STATUS  PIC X.
+           05  CLASSROS-STUDENT-NAME    PIC X(20).
+           05  CLASSROS-GRADE           PIC 9(2).
+           05  CLASSROS-STUDENT-STATUS  PIC X.
