@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EODCTL.cpy
+      * Shared end-of-day control/reconciliation record.  Every
+      * balance-posting program appends one summary entry here when it
+      * finishes, so operations can reconcile how many accounts ran and
+      * what the ending balances totaled across the whole suite.
+      ******************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-PROGRAM-ID       PIC X(15).
+           05  CTL-RECORD-COUNT     PIC 9(5).
+           05  CTL-TOTAL-BALANCE    PIC S9(9)V99.
+           05  CTL-HASH-TOTAL       PIC S9(9).
+           05  CTL-RUN-DATE         PIC 9(8).
