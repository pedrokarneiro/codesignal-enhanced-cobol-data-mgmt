@@ -0,0 +1,11 @@
+      ******************************************************************
+      * EMPYTD.cpy
+      * Employee year-to-date accumulator record.  One entry per
+      * employee, in the same order as EMPMAST, carried forward from
+      * payroll run to payroll run for annual reporting.
+      ******************************************************************
+       01  EMPYTD-RECORD.
+           05  EMPYTD-GROSS-PAY        PIC S9(8)V99.
+           05  EMPYTD-TAX-AMOUNT       PIC S9(6)V99.
+           05  EMPYTD-DEDUCTION-AMOUNT PIC S9(6)V99.
+           05  EMPYTD-NET-PAY          PIC S9(8)V99.
