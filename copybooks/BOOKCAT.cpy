@@ -0,0 +1,8 @@
+      ******************************************************************
+      * BOOKCAT.cpy
+      * Library catalog file record layout.  One entry per book held
+      * by the library, searched sequentially by ISBN.
+      ******************************************************************
+       01  BOOKCAT-RECORD.
+           05  BOOKCAT-ISBN          PIC 9(13).
+           05  BOOKCAT-TITLE         PIC X(40).
