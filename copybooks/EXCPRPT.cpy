@@ -0,0 +1,11 @@
+      ******************************************************************
+      * EXCPRPT.cpy
+      * Shared validation-exception record.  Every program that edits
+      * input before posting writes its rejects here in the same
+      * shape, so operations has one place to review a run's rejects.
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXCP-PROGRAM-ID     PIC X(20).
+           05  EXCP-KEY-VALUE      PIC X(20).
+           05  EXCP-FIELD-NAME     PIC X(20).
+           05  EXCP-REASON         PIC X(40).
