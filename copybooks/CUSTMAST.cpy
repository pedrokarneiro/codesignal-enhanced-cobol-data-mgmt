@@ -0,0 +1,24 @@
+      ******************************************************************
+      * CUSTMAST.cpy
+      * Shared customer balance fields, common to every program that
+      * carries an account balance, a rate, or a posting amount in
+      * working storage.  COPY this into a caller-named 01 level, e.g.
+      *     01  Customer.
+      *         COPY CUSTMAST.
+      * A balance-size or rate-size change only has to be made here.
+      ******************************************************************
+           05  CM-ACCOUNT-BALANCE      PIC S9(7)V99.
+           05  CM-INTEREST-RATE        PIC S9(3)V99.
+           05  CM-MONTHLY-SPENDINGS    PIC S9(5)V99.
+           05  CM-DEPOSIT-AMOUNT       PIC S9(5)V99.
+           05  CM-WITHDRAWAL-AMOUNT    PIC S9(5)V99.
+           05  CM-TAX-AMOUNT           PIC S9(3)V99.
+           05  CM-RATIO                PIC S9(5)V99.
+           05  CM-NEW-BALANCE          PIC S9(7)V99.
+           05  CM-TRANSACTION-TYPE     PIC X.
+               88  CM-IS-DEPOSIT       VALUE 'D'.
+               88  CM-IS-WITHDRAWAL    VALUE 'W'.
+               88  CM-IS-REVERSAL      VALUE 'R'.
+           05  CM-CURRENCY-CODE        PIC X(3) VALUE "USD".
+               88  CM-CURRENCY-IS-VALID
+                       VALUE "USD" "EUR" "GBP" "CAD" "JPY".
