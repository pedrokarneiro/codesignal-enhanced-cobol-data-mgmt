@@ -0,0 +1,12 @@
+      ******************************************************************
+      * LIBTRAN.cpy
+      * Library checkout/return transaction record - one entry per
+      * request to check out or return a book, keyed by Library-Name
+      * and Book-Title.
+      ******************************************************************
+       01  LIBTRAN-RECORD.
+           05  LIBTRAN-LIBRARY-NAME     PIC X(30).
+           05  LIBTRAN-BOOK-TITLE       PIC X(30).
+           05  LIBTRAN-TRANSACTION-TYPE PIC X.
+               88  LIBTRAN-IS-CHECKOUT  VALUE 'C'.
+               88  LIBTRAN-IS-RETURN    VALUE 'R'.
