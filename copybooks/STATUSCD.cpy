@@ -0,0 +1,13 @@
+      ******************************************************************
+      * STATUSCD.cpy
+      * Shared valid-value edit pattern for a one-letter status code.
+      * Different status fields accept different codes, so this is a
+      * template rather than a fixed field - COPY it immediately under
+      * the status field's PIC X level, using REPLACING to supply the
+      * condition-name and the codes that field accepts, e.g.
+      *     05  Account-Status PIC X VALUE 'A'.
+      *         COPY STATUSCD REPLACING
+      *             ==STATUS-IS-VALID==   BY ==Account-Status-Is-Valid==
+      *             ==STATUS-VALUE-LIST== BY =="A" "I" "D" "S"==.
+      ******************************************************************
+           88  STATUS-IS-VALID VALUE STATUS-VALUE-LIST.
