@@ -0,0 +1,13 @@
+      ******************************************************************
+      * LIBBOOK.cpy
+      * Library holdings file record layout.  One entry per book the
+      * library actually holds; Book-Count in GroupItemsFixTask is
+      * derived from how many of these records are on file instead of
+      * being set by hand.
+      ******************************************************************
+       01  LIBBOOK-RECORD.
+           05  LIBBOOK-TITLE         PIC X(30).
+           05  LIBBOOK-AUTHOR        PIC X(20).
+           05  LIBBOOK-STATUS        PIC X.
+               88  LIBBOOK-CHECKED-OUT   VALUE 'O'.
+               88  LIBBOOK-ON-SHELF      VALUE 'S'.
