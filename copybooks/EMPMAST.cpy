@@ -0,0 +1,12 @@
+      ******************************************************************
+      * EMPMAST.cpy
+      * Employee master file record layout.  One entry per employee on
+      * the payroll; read sequentially by the payroll batch program.
+      ******************************************************************
+       01  EMP-RECORD.
+           05  EMP-EMPLOYEE-NUMBER   PIC 9(6).
+           05  EMP-EMPLOYEE-NAME     PIC X(20).
+           05  EMP-CURRENT-SALARY    PIC S9(7)V99.
+           05  EMP-BONUS             PIC S9(5)V99.
+           05  EMP-TAX-AMOUNT        PIC S9(5)V99.
+           05  EMP-DEDUCTION-AMOUNT  PIC S9(5)V99.
