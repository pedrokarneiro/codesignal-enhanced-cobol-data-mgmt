@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ACCTMAST.cpy
+      * Account master file record layout.  One entry per account we
+      * hold; read sequentially by the nightly interest and balance
+      * batch programs.
+      ******************************************************************
+       01  ACCTM-RECORD.
+           05  ACCTM-ACCOUNT-NUMBER      PIC 9(10).
+           05  ACCTM-ACCOUNT-BALANCE     PIC S9(5)V99.
+           05  ACCTM-INTEREST-RATE       PIC S9(3)V99.
+           05  ACCTM-MONTHLY-SPENDINGS   PIC S9(5)V99.
