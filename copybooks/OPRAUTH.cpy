@@ -0,0 +1,14 @@
+      ******************************************************************
+      * OPRAUTH.cpy
+      * Sign-on parameter record passed to the shared SignOnCheck
+      * subprogram.  The calling program supplies the operator ID it
+      * read for this run; SignOnCheck hands back whether that
+      * operator is authorized to post a balance or status change.
+      * COPY this into a caller-named 01 level, e.g.
+      *     01  OPERATOR-AUTH-PARMS.
+      *         COPY OPRAUTH.
+      ******************************************************************
+           05  OPRAUTH-OPERATOR-ID      PIC X(8).
+           05  OPRAUTH-STATUS           PIC X.
+               88  OPRAUTH-AUTHORIZED   VALUE 'Y'.
+               88  OPRAUTH-DENIED       VALUE 'N'.
