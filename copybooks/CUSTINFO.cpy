@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CUSTINFO.cpy
+      * Shared customer identity fields, common to every program that
+      * carries a customer's name, account number, account type, or
+      * phone number in working storage.  COPY this into a
+      * caller-named 01 level, e.g.
+      *     01  Customer.
+      *         COPY CUSTINFO.
+      * A field added for one exercise is then available to the rest
+      * without re-typing the group item by hand.
+      ******************************************************************
+           05  Customer-Name   PIC A(30).
+           05  Account-Number  PIC 9(10).
+           05  Account-Name    PIC A(7) VALUE 'Savings'.
+           05  Phone-Number    PIC X(15).
