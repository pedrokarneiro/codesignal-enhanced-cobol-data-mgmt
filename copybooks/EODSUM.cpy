@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EODSUM.cpy
+      * Shared nightly consolidated summary record.  EndOfDayDriver
+      * writes one entry here per run, combining the monthly expense
+      * total, the interest earned, and the overall ending balance
+      * from that run's ComputeExpenses/FinanceCalculator/
+      * BalanceCalculator steps into a single end-of-day picture.
+      ******************************************************************
+       01  EOD-SUMMARY-RECORD.
+           05  EODSUM-RUN-DATE          PIC 9(8).
+           05  EODSUM-MONTHLY-EXPENSE   PIC S9(6)V99.
+           05  EODSUM-INTEREST-EARNED   PIC S9(5)V99.
+           05  EODSUM-OVERALL-BALANCE   PIC S9(9)V99.
