@@ -0,0 +1,11 @@
+      ******************************************************************
+      * EXPPARM.cpy
+      * Monthly expense parameter record for ComputeExpenses.  Holds
+      * the figures that used to be WORKING-STORAGE VALUE clauses, so
+      * operations can update them for a new month without a code
+      * change and recompile.
+      ******************************************************************
+       01  EXPENSE-PARM-RECORD.
+           05  PARM-RENT                PIC 9(5)V99.
+           05  PARM-UTILITIES           PIC 9(4)V99.
+           05  PARM-FOOD                PIC 9(4)V99.
