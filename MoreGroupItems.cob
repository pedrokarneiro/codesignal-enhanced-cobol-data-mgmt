@@ -7,21 +7,43 @@
            05 Account-User-Name PIC X(20).
            05 Account-Balance PIC 9(6) VALUE 0.
            05 Account-Status PIC X VALUE 'A'.
+               COPY STATUSCD REPLACING
+                   ==STATUS-IS-VALID==   BY ==Account-Status-Is-Valid==
+                   ==STATUS-VALUE-LIST== BY =="A" "I" "D" "S"==.
 
        01 Support.
            05 Support-User-Name PIC X(20).
+           05 Support-Account-Name PIC X(20).
            05 Counter PIC 9(2) VALUE 0.
            05 Account-Status PIC X VALUE 'D'.
+               COPY STATUSCD REPLACING
+                   ==STATUS-IS-VALID==   BY ==Support-Status-Is-Valid==
+                   ==STATUS-VALUE-LIST== BY =="A" "I" "D" "S"==.
 
        PROCEDURE DIVISION.
            MOVE "John" TO Account-User-Name.
            MOVE "Alice" TO Support-User-Name.
+           MOVE Account-User-Name TO Support-Account-Name.
 
            MOVE 'I' TO Account-Status OF Support.
 
            DISPLAY "Account User Name: " Account-User-Name. *> John
            DISPLAY "Support User Name: " Support-User-Name. *> Alice
-           DISPLAY Account-Status OF Account. *> A
-           DISPLAY Account-Status OF Support. *> I
+           DISPLAY "Support Account Name: " Support-Account-Name.
+           *> John
+           IF Account-Status-Is-Valid OF Account
+               DISPLAY Account-Status OF Account
+           ELSE
+               DISPLAY "*** INVALID ACCOUNT STATUS: "
+                       Account-Status OF Account " ***"
+           END-IF.
+           *> A
+           IF Support-Status-Is-Valid OF Support
+               DISPLAY Account-Status OF Support
+           ELSE
+               DISPLAY "*** INVALID ACCOUNT STATUS: "
+                       Account-Status OF Support " ***"
+           END-IF.
+           *> I
 
            STOP RUN.
\ No newline at end of file
