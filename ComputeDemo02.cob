@@ -1,23 +1,253 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ComputeDemo02.
+       AUTHOR. D-HARRISON.
+       INSTALLATION. DATA-MGMT-SVCS.
+       DATE-WRITTEN. 2023-01-22.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 2023-01-22  DLH  INITIAL VERSION.
+      * 2026-08-08  DLH  CUSTOMER GROUP NOW BUILT FROM THE SHARED
+      *                  CUSTMAST COPYBOOK INSTEAD OF A PRIVATE LAYOUT.
+      * 2026-08-08  DLH  ADDED ROUNDED TO THE NEW-BALANCE COMPUTE.
+      * 2026-08-08  DLH  SET THE TRANSACTION UP AS A WITHDRAWAL AND
+      *                  ADDED A DAILY WITHDRAWAL LIMIT CHECK - A
+      *                  WITHDRAWAL OVER THE LIMIT IS REJECTED RATHER
+      *                  THAN POSTED.
+      * 2026-08-08  DLH  EVERY POSTED BALANCE CHANGE IS NOW APPENDED TO
+      *                  THE SHARED AUDIT TRAIL FILE.
+      * 2026-08-08  DLH  EVERY POSTED BALANCE IS NOW ALSO APPENDED TO
+      *                  THE SHARED DATED BALANCE-HISTORY FILE, SO A
+      *                  PRIOR BALANCE IS KEPT RATHER THAN JUST
+      *                  OVERWRITTEN.
+      * 2026-08-08  DLH  STAMPED THE CONSOLE OUTPUT AND THE AUDIT TRAIL
+      *                  RECORD WITH THE RUN DATE.
+      * 2026-08-08  DLH  NEW BALANCE NOW DISPLAYS THROUGH AN EDITED
+      *                  PICTURE INSTEAD OF A BARE NUMBER.
+      * 2026-08-08  DLH  ADDED ON SIZE ERROR TO THE NEW-BALANCE
+      *                  COMPUTE - AN OVERFLOW IS LOGGED AND THE RECORD
+      *                  IS NOT
+      *                  POSTED, INSTEAD OF LETTING A TRUNCATED BALANCE
+      *                  FLOW THROUGH.
+      * 2026-08-08  DLH  ADDED A SIGN-ON CHECK - THE OPERATOR ID READ
+      *                  AT THE START OF THE RUN IS VALIDATED THROUGH
+      *                  THE SHARED SignOnCheck SUBPROGRAM BEFORE ANY
+      *                  BALANCE CHANGE IS POSTED.
+      * 2026-08-08  DLH  ADDED A REVERSAL TRANSACTION TYPE - INSTEAD OF
+      *                  POSTING A FRESH WITHDRAWAL, A REVERSAL
+      *                  RE-APPLIES THE INVERSE OF THIS PROGRAM'S LAST
+      *                  POSTING ON BALHIST AND LOGS THE CORRECTION THE
+      *                  SAME AS ANY OTHER TRANSACTION.
+      * 2026-08-09  DLH  THE TRANSACTION TYPE CAN NOW BE OVERRIDDEN
+      *                  FROM SYSIN (SAME CONVENTION AS THE OPERATOR
+      *                  ID) SO A REVERSAL CAN ACTUALLY BE REQUESTED
+      *                  AT RUN TIME INSTEAD OF ALWAYS DEFAULTING TO A
+      *                  WITHDRAWAL.
+      * 2026-08-09  DLH  GUARDED THE AUDIT-TRAIL AND BALANCE-HISTORY
+      *                  OPEN EXTENDS WITH A FILE STATUS CHECK SO A RUN
+      *                  THAT FINDS NEITHER FILE ON DISK YET CREATES
+      *                  THEM INSTEAD OF ABENDING.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "BALAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT BALANCE-HISTORY-FILE ASSIGN TO "BALHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BALHIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+       COPY AUDTRL.
+
+       FD  BALANCE-HISTORY-FILE.
+       COPY BALHIST.
+
        WORKING-STORAGE SECTION.
 
-       01 Customer.
-           02 Account-Balance PIC S9(5)V99 VALUE 100.00.
-           02 Deposit PIC S9(5)V99 VALUE 45.00.
-           02 Withdraw PIC S9(5)V99 VALUE 20.00.
-           02 New-Balance PIC S9(5)V99.
+       01  Customer.
+           COPY CUSTMAST.
+
+       01  OPERATOR-AUTH-PARMS.
+           COPY OPRAUTH.
+
+       01  Calculated-Tax PIC S9(3)V99 VALUE 0.1.
+
+       01  WS-RUN-DATE PIC 9(8).
+
+       01  WS-AUDIT-STATUS   PIC X(2).
+       01  WS-BALHIST-STATUS PIC X(2).
+
+       01  WS-NEW-BALANCE-EDIT PIC $Z,ZZZ,ZZZ.99-.
 
-       01 Calculated-Tax PIC S9(3)V99 VALUE 0.1.
+       01  WS-DAILY-WITHDRAWAL-LIMIT  PIC S9(5)V99 VALUE 500.00.
+
+       01  WS-LIMIT-SWITCH            PIC X VALUE 'N'.
+           88  WS-LIMIT-EXCEEDED      VALUE 'Y'.
+
+       01  WS-SIZE-ERROR-SWITCH       PIC X VALUE 'N'.
+           88  WS-SIZE-ERROR-CONDITION VALUE 'Y'.
+
+       01  WS-HIST-EOF-SWITCH          PIC X VALUE 'N'.
+           88  WS-HIST-END-OF-FILE     VALUE 'Y'.
+
+       01  WS-REV-FOUND-SWITCH         PIC X VALUE 'N'.
+           88  WS-REVERSAL-POSTING-FOUND VALUE 'Y'.
+
+       01  WS-LAST-PRIOR-BALANCE       PIC S9(7)V99.
+       01  WS-LAST-NEW-BALANCE         PIC S9(7)V99.
+
+       01  WS-TXN-TYPE-OVERRIDE        PIC X.
 
        PROCEDURE DIVISION.
-           *> TODO: Update the new balance calculation to subtract the withdrawal amount as well.
-           *> COMPUTE New-Balance = Account-Balance + Deposit - Calculated-Tax.            <-- old formula version.
-           COMPUTE New-Balance = Account-Balance 
-                               + Deposit 
-                               - Calculated-Tax 
-                               - Withdraw. *>  <-- line added.
-           DISPLAY 'New Balance: ' New-Balance. *> Should be 124.90 after the cahnge. Now it's 144.90.
-
-           STOP RUN.
\ No newline at end of file
+       0000-MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY 'Run Date: ' WS-RUN-DATE
+
+           ACCEPT OPRAUTH-OPERATOR-ID FROM SYSIN
+           CALL "SignOnCheck" USING OPERATOR-AUTH-PARMS
+           IF OPRAUTH-DENIED
+               DISPLAY "*** SIGN-ON REJECTED - UNAUTHORIZED OPERATOR: "
+                       OPRAUTH-OPERATOR-ID " ***"
+               GO TO 9999-EXIT
+           END-IF
+           DISPLAY "Operator " OPRAUTH-OPERATOR-ID " signed on."
+
+           MOVE 100.00 TO CM-ACCOUNT-BALANCE
+           MOVE 45.00  TO CM-DEPOSIT-AMOUNT
+           MOVE 20.00  TO CM-WITHDRAWAL-AMOUNT
+           MOVE 'W'    TO CM-TRANSACTION-TYPE
+
+           ACCEPT WS-TXN-TYPE-OVERRIDE FROM SYSIN
+           IF WS-TXN-TYPE-OVERRIDE NOT = SPACE
+               MOVE WS-TXN-TYPE-OVERRIDE TO CM-TRANSACTION-TYPE
+           END-IF
+
+           IF CM-IS-REVERSAL
+               PERFORM 3000-REVERSE-LAST-POSTING
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 1000-VALIDATE-WITHDRAWAL
+           IF WS-LIMIT-EXCEEDED
+               DISPLAY "*** REJECTED - OVER DAILY WITHDRAWAL LIMIT ***"
+               GO TO 9999-EXIT
+           END-IF
+
+           COMPUTE CM-NEW-BALANCE ROUNDED = CM-ACCOUNT-BALANCE
+                               + CM-DEPOSIT-AMOUNT
+                               - Calculated-Tax
+                               - CM-WITHDRAWAL-AMOUNT
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+           END-COMPUTE
+
+           IF WS-SIZE-ERROR-CONDITION
+               DISPLAY "*** COMPUTE OVERFLOW - BALANCE NOT POSTED ***"
+               GO TO 9999-EXIT
+           END-IF
+
+           MOVE CM-NEW-BALANCE TO WS-NEW-BALANCE-EDIT
+           DISPLAY 'New Balance: ' WS-NEW-BALANCE-EDIT.
+
+           PERFORM 2000-WRITE-AUDIT-RECORD
+           PERFORM 2100-WRITE-HISTORY-RECORD
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-VALIDATE-WITHDRAWAL - a withdrawal transaction over the
+      * daily limit is flagged rather than posted.
+      *----------------------------------------------------------------
+       1000-VALIDATE-WITHDRAWAL.
+           IF CM-IS-WITHDRAWAL
+                  AND CM-WITHDRAWAL-AMOUNT > WS-DAILY-WITHDRAWAL-LIMIT
+               MOVE 'Y' TO WS-LIMIT-SWITCH
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 2000-WRITE-AUDIT-RECORD - append this posting to the shared
+      * balance-change audit trail.
+      *----------------------------------------------------------------
+       2000-WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           MOVE "ComputeDemo02"      TO AUDIT-PROGRAM-ID
+           MOVE CM-ACCOUNT-BALANCE   TO AUDIT-OLD-BALANCE
+           MOVE CM-NEW-BALANCE       TO AUDIT-NEW-BALANCE
+           MOVE CM-TRANSACTION-TYPE  TO AUDIT-TRANSACTION-TYPE
+           MOVE WS-RUN-DATE          TO AUDIT-RUN-DATE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-TRAIL-FILE.
+
+      *----------------------------------------------------------------
+      * 2100-WRITE-HISTORY-RECORD - retain the prior balance in the
+      * shared dated balance-history file.
+      *----------------------------------------------------------------
+       2100-WRITE-HISTORY-RECORD.
+           OPEN EXTEND BALANCE-HISTORY-FILE
+           IF WS-BALHIST-STATUS = "35"
+               OPEN OUTPUT BALANCE-HISTORY-FILE
+           END-IF
+           MOVE "ComputeDemo02"       TO BALHIST-PROGRAM-ID
+           MOVE WS-RUN-DATE           TO BALHIST-RUN-DATE
+           MOVE CM-ACCOUNT-BALANCE    TO BALHIST-PRIOR-BALANCE
+           MOVE CM-NEW-BALANCE        TO BALHIST-NEW-BALANCE
+           WRITE BALANCE-HISTORY-RECORD
+           CLOSE BALANCE-HISTORY-FILE.
+
+      *----------------------------------------------------------------
+      * 3000-REVERSE-LAST-POSTING - scan the shared balance-history
+      * file for this program's most recent posting and re-apply it
+      * in reverse, so a bad withdrawal can be backed out without a
+      * manual balance override.  The reversal itself is logged to
+      * the audit trail and history file the same as any other
+      * transaction.
+      *----------------------------------------------------------------
+       3000-REVERSE-LAST-POSTING.
+           MOVE 'N' TO WS-HIST-EOF-SWITCH
+           MOVE 'N' TO WS-REV-FOUND-SWITCH
+
+           OPEN INPUT BALANCE-HISTORY-FILE
+           PERFORM 3100-READ-HISTORY
+           PERFORM UNTIL WS-HIST-END-OF-FILE
+               IF BALHIST-PROGRAM-ID = "ComputeDemo02"
+                   MOVE 'Y' TO WS-REV-FOUND-SWITCH
+                   MOVE BALHIST-PRIOR-BALANCE TO WS-LAST-PRIOR-BALANCE
+                   MOVE BALHIST-NEW-BALANCE   TO WS-LAST-NEW-BALANCE
+               END-IF
+               PERFORM 3100-READ-HISTORY
+           END-PERFORM
+           CLOSE BALANCE-HISTORY-FILE
+
+           IF NOT WS-REVERSAL-POSTING-FOUND
+               DISPLAY "*** NO PRIOR POSTING ON FILE TO REVERSE ***"
+           ELSE
+               MOVE WS-LAST-NEW-BALANCE   TO CM-ACCOUNT-BALANCE
+               MOVE WS-LAST-PRIOR-BALANCE TO CM-NEW-BALANCE
+               MOVE CM-NEW-BALANCE TO WS-NEW-BALANCE-EDIT
+               DISPLAY 'Reversed Balance: ' WS-NEW-BALANCE-EDIT
+               PERFORM 2000-WRITE-AUDIT-RECORD
+               PERFORM 2100-WRITE-HISTORY-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 3100-READ-HISTORY - read the next balance-history record for
+      * the reversal scan.
+      *----------------------------------------------------------------
+       3100-READ-HISTORY.
+           READ BALANCE-HISTORY-FILE
+               AT END
+                   MOVE 'Y' TO WS-HIST-EOF-SWITCH
+           END-READ.
+
+       9999-EXIT.
+           STOP RUN.
