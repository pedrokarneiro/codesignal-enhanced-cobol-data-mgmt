@@ -3,8 +3,9 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Customer.
-           05 Customer-Name PIC A(30).
-           05 Account-Number PIC 9(10).
+           COPY CUSTINFO.
+
+       01 WS-RECORD-COUNT PIC 9(5) VALUE 1.
 
        PROCEDURE DIVISION.
            MOVE "Jane Smith" TO Customer-Name OF Customer.
@@ -12,5 +13,6 @@
            MOVE 9876543210 TO Account-Number OF Customer. *> <-- Line added.
 
            DISPLAY Customer. *> Prints 9876543210 instead of 'Jane Smith                    9876543210'
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
 
            STOP RUN.
\ No newline at end of file
